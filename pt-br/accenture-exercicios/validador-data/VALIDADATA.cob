@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'VALIDADATA'.
+      *SUBROTINA CALLAVEL DE VALIDACAO DE DATA (DIA/MES/ANO), PARA SER
+      *REUTILIZADA PELOS PROGRAMAS VALIDADORDATA, VALIDADORDATAPLUS E
+      *VALIDATORDATA EM VEZ DE CADA UM REPETIR A MESMA LOGICA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MOD-DE-QUATRO PIC 9(1).
+       01 WS-MOD-DE-CEM PIC 9(3).
+       01 WS-MOD-DE-QUATROCENTOS PIC 9(3).
+
+       77 WS-E-ANO-BISSEXTO PIC X(1) VALUE 'S'.
+           88 WS-ANO-BISSEXTO VALUE 'S'.
+           88 WS-ANO-NAO-BISSEXTO VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 WS-DIA-LK PIC 9(2).
+       01 WS-MES-LK PIC 9(2).
+       01 WS-ANO-LK PIC 9(4).
+       01 WS-ANO-MINIMO-LK PIC 9(4).
+       01 WS-AVALIDA-LK PIC X(1).
+           88 WS-DATA-VALIDA-LK VALUE 'S'.
+           88 WS-DATA-INVALIDA-LK VALUE 'N'.
+
+       PROCEDURE DIVISION USING WS-DIA-LK WS-MES-LK WS-ANO-LK
+                                 WS-ANO-MINIMO-LK WS-AVALIDA-LK.
+
+           SET WS-DATA-VALIDA-LK TO TRUE.
+           PERFORM VALIDAR-DATA.
+           GOBACK.
+
+       VALIDAR-DATA.
+           IF WS-ANO-LK < WS-ANO-MINIMO-LK THEN
+               SET WS-DATA-INVALIDA-LK TO TRUE
+           ELSE
+               IF WS-MES-LK <= 0 OR WS-MES-LK > 12 THEN
+                   SET WS-DATA-INVALIDA-LK TO TRUE
+               ELSE
+                   IF WS-DIA-LK <= 0 OR WS-DIA-LK > 31 THEN
+                     SET WS-DATA-INVALIDA-LK TO TRUE
+                   ELSE
+                     IF WS-MES-LK = 2 THEN
+                       PERFORM VALIDAR-ANO-BISSEXTO
+                       IF WS-ANO-BISSEXTO THEN
+                          IF WS-DIA-LK > 29 THEN
+                             SET WS-DATA-INVALIDA-LK TO TRUE
+                          END-IF
+                       ELSE
+                         IF WS-DIA-LK > 28 THEN
+                           SET WS-DATA-INVALIDA-LK TO TRUE
+                         END-IF
+                       END-IF
+                     ELSE
+                         IF WS-MES-LK = 4 OR WS-MES-LK = 6
+                            OR WS-MES-LK = 9 OR WS-MES-LK = 11 THEN
+                               IF WS-DIA-LK > 30 THEN
+                                 SET WS-DATA-INVALIDA-LK TO TRUE
+                               END-IF
+                         END-IF
+                     END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-ANO-BISSEXTO.
+           COMPUTE WS-MOD-DE-QUATRO = FUNCTION MOD(WS-ANO-LK 4).
+           COMPUTE WS-MOD-DE-CEM = FUNCTION MOD(WS-ANO-LK 100).
+           COMPUTE WS-MOD-DE-QUATROCENTOS = FUNCTION MOD(WS-ANO-LK 400).
+
+           IF WS-MOD-DE-QUATRO = 0 THEN
+               IF WS-MOD-DE-CEM = 0 AND WS-MOD-DE-QUATROCENTOS NOT = 0
+               THEN
+                   SET WS-ANO-NAO-BISSEXTO TO TRUE
+               ELSE
+                   SET WS-ANO-BISSEXTO TO TRUE
+               END-IF
+           ELSE
+                SET WS-ANO-NAO-BISSEXTO TO TRUE
+           END-IF.
