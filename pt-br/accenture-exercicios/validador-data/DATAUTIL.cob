@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'DATAUTIL'.
+      *SUBROTINA CALLAVEL DE UTILITARIOS DE DATA, CONSTRUIDA SOBRE A
+      *VALIDADATA: DESCOBRIR O DIA DA SEMANA DE UMA DATA, OU SOMAR
+      *(OU SUBTRAIR, SE A QUANTIDADE FOR NEGATIVA) UMA QUANTIDADE DE
+      *DIAS A UMA DATA, RESPEITANDO MESES E ANOS BISSEXTOS.
+      *
+      *WS-OPERACAO-LK:
+      *   1 = DESCOBRIR O DIA DA SEMANA DE WS-DIA-LK/WS-MES-LK/
+      *       WS-ANO-LK (DEVOLVIDO EM WS-DIA-SEMANA-LK E
+      *       WS-NOME-DIA-SEMANA-LK, ONDE 0=DOMINGO A 6=SABADO).
+      *   2 = SOMAR WS-QTD-DIAS-LK DIAS A WS-DIA-LK/WS-MES-LK/
+      *       WS-ANO-LK, ATUALIZANDO OS PROPRIOS CAMPOS COM A NOVA
+      *       DATA.
+      *SE A DATA RECEBIDA FOR INVALIDA, NENHUMA OPERACAO E REALIZADA
+      *E WS-AVALIDA-LK VOLTA COM 'N'.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-AAAAMMDD PIC 9(8).
+       01 WS-DATA-INTEIRO  PIC S9(9).
+       01 WS-ANO-MINIMO-PADRAO PIC 9(4) VALUE 2000.
+
+       LINKAGE SECTION.
+       01 WS-OPERACAO-LK PIC 9(1).
+       01 WS-DIA-LK PIC 9(2).
+       01 WS-MES-LK PIC 9(2).
+       01 WS-ANO-LK PIC 9(4).
+       01 WS-QTD-DIAS-LK PIC S9(5).
+       01 WS-DIA-SEMANA-LK PIC 9(1).
+       01 WS-NOME-DIA-SEMANA-LK PIC X(13).
+       01 WS-AVALIDA-LK PIC X(1).
+           88 WS-DATA-VALIDA-LK VALUE 'S'.
+           88 WS-DATA-INVALIDA-LK VALUE 'N'.
+
+       PROCEDURE DIVISION USING WS-OPERACAO-LK WS-DIA-LK WS-MES-LK
+                                 WS-ANO-LK WS-QTD-DIAS-LK
+                                 WS-DIA-SEMANA-LK
+                                 WS-NOME-DIA-SEMANA-LK WS-AVALIDA-LK.
+
+           CALL 'VALIDADATA' USING WS-DIA-LK WS-MES-LK WS-ANO-LK
+                                    WS-ANO-MINIMO-PADRAO WS-AVALIDA-LK.
+           IF WS-DATA-VALIDA-LK THEN
+               EVALUATE WS-OPERACAO-LK
+                   WHEN 1
+                       PERFORM DESCOBRIR-DIA-SEMANA
+                   WHEN 2
+                       PERFORM SOMAR-DIAS
+                   WHEN OTHER
+                       SET WS-DATA-INVALIDA-LK TO TRUE
+               END-EVALUATE
+           END-IF.
+           GOBACK.
+
+       DESCOBRIR-DIA-SEMANA.
+           COMPUTE WS-DATA-AAAAMMDD =
+               WS-ANO-LK * 10000 + WS-MES-LK * 100 + WS-DIA-LK.
+           COMPUTE WS-DATA-INTEIRO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-AAAAMMDD).
+           COMPUTE WS-DIA-SEMANA-LK = FUNCTION MOD(WS-DATA-INTEIRO, 7).
+
+           EVALUATE WS-DIA-SEMANA-LK
+               WHEN 0 MOVE "DOMINGO"       TO WS-NOME-DIA-SEMANA-LK
+               WHEN 1 MOVE "SEGUNDA-FEIRA" TO WS-NOME-DIA-SEMANA-LK
+               WHEN 2 MOVE "TERCA-FEIRA"   TO WS-NOME-DIA-SEMANA-LK
+               WHEN 3 MOVE "QUARTA-FEIRA"  TO WS-NOME-DIA-SEMANA-LK
+               WHEN 4 MOVE "QUINTA-FEIRA"  TO WS-NOME-DIA-SEMANA-LK
+               WHEN 5 MOVE "SEXTA-FEIRA"   TO WS-NOME-DIA-SEMANA-LK
+               WHEN 6 MOVE "SABADO"        TO WS-NOME-DIA-SEMANA-LK
+           END-EVALUATE.
+
+       SOMAR-DIAS.
+           COMPUTE WS-DATA-AAAAMMDD =
+               WS-ANO-LK * 10000 + WS-MES-LK * 100 + WS-DIA-LK.
+           COMPUTE WS-DATA-INTEIRO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-AAAAMMDD)
+               + WS-QTD-DIAS-LK.
+           COMPUTE WS-DATA-AAAAMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-DATA-INTEIRO).
+
+           DIVIDE WS-DATA-AAAAMMDD BY 10000 GIVING WS-ANO-LK
+               REMAINDER WS-DATA-AAAAMMDD.
+           DIVIDE WS-DATA-AAAAMMDD BY 100 GIVING WS-MES-LK
+               REMAINDER WS-DIA-LK.
