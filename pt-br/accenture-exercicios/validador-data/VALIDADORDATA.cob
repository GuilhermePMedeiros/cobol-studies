@@ -13,9 +13,12 @@
        77 WS-EVALIDA PIC 9(1) VALUE 1.
            88 WS-DATA-VALIDA VALUE 1.
            88 WS-DATA-INVALIDA VALUE 0.
-      
+
+       77 WS-ANO-MINIMO PIC 9(4) VALUE 2000.
+       77 WS-RESULTADO-VALIDACAO PIC X(1) VALUE 'S'.
+
        PROCEDURE DIVISION.
-           
+
            PERFORM SOLICITAR-DATA.
            PERFORM VALIDAR-DATA.
            PERFORM MOSTRAR-RESULTADO.
@@ -25,41 +28,24 @@
            DISPLAY "________________________________________".
            DISPLAY "PROGRAMA VALIDADOR DE DATA".
            DISPLAY "________________________________________".
+           DISPLAY "DIGITE O ANO MINIMO ACEITAVEL (ENTER = 2000): ".
+           ACCEPT WS-ANO-MINIMO
+           IF WS-ANO-MINIMO = ZEROS
+              MOVE 2000 TO WS-ANO-MINIMO
+           END-IF
            DISPLAY "DIGITE A DATA NESTE FORMATO DIA/MES/ANO: ".
            ACCEPT WS-DATA
            DISPLAY "________________________________________".
            DISPLAY " ".
 
        VALIDAR-DATA.
-           IF WS-ANO < 2000 THEN
+           CALL 'VALIDADATA' USING WS-DIA WS-MES WS-ANO
+                                    WS-ANO-MINIMO
+                                    WS-RESULTADO-VALIDACAO.
+           IF WS-RESULTADO-VALIDACAO = 'S' THEN
+               SET WS-DATA-VALIDA TO TRUE
+           ELSE
                SET WS-DATA-INVALIDA TO TRUE
-           ELSE 
-               IF WS-MES <= 0 OR WS-MES > 12 THEN
-                   SET WS-DATA-INVALIDA TO TRUE
-               ELSE
-                   IF WS-DIA <= 0 OR WS-DIA > 31 THEN 
-                     SET WS-DATA-INVALIDA TO TRUE
-                   ELSE
-                     IF WS-MES = 2 THEN
-                       IF WS-ANO = 2016 THEN
-                          IF WS-DIA > 29 THEN 
-                             SET WS-DATA-INVALIDA TO TRUE 
-                          END-IF
-                       ELSE 
-                         IF WS-DIA > 28 THEN 
-                           SET WS-DATA-INVALIDA TO TRUE 
-                         END-IF
-                       END-IF  
-                     ELSE
-                         IF WS-MES = 4 OR WS-MES = 6 OR WS-MES = 9 
-                            OR WS-MES = 11 THEN
-                               IF WS-DIA > 30 THEN
-                                 SET WS-DATA-INVALIDA TO TRUE 
-                               END-IF
-                         END-IF
-                     END-IF
-                   END-IF        
-               END-IF
            END-IF.
 
        MOSTRAR-RESULTADO.
