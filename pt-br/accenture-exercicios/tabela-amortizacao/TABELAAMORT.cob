@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TABELAAMORT'.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VALOR-FINANCIADO PIC 9(9)V99 COMP-3 VALUE ZEROS.
+       01 WS-TAXA-JUROS-MES   PIC 9(3)V9999 COMP-3 VALUE ZEROS.
+       01 WS-QTD-PARCELAS     PIC 9(3) COMP-3 VALUE ZEROS.
+
+       01 WS-TAXA-DECIMAL       PIC 9(1)V9999999 COMP-3 VALUE ZEROS.
+       01 WS-FATOR-POTENCIA     PIC 9(3)V9999999 COMP-3 VALUE ZEROS.
+       01 WS-NUMERADOR-PARCELA  PIC 9(9)V9999999 COMP-3 VALUE ZEROS.
+       01 WS-DENOMINADOR-PARCELA PIC 9(3)V9999999 COMP-3 VALUE ZEROS.
+       01 WS-VALOR-PARCELA      PIC 9(9)V99 COMP-3 VALUE ZEROS.
+       01 WS-SALDO-DEVEDOR      PIC 9(9)V99 COMP-3 VALUE ZEROS.
+       01 WS-VALOR-JUROS        PIC 9(9)V99 COMP-3 VALUE ZEROS.
+       01 WS-VALOR-AMORTIZACAO  PIC 9(9)V99 COMP-3 VALUE ZEROS.
+       01 WS-CONTADOR-PARCELA   PIC 9(3) COMP-3 VALUE 1.
+
+       77 WS-E-DADOS-VALIDOS PIC 9(1) VALUE ZEROS.
+           88 WS-DADOS-VALIDOS   VALUE 1.
+           88 WS-DADOS-INVALIDOS VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM SOLICITAR-DADOS.
+           PERFORM VERIFICAR-DADOS UNTIL WS-E-DADOS-VALIDOS = 1.
+           PERFORM CALCULAR-VALOR-PARCELA.
+           PERFORM IMPRIMIR-TABELA.
+           STOP RUN.
+
+       SOLICITAR-DADOS.
+           DISPLAY "________________________________________".
+           DISPLAY "TABELA DE AMORTIZACAO (SISTEMA PRICE)".
+           DISPLAY "________________________________________".
+           DISPLAY " ".
+           DISPLAY "DIGITE O VALOR FINANCIADO: ".
+           ACCEPT WS-VALOR-FINANCIADO.
+           DISPLAY "DIGITE A TAXA DE JUROS AO MES (EX: 1,5 PARA 1,5%): ".
+           ACCEPT WS-TAXA-JUROS-MES.
+           DISPLAY "DIGITE A QUANTIDADE DE PARCELAS: ".
+           ACCEPT WS-QTD-PARCELAS.
+           DISPLAY " ".
+
+       VERIFICAR-DADOS.
+           IF WS-VALOR-FINANCIADO <= ZEROS
+              OR WS-TAXA-JUROS-MES <= ZEROS
+              OR WS-QTD-PARCELAS <= ZEROS OR WS-QTD-PARCELAS > 360
+           THEN
+              DISPLAY "DADOS INFORMADOS SAO INVALIDOS!"
+              DISPLAY "O VALOR E A TAXA DEVEM SER MAIORES QUE ZERO, E "
+              DISPLAY "A QUANTIDADE DE PARCELAS DEVE SER DE 1 A 360."
+              SET WS-DADOS-INVALIDOS TO TRUE
+              PERFORM SOLICITAR-DADOS
+           ELSE
+              SET WS-DADOS-VALIDOS TO TRUE
+           END-IF.
+
+      *CALCULA O VALOR FIXO DA PARCELA PELO SISTEMA PRICE:
+      *PMT = PV * I * (1+I)**N / ((1+I)**N - 1)
+       CALCULAR-VALOR-PARCELA.
+           COMPUTE WS-TAXA-DECIMAL = WS-TAXA-JUROS-MES / 100.
+           COMPUTE WS-FATOR-POTENCIA =
+               (1 + WS-TAXA-DECIMAL) ** WS-QTD-PARCELAS.
+           COMPUTE WS-NUMERADOR-PARCELA =
+               WS-VALOR-FINANCIADO * WS-TAXA-DECIMAL * WS-FATOR-POTENCIA.
+           COMPUTE WS-DENOMINADOR-PARCELA = WS-FATOR-POTENCIA - 1.
+           COMPUTE WS-VALOR-PARCELA ROUNDED =
+               WS-NUMERADOR-PARCELA / WS-DENOMINADOR-PARCELA.
+           MOVE WS-VALOR-FINANCIADO TO WS-SALDO-DEVEDOR.
+
+       IMPRIMIR-TABELA.
+           DISPLAY "________________________________________".
+           DISPLAY "VALOR FINANCIADO..: " WS-VALOR-FINANCIADO.
+           DISPLAY "TAXA AO MES (%)...: " WS-TAXA-JUROS-MES.
+           DISPLAY "QTD DE PARCELAS...: " WS-QTD-PARCELAS.
+           DISPLAY "VALOR DA PARCELA..: " WS-VALOR-PARCELA.
+           DISPLAY " ".
+           DISPLAY "PARC  JUROS        AMORTIZACAO   SALDO DEVEDOR".
+           PERFORM CALCULAR-PARCELA
+               UNTIL WS-CONTADOR-PARCELA > WS-QTD-PARCELAS.
+           DISPLAY "________________________________________".
+
+       CALCULAR-PARCELA.
+           COMPUTE WS-VALOR-JUROS ROUNDED =
+               WS-SALDO-DEVEDOR * WS-TAXA-DECIMAL.
+           COMPUTE WS-VALOR-AMORTIZACAO =
+               WS-VALOR-PARCELA - WS-VALOR-JUROS.
+           COMPUTE WS-SALDO-DEVEDOR =
+               WS-SALDO-DEVEDOR - WS-VALOR-AMORTIZACAO.
+
+           DISPLAY WS-CONTADOR-PARCELA "   " WS-VALOR-JUROS "   "
+                   WS-VALOR-AMORTIZACAO "   " WS-SALDO-DEVEDOR.
+
+           ADD 1 TO WS-CONTADOR-PARCELA.
