@@ -22,6 +22,33 @@
       *GUI- FOI ADICIONADO O CONTROLADOR CADING NO PROGRAMA WRK-FS-CAIGN
            SELECT CADIGN ASSIGN      TO CADIGN
                       FILE STATUS    IS WRK-FS-CADIGN.
+
+      *ARQUIVO DE PARAMETRO COM AS AGENCIAS ELEGIVEIS PARA O CADMEDIA.
+      *SE NAO EXISTIR, O PROGRAMA ASSUME A01 E A02 (COMPORTAMENTO
+      *ANTERIOR).
+           SELECT PARMAGE  ASSIGN    TO PARMAGE
+                      FILE STATUS    IS WRK-FS-PARMAGE.
+
+      *ARQUIVO DE PARAMETRO COM O SALDO MINIMO PARA O CADMEDIA. SE NAO
+      *EXISTIR, O PROGRAMA ASSUME 7000,00 (COMPORTAMENTO ANTERIOR).
+           SELECT PARMSALDO ASSIGN   TO PARMSALDO
+                      FILE STATUS    IS WRK-FS-PARMSALDO.
+
+      *ARQUIVO COM OS REGISTROS DE CADAGE REJEITADOS POR FALHA DE
+      *FORMATO OU FAIXA DE VALOR, COM O MOTIVO DA REJEICAO.
+           SELECT CADERR   ASSIGN    TO CADERR
+                      FILE STATUS    IS WRK-FS-CADERR.
+
+      *ESTATISTICA DE SALDO POR AGENCIA, PARA CADA AGENCIA CADASTRADA
+      *EM PARMAGE.
+           SELECT AGESTAT  ASSIGN    TO AGESTAT
+                      FILE STATUS    IS WRK-FS-AGESTAT.
+
+      *ARQUIVO DE PARAMETRO COM OS VALORES DE CORTE DAS FAIXAS OURO E
+      *PRATA DA CAMPANHA. SE NAO EXISTIR, O PROGRAMA ASSUME 50000,00 E
+      *20000,00 (COMPORTAMENTO ANTERIOR).
+           SELECT PARMFAIXA ASSIGN   TO PARMFAIXA
+                      FILE STATUS    IS WRK-FS-PARMFAIXA.
       *--------------------------------------------------------------*
        DATA                  DIVISION.
        FILE                  SECTION.
@@ -43,7 +70,7 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       *
-       01  FD-CADMEDIA-REGISTRO   PIC X(056).
+       01  FD-CADMEDIA-REGISTRO   PIC X(057).
       *
       * GUI - FOI CRIADO O FD DO ARQUIVO CADIGN
       *--------------------------------------------------------------*
@@ -54,7 +81,57 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       *
-       01  FD-CADIGN-REGISTRO  PIC X(043).
+       01  FD-CADIGN-REGISTRO  PIC X(045).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO PARMAGE
+      *--------------------------------------------------------------*
+       FD  PARMAGE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-PARMAGE-REGISTRO    PIC X(003).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO PARMSALDO
+      *--------------------------------------------------------------*
+       FD  PARMSALDO
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-PARMSALDO-REGISTRO  PIC X(011).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADERR
+      *--------------------------------------------------------------*
+       FD  CADERR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADERR-REGISTRO     PIC X(058).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO AGESTAT
+      *--------------------------------------------------------------*
+       FD  AGESTAT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-AGESTAT-REGISTRO    PIC X(059).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO PARMFAIXA
+      *--------------------------------------------------------------*
+       FD  PARMFAIXA
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-PARMFAIXA-REGISTRO   PIC X(022).
       *
       *--------------------------------------------------------------*
        WORKING-STORAGE       SECTION.
@@ -68,6 +145,11 @@
             05 WRK-FS-CADMEDIA   PIC X(002) VALUE SPACES.
       * GUI - FOI ADICIONADO UM FILE STATUS PARA O CADING
             05 WRK-FS-CADIGN     PIC X(002) VALUE SPACES.
+            05 WRK-FS-PARMAGE    PIC X(002) VALUE SPACES.
+            05 WRK-FS-PARMSALDO  PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADERR     PIC X(002) VALUE SPACES.
+            05 WRK-FS-AGESTAT    PIC X(002) VALUE SPACES.
+            05 WRK-FS-PARMFAIXA  PIC X(002) VALUE SPACES.
       *--------------------------------------------------------------*
       * LAYOUT ARQUIVO ENTRADA CADAGE
       *--------------------------------------------------------------*
@@ -84,7 +166,13 @@
             03 COD-S             PIC 9(02).
             03 NOME-S            PIC X(40).
             03 SALDOM-S          PIC 9(09)V99.
-      *      
+      *FAIXA DA CAMPANHA, DE ACORDO COM O SALDO DO CLIENTE. QUANTO
+      *MAIOR O SALDO, MELHOR A FAIXA DE BENEFICIOS OFERECIDA.
+            03 CADMEDIA-FAIXA-CAMPANHA PIC X(01).
+               88 CADMEDIA-FAIXA-BRONZE VALUE "1".
+               88 CADMEDIA-FAIXA-PRATA  VALUE "2".
+               88 CADMEDIA-FAIXA-OURO   VALUE "3".
+      *
       * GUI - FOI ADICIONADO O LAYOUT DO ARQUIVO CADIGN
       *--------------------------------------------------------------*
       * LAYOUT ARQUIVO SAIDA CADIGN
@@ -92,7 +180,73 @@
        01  WRK-REGISTRO-CADIGN.
             03 AGENCIA-S2         PIC X(03).
             03 NOME-S2            PIC X(40).
-      *          
+            03 CADIGN-MOTIVO      PIC X(02).
+               88 CADIGN-MOTIVO-AGENCIA-NAO-ELEGIVEL VALUE "01".
+               88 CADIGN-MOTIVO-SALDO-ABAIXO-MINIMO  VALUE "02".
+      *
+      *--------------------------------------------------------------*
+      * LAYOUT ARQUIVO PARAMETRO PARMAGE (AGENCIAS ELEGIVEIS)
+      *--------------------------------------------------------------*
+       01  WRK-REGISTRO-PARMAGE.
+            03 PARMAGE-COD-AGENCIA PIC X(03).
+      *
+       77  WRK-TAB-PARMAGE-QTDE   PIC 9(004) VALUE ZEROS.
+      *
+       01  TAB-PARMAGE-REGISTRO OCCURS 1 TO 20 TIMES
+               DEPENDING ON WRK-TAB-PARMAGE-QTDE
+               INDEXED BY IDX-PARMAGE.
+            03 TAB-PARMAGE-COD-AGENCIA   PIC X(03).
+            03 TAB-PARMAGE-QTD-CLIENTES  PIC 9(005) VALUE ZEROS.
+            03 TAB-PARMAGE-TOTAL-SALDO   PIC 9(011)V99 VALUE ZEROS.
+            03 TAB-PARMAGE-SALDO-MINIMO  PIC 9(009)V99 VALUE ZEROS.
+            03 TAB-PARMAGE-SALDO-MAXIMO  PIC 9(009)V99 VALUE ZEROS.
+      *--------------------------------------------------------------*
+      * LAYOUT ARQUIVO PARAMETRO PARMSALDO (SALDO MINIMO)
+      *--------------------------------------------------------------*
+       01  WRK-REGISTRO-PARMSALDO.
+            03 PARMSALDO-VALOR-MINIMO PIC 9(009)V99.
+      *--------------------------------------------------------------*
+      * LAYOUT ARQUIVO PARAMETRO PARMFAIXA (CORTES DA CAMPANHA)
+      *--------------------------------------------------------------*
+       01  WRK-REGISTRO-PARMFAIXA.
+            03 PARMFAIXA-VALOR-OURO  PIC 9(009)V99.
+            03 PARMFAIXA-VALOR-PRATA PIC 9(009)V99.
+      *--------------------------------------------------------------*
+       01  WRK-SWITCHES.
+            05 WRK-SW-AGENCIA-ELEGIVEL PIC 9(001) VALUE ZEROS.
+               88 AGENCIA-ELEGIVEL     VALUE 1.
+               88 AGENCIA-NAO-ELEGIVEL VALUE 0.
+            05 WRK-SW-REGISTRO-VALIDO PIC 9(001) VALUE ZEROS.
+               88 REGISTRO-VALIDO     VALUE 1.
+               88 REGISTRO-INVALIDO   VALUE 0.
+      *--------------------------------------------------------------*
+      * LAYOUT ARQUIVO SAIDA CADERR
+      *--------------------------------------------------------------*
+       01  WRK-REGISTRO-CADERR.
+            03 CADERR-AGENCIA    PIC X(03).
+            03 CADERR-CODIGO     PIC 9(02).
+            03 CADERR-NOME       PIC X(40).
+            03 CADERR-SALDO      PIC 9(09)V99.
+            03 CADERR-MOTIVO     PIC X(02).
+               88 CADERR-MOTIVO-AGENCIA-INVALIDA VALUE "01".
+               88 CADERR-MOTIVO-CODIGO-INVALIDO  VALUE "02".
+               88 CADERR-MOTIVO-NOME-INVALIDO    VALUE "03".
+               88 CADERR-MOTIVO-SALDO-INVALIDO   VALUE "04".
+      *--------------------------------------------------------------*
+      * LAYOUT ARQUIVO SAIDA AGESTAT
+      *--------------------------------------------------------------*
+       01  WRK-REGISTRO-AGESTAT.
+            03 AGESTAT-COD-AGENCIA   PIC X(03).
+            03 FILLER                PIC X(01) VALUE ";".
+            03 AGESTAT-QTD-CLIENTES  PIC 9(05).
+            03 FILLER                PIC X(01) VALUE ";".
+            03 AGESTAT-TOTAL-SALDO   PIC 9(11)V99.
+            03 FILLER                PIC X(01) VALUE ";".
+            03 AGESTAT-SALDO-MEDIO   PIC 9(09)V99.
+            03 FILLER                PIC X(01) VALUE ";".
+            03 AGESTAT-SALDO-MINIMO  PIC 9(09)V99.
+            03 FILLER                PIC X(01) VALUE ";".
+            03 AGESTAT-SALDO-MAXIMO  PIC 9(09)V99.
       *--------------------------------------------------------------*
        PROCEDURE             DIVISION.
       *--------------------------------------------------------------*
@@ -107,6 +261,9 @@
            DISPLAY "PROGRAMA AC00EX04 INICIADO".
            PERFORM 011-INICIALIZAR-VARIAVEIS.
            PERFORM 012-ABRIR-ARQUIVOS.
+           PERFORM 014-ABRIR-PARMAGE.
+           PERFORM 015-ABRIR-PARMSALDO.
+           PERFORM 018-ABRIR-PARMFAIXA.
            PERFORM 013-LER-CADAGE.
            IF WRK-FS-CADAGE = "10"
               DISPLAY "ARQUIVO CADAGE VAZIO"
@@ -138,7 +295,19 @@
               DISPLAY "ERRO ABERTURA CADIGN - FS: " WRK-FS-CADIGN
               PERFORM 999-ROTINA-ABEND
            END-IF.
-      
+
+           OPEN OUTPUT CADERR.
+           IF WRK-FS-CADERR NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADERR - FS: " WRK-FS-CADERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT AGESTAT.
+           IF WRK-FS-AGESTAT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA AGESTAT - FS: " WRK-FS-AGESTAT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
       *
        013-LER-CADAGE.
            INITIALIZE WRK-REGISTRO-CADAGE.
@@ -151,20 +320,200 @@
               ADD 1 TO WRK-CONT-LIDOS
            END-IF.
 
+      *CARREGA AS AGENCIAS ELEGIVEIS PARA O CADMEDIA. SE O ARQUIVO DE
+      *PARAMETRO NAO EXISTIR, MANTEM A01 E A02 (COMPORTAMENTO ANTERIOR).
+       014-ABRIR-PARMAGE.
+           OPEN INPUT   PARMAGE.
+           IF WRK-FS-PARMAGE = "35"
+              MOVE "A01" TO TAB-PARMAGE-COD-AGENCIA(1)
+              MOVE "A02" TO TAB-PARMAGE-COD-AGENCIA(2)
+              MOVE 2     TO WRK-TAB-PARMAGE-QTDE
+           ELSE
+              IF WRK-FS-PARMAGE NOT = ZEROS
+                 DISPLAY "ERRO ABERTURA PARMAGE - FS: " WRK-FS-PARMAGE
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              PERFORM 016-LER-PARMAGE
+              PERFORM 017-MOVER-DADOS-TAB-PARMAGE
+              VARYING WRK-TAB-PARMAGE-QTDE
+              FROM 1 BY 1
+              UNTIL WRK-FS-PARMAGE = "10"
+
+              COMPUTE WRK-TAB-PARMAGE-QTDE = WRK-TAB-PARMAGE-QTDE - 1
+
+              CLOSE PARMAGE
+              IF WRK-FS-PARMAGE NOT = "00"
+                 DISPLAY "ERRO CLOSE PARMAGE - FS: " WRK-FS-PARMAGE
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+      *CARREGA O SALDO MINIMO PARA O CADMEDIA. SE O ARQUIVO DE
+      *PARAMETRO NAO EXISTIR, MANTEM 7000,00 (COMPORTAMENTO ANTERIOR).
+       015-ABRIR-PARMSALDO.
+           OPEN INPUT   PARMSALDO.
+           IF WRK-FS-PARMSALDO = "35"
+              MOVE 7000,00 TO PARMSALDO-VALOR-MINIMO
+           ELSE
+              IF WRK-FS-PARMSALDO NOT = ZEROS
+                 DISPLAY "ERRO ABERTURA PARMSALDO - FS: "
+                         WRK-FS-PARMSALDO
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              READ PARMSALDO INTO WRK-REGISTRO-PARMSALDO
+              IF WRK-FS-PARMSALDO NOT = "00"
+                 DISPLAY "ERRO LEITURA PARMSALDO - FS: "
+                         WRK-FS-PARMSALDO
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              CLOSE PARMSALDO
+              IF WRK-FS-PARMSALDO NOT = "00"
+                 DISPLAY "ERRO CLOSE PARMSALDO - FS: "
+                         WRK-FS-PARMSALDO
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+      *CARREGA OS CORTES DAS FAIXAS OURO E PRATA DA CAMPANHA. SE O
+      *ARQUIVO DE PARAMETRO NAO EXISTIR, MANTEM 50000,00 E 20000,00
+      *(COMPORTAMENTO ANTERIOR).
+       018-ABRIR-PARMFAIXA.
+           OPEN INPUT   PARMFAIXA.
+           IF WRK-FS-PARMFAIXA = "35"
+              MOVE 50000,00 TO PARMFAIXA-VALOR-OURO
+              MOVE 20000,00 TO PARMFAIXA-VALOR-PRATA
+           ELSE
+              IF WRK-FS-PARMFAIXA NOT = ZEROS
+                 DISPLAY "ERRO ABERTURA PARMFAIXA - FS: "
+                         WRK-FS-PARMFAIXA
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              READ PARMFAIXA INTO WRK-REGISTRO-PARMFAIXA
+              IF WRK-FS-PARMFAIXA NOT = "00"
+                 DISPLAY "ERRO LEITURA PARMFAIXA - FS: "
+                         WRK-FS-PARMFAIXA
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              CLOSE PARMFAIXA
+              IF WRK-FS-PARMFAIXA NOT = "00"
+                 DISPLAY "ERRO CLOSE PARMFAIXA - FS: "
+                         WRK-FS-PARMFAIXA
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+       016-LER-PARMAGE.
+           READ PARMAGE    INTO WRK-REGISTRO-PARMAGE.
+           IF WRK-FS-PARMAGE NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA PARMAGE - FS: " WRK-FS-PARMAGE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       017-MOVER-DADOS-TAB-PARMAGE.
+           MOVE PARMAGE-COD-AGENCIA
+           TO TAB-PARMAGE-COD-AGENCIA(WRK-TAB-PARMAGE-QTDE).
+           PERFORM 016-LER-PARMAGE.
+
+      *VERIFICA SE A AGENCIA DO REGISTRO CORRENTE ESTA NA LISTA DE
+      *AGENCIAS ELEGIVEIS CARREGADA DE PARMAGE.
+       064-BUSCAR-PARMAGE.
+           SET AGENCIA-NAO-ELEGIVEL TO TRUE.
+           SET IDX-PARMAGE TO 1.
+           SEARCH TAB-PARMAGE-REGISTRO
+               AT END
+                   SET AGENCIA-NAO-ELEGIVEL TO TRUE
+               WHEN TAB-PARMAGE-COD-AGENCIA(IDX-PARMAGE) = AGENCIA-E
+                   SET AGENCIA-ELEGIVEL TO TRUE
+                   ADD 1 TO TAB-PARMAGE-QTD-CLIENTES(IDX-PARMAGE)
+                   ADD SALDOM-E TO TAB-PARMAGE-TOTAL-SALDO(IDX-PARMAGE)
+                   IF TAB-PARMAGE-QTD-CLIENTES(IDX-PARMAGE) = 1
+                      MOVE SALDOM-E
+                         TO TAB-PARMAGE-SALDO-MINIMO(IDX-PARMAGE)
+                      MOVE SALDOM-E
+                         TO TAB-PARMAGE-SALDO-MAXIMO(IDX-PARMAGE)
+                   ELSE
+                      IF SALDOM-E
+                         < TAB-PARMAGE-SALDO-MINIMO(IDX-PARMAGE)
+                         MOVE SALDOM-E
+                            TO TAB-PARMAGE-SALDO-MINIMO(IDX-PARMAGE)
+                      END-IF
+                      IF SALDOM-E
+                         > TAB-PARMAGE-SALDO-MAXIMO(IDX-PARMAGE)
+                         MOVE SALDOM-E
+                            TO TAB-PARMAGE-SALDO-MAXIMO(IDX-PARMAGE)
+                      END-IF
+                   END-IF
+           END-SEARCH.
+
+      *VALIDA FORMATO E FAIXA DOS CAMPOS DO REGISTRO CADAGE ANTES DE
+      *CLASSIFICAR O CLIENTE. AGENCIA E NOME NAO PODEM VIR EM BRANCO,
+      *E CODIGO E SALDO PRECISAM SER NUMERICOS (O LAYOUT DE ENTRADA
+      *NAO GARANTE ISSO, JA QUE O ARQUIVO E APENAS POSICIONAL).
+       035-VALIDAR-CADAGE.
+           SET REGISTRO-VALIDO TO TRUE.
+           EVALUATE TRUE
+               WHEN AGENCIA-E = SPACES
+                   SET REGISTRO-INVALIDO TO TRUE
+                   SET CADERR-MOTIVO-AGENCIA-INVALIDA TO TRUE
+               WHEN COD-E NOT NUMERIC
+                   SET REGISTRO-INVALIDO TO TRUE
+                   SET CADERR-MOTIVO-CODIGO-INVALIDO TO TRUE
+               WHEN NOME-E = SPACES
+                   SET REGISTRO-INVALIDO TO TRUE
+                   SET CADERR-MOTIVO-NOME-INVALIDO TO TRUE
+               WHEN SALDOM-E NOT NUMERIC
+                   SET REGISTRO-INVALIDO TO TRUE
+                   SET CADERR-MOTIVO-SALDO-INVALIDO TO TRUE
+           END-EVALUATE.
+
+       036-MOVER-DADOS-CADERR.
+           MOVE AGENCIA-E TO CADERR-AGENCIA.
+           MOVE COD-E     TO CADERR-CODIGO.
+           MOVE NOME-E    TO CADERR-NOME.
+           MOVE SALDOM-E  TO CADERR-SALDO.
+
+       037-GRAVAR-CADERR.
+           WRITE FD-CADERR-REGISTRO FROM WRK-REGISTRO-CADERR.
+           IF WRK-FS-CADERR NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CADERR - FS: " WRK-FS-CADERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           IF WRK-FS-CADERR = ZEROS
+              ADD 1 TO WRK-CONT-IGN
+           END-IF.
+
       *
        030-PROCESSAR.
-           IF (AGENCIA-E = 'A01' OR AGENCIA-E = 'A02') 
-              AND SALDOM-E >= 7000 
-           THEN
-                PERFORM 031-SALVAR-CAD-MEDIA
+           PERFORM 035-VALIDAR-CADAGE
+           IF REGISTRO-INVALIDO
+              PERFORM 036-MOVER-DADOS-CADERR
+              PERFORM 037-GRAVAR-CADERR
            ELSE
-               PERFORM 040-SALVAR-CAD-IGN
+              PERFORM 064-BUSCAR-PARMAGE
+              IF AGENCIA-ELEGIVEL
+                 AND SALDOM-E >= PARMSALDO-VALOR-MINIMO
+              THEN
+                   PERFORM 031-SALVAR-CAD-MEDIA
+              ELSE
+                   IF AGENCIA-NAO-ELEGIVEL
+                      SET CADIGN-MOTIVO-AGENCIA-NAO-ELEGIVEL TO TRUE
+                   ELSE
+                      SET CADIGN-MOTIVO-SALDO-ABAIXO-MINIMO TO TRUE
+                   END-IF
+                   PERFORM 040-SALVAR-CAD-IGN
+              END-IF
            END-IF.
 
            PERFORM 013-LER-CADAGE.
 
        031-SALVAR-CAD-MEDIA.
            PERFORM 032-MOVER-DADOS-CADMEDIA.
+           PERFORM 034-DEFINIR-FAIXA-CAMPANHA.
            PERFORM 033-GRAVAR-CADMEDIA.
 
       *
@@ -174,6 +523,19 @@
            MOVE NOME-E        TO NOME-S.
            MOVE SALDOM-E      TO SALDOM-S.
 
+      *DEFINE A FAIXA DA CAMPANHA DE ACORDO COM O SALDO DO CLIENTE.
+      *OS VALORES DE CORTE DAS FAIXAS PRATA E OURO SAO CARREGADOS DE
+      *PARMFAIXA EM 018-ABRIR-PARMFAIXA.
+       034-DEFINIR-FAIXA-CAMPANHA.
+           EVALUATE TRUE
+               WHEN SALDOM-E >= PARMFAIXA-VALOR-OURO
+                   SET CADMEDIA-FAIXA-OURO   TO TRUE
+               WHEN SALDOM-E >= PARMFAIXA-VALOR-PRATA
+                   SET CADMEDIA-FAIXA-PRATA  TO TRUE
+               WHEN OTHER
+                   SET CADMEDIA-FAIXA-BRONZE TO TRUE
+           END-EVALUATE.
+
       *
        033-GRAVAR-CADMEDIA.
            WRITE FD-CADMEDIA-REGISTRO FROM WRK-REGISTRO-CADMEDIA.
@@ -208,6 +570,7 @@
       
       *
        050-FINALIZAR.
+           PERFORM 053-GRAVAR-AGESTAT-TODOS.
            PERFORM 051-MOSTRAR-CONTADORES.
            PERFORM 052-FECHAR-ARQUIVOS.
 
@@ -237,7 +600,55 @@
            IF WRK-FS-CADIGN NOT = "00"
               DISPLAY "ERRO CLOSE CADIGN - FS: " WRK-FS-CADIGN
               PERFORM 999-ROTINA-ABEND
-           END-IF.    
+           END-IF.
+
+      *
+           CLOSE CADERR.
+           IF WRK-FS-CADERR NOT = "00"
+              DISPLAY "ERRO CLOSE CADERR - FS: " WRK-FS-CADERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+      *
+           CLOSE AGESTAT.
+           IF WRK-FS-AGESTAT NOT = "00"
+              DISPLAY "ERRO CLOSE AGESTAT - FS: " WRK-FS-AGESTAT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *GRAVA UM REGISTRO DE ESTATISTICA PARA CADA AGENCIA DA TABELA
+      *TAB-PARMAGE-REGISTRO, COM O TOTAL DE CLIENTES VALIDOS E O SALDO
+      *MEDIO APURADOS DURANTE O PROCESSAMENTO DE CADAGE.
+       053-GRAVAR-AGESTAT-TODOS.
+           PERFORM 054-GRAVAR-AGESTAT
+               VARYING IDX-PARMAGE FROM 1 BY 1
+               UNTIL IDX-PARMAGE > WRK-TAB-PARMAGE-QTDE.
+
+       054-GRAVAR-AGESTAT.
+           MOVE TAB-PARMAGE-COD-AGENCIA(IDX-PARMAGE)
+                                       TO AGESTAT-COD-AGENCIA.
+           MOVE TAB-PARMAGE-QTD-CLIENTES(IDX-PARMAGE)
+                                       TO AGESTAT-QTD-CLIENTES.
+           MOVE TAB-PARMAGE-TOTAL-SALDO(IDX-PARMAGE)
+                                       TO AGESTAT-TOTAL-SALDO.
+           IF TAB-PARMAGE-QTD-CLIENTES(IDX-PARMAGE) > ZEROS
+              COMPUTE AGESTAT-SALDO-MEDIO ROUNDED =
+                 TAB-PARMAGE-TOTAL-SALDO(IDX-PARMAGE)
+                 / TAB-PARMAGE-QTD-CLIENTES(IDX-PARMAGE)
+              MOVE TAB-PARMAGE-SALDO-MINIMO(IDX-PARMAGE)
+                 TO AGESTAT-SALDO-MINIMO
+              MOVE TAB-PARMAGE-SALDO-MAXIMO(IDX-PARMAGE)
+                 TO AGESTAT-SALDO-MAXIMO
+           ELSE
+              MOVE ZEROS TO AGESTAT-SALDO-MEDIO
+              MOVE ZEROS TO AGESTAT-SALDO-MINIMO
+              MOVE ZEROS TO AGESTAT-SALDO-MAXIMO
+           END-IF.
+
+           WRITE FD-AGESTAT-REGISTRO FROM WRK-REGISTRO-AGESTAT.
+           IF WRK-FS-AGESTAT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO AGESTAT - FS: " WRK-FS-AGESTAT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
 
       *
        999-ROTINA-ABEND.
