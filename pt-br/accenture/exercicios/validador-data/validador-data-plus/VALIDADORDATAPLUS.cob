@@ -14,14 +14,8 @@
            88 WS-DATA-VALIDA VALUE 'S'.
            88 WS-DATA-INVALIDA VALUE 'N'.
 
-       77 WS-E-ANO-BISSEXTO PIC X(1) VALUE 'S'.
-           88 WS-ANO-BISSEXTO VALUE 'S'.
-           88 WS-ANO-NAO-BISSEXTO VALUE 'N'. 
+       77 WS-ANO-MINIMO PIC 9(4) VALUE 2000.
 
-       01 WS-MOD-DE-QUATRO PIC 9(1).
-       01 WS-MOD-DE-CEM PIC 9(1).
-       01 WS-MOD-DE-QUATROCENTROS PIC 9(1).
-       
        PROCEDURE DIVISION.
            
            PERFORM SOLICITAR-DATA.
@@ -38,53 +32,12 @@
            DISPLAY "________________________________________".
            DISPLAY " ".
 
+      *A VALIDACAO DE DIA/MES/ANO (INCLUSIVE ANO BISSEXTO) FOI
+      *CONSOLIDADA NA SUBROTINA VALIDADATA, COMPARTILHADA TAMBEM POR
+      *VALIDADORDATA E VALIDATORDATA.
        VALIDAR-DATA.
-           IF WS-ANO < 2000 THEN
-               SET WS-DATA-INVALIDA TO TRUE
-           ELSE 
-               IF WS-MES <= 0 OR WS-MES > 12 THEN
-                   SET WS-DATA-INVALIDA TO TRUE
-               ELSE
-                   IF WS-DIA <= 0 OR WS-DIA > 31 THEN 
-                     SET WS-DATA-INVALIDA TO TRUE
-                   ELSE
-                     IF WS-MES = 2 THEN
-                       PERFORM VALIDAR-ANO-BISSEXTO
-                       IF WS-E-ANO-BISSEXTO = 'S' THEN
-                          IF WS-DIA > 29 THEN 
-                             SET WS-DATA-INVALIDA TO TRUE 
-                          END-IF
-                       ELSE 
-                         IF WS-DIA > 28 THEN 
-                           SET WS-DATA-INVALIDA TO TRUE 
-                         END-IF
-                       END-IF  
-                     ELSE
-                         IF WS-MES = 4 OR WS-MES = 6 OR WS-MES = 9 
-                            OR WS-MES = 11 THEN
-                               IF WS-DIA > 30 THEN
-                                 SET WS-DATA-INVALIDA TO TRUE 
-                               END-IF
-                         END-IF
-                     END-IF
-                   END-IF        
-               END-IF
-           END-IF.
-
-       VALIDAR-ANO-BISSEXTO.
-           COMPUTE WS-MOD-DE-QUATRO = FUNCTION MOD(WS-ANO 4).
-           COMPUTE WS-MOD-DE-CEM = FUNCTION MOD(WS-ANO 100).
-           COMPUTE WS-MOD-DE-QUATROCENTROS = FUNCTION MOD(WS-ANO 400).
-
-           IF WS-MOD-DE-QUATRO = 0 THEN
-               IF WS-MOD-DE-CEM = 0 AND WS-MOD-DE-QUATRO THEN
-                   SET WS-ANO-BISSEXTO TO TRUE
-               ELSE
-                   SET WS-ANO-NAO-BISSEXTO TO TRUE
-               END-IF
-           ELSE
-                SET WS-ANO-NAO-BISSEXTO TO TRUE
-           END-IF.
+           CALL 'VALIDADATA' USING WS-DIA WS-MES WS-ANO
+                                    WS-ANO-MINIMO WS-E-VALIDA.
 
        MOSTRAR-RESULTADO.
            IF WS-E-VALIDA EQUAL 'N' THEN
