@@ -11,7 +11,9 @@
            05 WS-ANO PIC 9(4) VALUE ZEROS.
 
        77 WS-ISVALID PIC 9(1) VALUE 1.
-      
+       77 WS-ANO-MINIMO PIC 9(4) VALUE 2000.
+       77 WS-E-VALIDA PIC X(1) VALUE 'S'.
+
        PROCEDURE DIVISION.
            
            PERFORM SOLICITAR-DATA.
@@ -32,36 +34,16 @@
            DISPLAY "________________________________________".
            DISPLAY " ".
 
+      *A VALIDACAO DE DIA/MES/ANO (INCLUSIVE ANO BISSEXTO) FOI
+      *CONSOLIDADA NA SUBROTINA VALIDADATA, COMPARTILHADA TAMBEM POR
+      *VALIDADORDATA E VALIDADORDATAPLUS.
        VALIDAR-DATA.
-           IF WS-ANO < 2000 THEN
+           CALL 'VALIDADATA' USING WS-DIA WS-MES WS-ANO
+                                    WS-ANO-MINIMO WS-E-VALIDA.
+           IF WS-E-VALIDA = 'N' THEN
                MOVE 0 TO WS-ISVALID
-           ELSE 
-               IF WS-MES <= 0 OR WS-MES > 12 THEN
-                   MOVE 0 TO WS-ISVALID
-               ELSE
-                   IF WS-DIA <= 0 OR WS-DIA > 31 THEN 
-                     MOVE 0 TO WS-ISVALID
-                   ELSE
-                     IF WS-MES = 2 THEN
-                       IF WS-ANO = 2016 THEN
-                          IF WS-DIA > 29 THEN 
-                             MOVE 0 TO WS-ISVALID 
-                          END-IF
-                       ELSE 
-                         IF WS-DIA > 28 THEN 
-                           MOVE 0 TO WS-ISVALID 
-                         END-IF
-                       END-IF  
-                     ELSE
-                         IF WS-MES = 4 OR WS-MES = 6 OR WS-MES = 9 
-                            OR WS-MES = 11 THEN
-                               IF WS-DIA > 30 THEN
-                                 MOVE 0 TO WS-ISVALID 
-                               END-IF
-                         END-IF
-                     END-IF
-                   END-IF        
-               END-IF
+           ELSE
+               MOVE 1 TO WS-ISVALID
            END-IF.
 
        MOSTRAR-RESULTADO.
