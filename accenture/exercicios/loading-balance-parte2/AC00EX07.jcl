@@ -0,0 +1,91 @@
+//ACEX07J  JOB  (ACCTNO),'MANUT CADCLI/EXCL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB ACEX07J - MANUTENCAO DIARIA DO CADASTRO DE CLIENTES COM
+//*               EXCLUSAO LOGICA (AC00EX07), COM ORDENACAO PREVIA
+//*               DE CADCLI E ALTCLI PELA CHAVE AGENCIA/CONTA.
+//*
+//* 2026-08-08  GUI  JOB STREAM INICIAL - SORT + AC00EX07, COM
+//*                  TESTE DE CONDITION CODE ENTRE OS PASSOS PARA
+//*                  QUE UM SORT OU ABEND RUIM NAO DEIXE O PASSO
+//*                  SEGUINTE RODAR CONTRA ENTRADA RUIM.
+//* 2026-08-08  GUI  NOVO PASSO DELDIA NO INICIO DO STREAM, PARA
+//*                  APAGAR OS ARQUIVOS DE NOME FIXO DESTA EXECUCAO
+//*                  (ORDENACOES E SAIDAS DO AC00EX07) ANTES DE
+//*                  RECRIA-LOS, PERMITINDO QUE O STREAM RODE MAIS
+//*                  DE UMA VEZ NO MESMO DIA SEM ABEND POR DATASET
+//*                  JA CATALOGADO.
+//*-------------------------------------------------------------*
+//*
+//DELDIA   EXEC PGM=IDCAMS
+//*-------------------------------------------------------------*
+//* APAGA OS ARQUIVOS DE NOME FIXO DA EXECUCAO ANTERIOR, SE
+//* EXISTIREM. RC 8 (DATASET INEXISTENTE) NAO DEVE PARAR O STREAM.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CADCLI.ORDENADO
+  SET MAXCC = 0
+  DELETE PROD.ALTCLI.ORDENADO
+  SET MAXCC = 0
+  DELETE PROD.CADCLIN.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.CADEXCL.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.CADREJ.DIARIO
+  SET MAXCC = 0
+/*
+//*
+//SRTCLI   EXEC PGM=SORT,COND=(4,LT,DELDIA)
+//*-------------------------------------------------------------*
+//* ORDENA O EXTRATO DE CADCLI PELA CHAVE AGENCIA(5)+CONTA(10),
+//* POSICOES 1-15 DO REGISTRO DE 76 BYTES.
+//*-------------------------------------------------------------*
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.CADCLI.DIARIO,DISP=SHR
+//SORTOUT  DD   DSN=PROD.CADCLI.ORDENADO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=76,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,15,CH,A)
+/*
+//*
+//SRTALT   EXEC PGM=SORT,COND=(4,LT,SRTCLI)
+//*-------------------------------------------------------------*
+//* ORDENA O EXTRATO DE ALTCLI PELA MESMA CHAVE. SO EXECUTA SE O
+//* SORT DE CADCLI NAO TIVER TERMINADO COM RC > 4.
+//*-------------------------------------------------------------*
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.ALTCLI.DIARIO,DISP=SHR
+//SORTOUT  DD   DSN=PROD.ALTCLI.ORDENADO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,15,CH,A)
+/*
+//*
+//PASEX07  EXEC PGM=AC00EX07,COND=((4,LT,SRTCLI),(4,LT,SRTALT))
+//*-------------------------------------------------------------*
+//* MANUTENCAO DO CADASTRO DE CLIENTES, COM EXCLUSAO LOGICA PARA
+//* CADEXCL. SO EXECUTA SE AMBOS OS SORTS ANTERIORES TIVEREM
+//* TERMINADO COM RC <= 4.
+//*-------------------------------------------------------------*
+//CADCLI   DD   DSN=PROD.CADCLI.ORDENADO,DISP=SHR
+//ALTCLI   DD   DSN=PROD.ALTCLI.ORDENADO,DISP=SHR
+//CADCLIN  DD   DSN=PROD.CADCLIN.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//CADEXCL  DD   DSN=PROD.CADEXCL.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//CADEXCLANT DD DSN=PROD.CADEXCL.ONTEM,DISP=SHR
+//CADREJ   DD   DSN=PROD.CADREJ.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
