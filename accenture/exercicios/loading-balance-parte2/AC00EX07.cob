@@ -25,6 +25,17 @@
       *
            SELECT CADEXCL  ASSIGN    TO CADEXCL
                       FILE STATUS    IS WRK-FS-CADEXCL.
+      *
+      *    SNAPSHOT DE CADEXCL DE UM CICLO ANTERIOR, USADO PARA
+      *    LOCALIZAR CONTAS QUE VOLTAM A APARECER EM ALTCLI E PRECISAM
+      *    SER REATIVADAS EM CADCLIN EM VEZ DE TRATADAS COMO NOVAS.
+           SELECT CADEXCLANT ASSIGN   TO CADEXCLANT
+                      FILE STATUS    IS WRK-FS-CADEXCLANT.
+      *
+      *    REGISTROS DE ALTCLI REJEITADOS POR CHAVE DUPLICADA NO
+      *    MESMO RUN.
+           SELECT CADREJ   ASSIGN    TO CADREJ
+                      FILE STATUS    IS WRK-FS-CADREJ.
       *--------------------------------------------------------------*
        DATA                  DIVISION.
        FILE                  SECTION.
@@ -46,7 +57,8 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       *
-       01  FD-ALTCLI-REGISTRO     PIC X(076).
+      *ACRESCIDO 1 BYTE PARA O TIPO DE TRANSACAO EXPLICITO (I/A/E).
+       01  FD-ALTCLI-REGISTRO     PIC X(077).
       *
       *--------------------------------------------------------------*
       *    ARQUIVO CADCLIN
@@ -67,7 +79,29 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       *
-       01  FD-CADEXCL-REGISTRO    PIC X(063).
+       01  FD-CADEXCL-REGISTRO    PIC X(078).
+      *
+
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADEXCLANT
+      *--------------------------------------------------------------*
+       FD  CADEXCLANT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADEXCLANT-REGISTRO PIC X(078).
+      *
+
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADREJ
+      *--------------------------------------------------------------*
+       FD  CADREJ
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADREJ-REGISTRO      PIC X(078).
       *
 
       *--------------------------------------------------------------*
@@ -79,12 +113,16 @@
             03  WRK-CONT-GRAVADOS    PIC 9(003) VALUE ZEROS.
             03  WRK-CONT-ALTERADOS   PIC 9(003) VALUE ZEROS.
             03  WRK-CONT-EXCLUIDOS   PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-REATIVADOS  PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-REJEITADOS  PIC 9(003) VALUE ZEROS.
       *
        01  WRK-AREA-FILE-STATUS.
             05 WRK-FS-CADCLI     PIC X(002) VALUE SPACES.
             05 WRK-FS-ALTCLI     PIC X(002) VALUE SPACES.
             05 WRK-FS-CADCLIN    PIC X(002) VALUE SPACES.
             05 WRK-FS-CADEXCL    PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADEXCLANT PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADREJ     PIC X(002) VALUE SPACES.
 
       *
        01  WRK-DATA-SIS.
@@ -123,9 +161,16 @@
            05 ALTCLI-CHAVE.
                 07 ALTCLI-AGENCIA            PIC  9(005).
                 07 ALTCLI-NUMERO-CONTA       PIC  9(010).
-           05 ALTCLI-NOME-CLIENTE            PIC  X(040).    
-           05 ALTCLI-TELEFONE                PIC  9(008). 
-           05 ALTCLI-RENDA-MENSAL            PIC  S9(011)V99. 
+           05 ALTCLI-NOME-CLIENTE            PIC  X(040).
+           05 ALTCLI-TELEFONE                PIC  9(008).
+           05 ALTCLI-RENDA-MENSAL            PIC  S9(011)V99.
+      *TIPO DE TRANSACAO EXPLICITO DO REGISTRO DE ALTCLI, EM VEZ DE
+      *DERIVADO SOMENTE DA COMPARACAO DE CHAVES NO MATCH-MERGE.
+           05 ALTCLI-TIPO-TRANSACAO          PIC  X(001).
+               88 ALTCLI-TRANS-INCLUSAO  VALUE "I".
+               88 ALTCLI-TRANS-ALTERACAO VALUE "A".
+               88 ALTCLI-TRANS-EXCLUSAO  VALUE "E".
+               88 ALTCLI-TRANS-VALIDA    VALUES "I" "A" "E".
 
        01  WRK-CADCLIN-REGISTRO.                            
            05 CADCLIN-CHAVE.
@@ -143,6 +188,52 @@
                 07 CADEXCL-NUMERO-CONTA     PIC 9(010).
            05 CADEXCL-NOME-CLIENTE          PIC X(040).
            05 CADEXCL-TELEFONE              PIC 9(008).
+           05 CADEXCL-MOTIVO                PIC X(002).
+               88 CADEXCL-MOTIVO-NAO-CONFIRMADO VALUE "01".
+               88 CADEXCL-MOTIVO-TRANS-EXCLUSAO VALUE "02".
+           05 CADEXCL-SALDO-ATUAL           PIC S9(011)V99.
+
+      * SNAPSHOT DO CICLO ANTERIOR DE CADEXCL - MESMO LAYOUT, USADO
+      * APENAS PARA LEITURA NA LOCALIZACAO DE CONTAS A REATIVAR.
+       01 WRK-CADEXCLANT-REGISTRO.
+           05 CADEXCLANT-CHAVE.
+                07 CADEXCLANT-AGENCIA       PIC 9(005).
+                07 CADEXCLANT-NUMERO-CONTA  PIC 9(010).
+           05 CADEXCLANT-NOME-CLIENTE       PIC X(040).
+           05 CADEXCLANT-TELEFONE           PIC 9(008).
+           05 CADEXCLANT-MOTIVO             PIC X(002).
+           05 CADEXCLANT-SALDO-ATUAL        PIC S9(011)V99.
+
+      * INDICA SE A CHAVE CORRENTE DE ALTCLI FOI LOCALIZADA NO
+      * SNAPSHOT ANTERIOR DE CADEXCL (CONTA A SER REATIVADA).
+       01 WRK-E-CADEXCLANT-ENCONTRADO PIC 9(001) VALUE ZEROS.
+           88 CADEXCLANT-ENCONTRADO VALUE 1.
+           88 CADEXCLANT-NAO-ENCONTRADO VALUE 0.
+
+      *REGISTRO DE ALTCLI REJEITADO POR CHAVE DUPLICADA NO MESMO RUN.
+       01  WRK-CADREJ-REGISTRO.
+           05 CADREJ-CHAVE.
+               07 CADREJ-AGENCIA             PIC  9(005).
+               07 CADREJ-NUMERO-CONTA        PIC  9(010).
+           05 CADREJ-NOME-CLIENTE            PIC  X(040).
+           05 CADREJ-TELEFONE                PIC  9(008).
+           05 CADREJ-RENDA-MENSAL            PIC S9(011)V99.
+           05 CADREJ-MOTIVO                  PIC  X(002).
+               88 CADREJ-MOTIVO-CHAVE-DUPLICADA VALUE "01".
+
+      *INDICA SE O REGISTRO CORRENTE DE ALTCLI REPETE A CHAVE DO
+      *REGISTRO ANTERIOR NESTE MESMO RUN.
+       01 WRK-E-ALTCLI-DUPLICADO PIC 9(001) VALUE ZEROS.
+           88 ALTCLI-DUPLICADO VALUE 1.
+
+      *ULTIMA CHAVE LIDA DE CADA ARQUIVO, PARA O CHECK DE SEQUENCIA.
+       01  WRK-CADCLI-CHAVE-ANTERIOR.
+           05 WRK-CADCLI-CHAVE-ANT-AGENCIA  PIC 9(005) VALUE ZEROS.
+           05 WRK-CADCLI-CHAVE-ANT-CONTA    PIC 9(010) VALUE ZEROS.
+
+       01  WRK-ALTCLI-CHAVE-ANTERIOR.
+           05 WRK-ALTCLI-CHAVE-ANT-AGENCIA  PIC 9(005) VALUE ZEROS.
+           05 WRK-ALTCLI-CHAVE-ANT-CONTA    PIC 9(010) VALUE ZEROS.
 
       *--------------------------------------------------------------*
        PROCEDURE             DIVISION.
@@ -205,17 +296,55 @@
               PERFORM 999-ROTINA-ABEND
            END-IF.
 
+      * SE NAO EXISTIR UM SNAPSHOT DE UM CICLO ANTERIOR, CRIA UM
+      * ARQUIVO VAZIO PARA QUE NAO HAJA NENHUMA CONTA A REATIVAR.
+           OPEN INPUT   CADEXCLANT.
+           IF WRK-FS-CADEXCLANT = "35"
+              OPEN OUTPUT  CADEXCLANT
+              IF WRK-FS-CADEXCLANT NOT = ZEROS
+                 DISPLAY "ERRO CRIACAO CADEXCLANT - FS: "
+                         WRK-FS-CADEXCLANT
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+              CLOSE CADEXCLANT
+              OPEN INPUT   CADEXCLANT
+           END-IF.
+           IF WRK-FS-CADEXCLANT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADEXCLANT - FS: "
+                      WRK-FS-CADEXCLANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           PERFORM 037-LER-CADEXCLANT.
+
+           OPEN OUTPUT  CADREJ.
+           IF WRK-FS-CADREJ NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADREJ - FS: " WRK-FS-CADREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
       *
        030-PROCESSAR.
            IF CADCLI-CHAVE = ALTCLI-CHAVE
-               PERFORM 031-MOVER-DADOS-ALTCLI
-               PERFORM 032-GRAVAR-CADCLIN
+               IF ALTCLI-TRANS-EXCLUSAO
+      *            TIPO DE TRANSACAO EXPLICITO PEDE A EXCLUSAO DA
+      *            CONTA, AINDA QUE ELA TENHA SIDO LOCALIZADA EM
+      *            CADCLI - TRATA COMO EXCLUSAO E NAO ALTERACAO.
+                   PERFORM 035-MOVER-DADOS-CADEXCL
+                   PERFORM 036-GRAVAR-CADEXCL
+
+                   ADD 1 TO WRK-CONT-EXCLUIDOS
+               ELSE
+                   PERFORM 031-MOVER-DADOS-ALTCLI
+                   PERFORM 032-GRAVAR-CADCLIN
+
+                   ADD 1 TO WRK-CONT-ALTERADOS
+               END-IF
 
-               ADD 1 TO WRK-CONT-ALTERADOS 
                PERFORM 033-LER-CADCLI
                PERFORM 034-LER-ALTCLI
            ELSE
                 IF CADCLI-CHAVE > ALTCLI-CHAVE
+                    PERFORM 038-LOCALIZAR-CADEXCLANT
                     PERFORM 031-MOVER-DADOS-ALTCLI
                     PERFORM 032-GRAVAR-CADCLIN
 
@@ -239,7 +368,12 @@
            IF CADCLI-CHAVE = ALTCLI-CHAVE
                MOVE CADCLI-SALDO-ATUAL TO CADCLIN-SALDO-ATUAL
            ELSE
-               INITIALIZE CADCLIN-SALDO-ATUAL
+               IF CADEXCLANT-ENCONTRADO
+                   MOVE CADEXCLANT-SALDO-ATUAL TO CADCLIN-SALDO-ATUAL
+                   ADD 1 TO WRK-CONT-REATIVADOS
+               ELSE
+                   INITIALIZE CADCLIN-SALDO-ATUAL
+               END-IF
            END-IF.
 
       *
@@ -259,29 +393,90 @@
            END-IF.
            IF WRK-FS-CADCLI = "00"
                 ADD 1 TO WRK-CONT-LIDOS-CAD
+                PERFORM 039-VERIFICAR-SEQUENCIA-CADCLI
            END-IF.
            IF WRK-FS-CADCLI = "10"
               MOVE ALL "9" TO CADCLI-CHAVE
            END-IF.
-           
-      *
+
+      *LE O PROXIMO REGISTRO DE ALTCLI NAO DUPLICADO, DESCARTANDO PARA
+      *CADREJ QUALQUER OCORRENCIA REPETIDA DA MESMA CHAVE NESTE RUN.
        034-LER-ALTCLI.
+           PERFORM 034-LER-ALTCLI-REGISTRO.
+           PERFORM UNTIL NOT ALTCLI-DUPLICADO OR WRK-FS-ALTCLI = "10"
+              PERFORM 034-LER-ALTCLI-REGISTRO
+           END-PERFORM.
+
+       034-LER-ALTCLI-REGISTRO.
            READ ALTCLI    INTO WRK-ALTCLI-REGISTRO.
            IF WRK-FS-ALTCLI NOT = "00" AND "10"
               DISPLAY "ERRO LEITURA ALTCLI - FS: " WRK-FS-ALTCLI
               PERFORM 999-ROTINA-ABEND
            END-IF.
+           MOVE ZEROS TO WRK-E-ALTCLI-DUPLICADO.
            IF WRK-FS-ALTCLI = "00"
                 ADD 1 TO WRK-CONT-LIDOS-ALT
+                PERFORM 040-VERIFICAR-SEQUENCIA-ALTCLI
+                PERFORM 041-VERIFICAR-DUPLICIDADE-ALTCLI
            END-IF.
            IF WRK-FS-ALTCLI = "10"
               MOVE ALL "9" TO ALTCLI-CHAVE
            END-IF.
 
+      *ABORTA SE O EXTRATO DE CADCLI NAO CHEGAR EM ORDEM CRESCENTE DE
+      *CHAVE, ANTES QUE QUALQUER REGISTRO FORA DE ORDEM SEJA GRAVADO.
+       039-VERIFICAR-SEQUENCIA-CADCLI.
+           IF CADCLI-CHAVE < WRK-CADCLI-CHAVE-ANTERIOR
+              DISPLAY "ERRO SEQUENCIA CADCLI - CHAVE FORA DE ORDEM: "
+                      CADCLI-CHAVE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           MOVE CADCLI-CHAVE TO WRK-CADCLI-CHAVE-ANTERIOR.
+
+      *ABORTA SE O EXTRATO DE ALTCLI NAO CHEGAR EM ORDEM CRESCENTE DE
+      *CHAVE, ANTES QUE QUALQUER REGISTRO FORA DE ORDEM SEJA GRAVADO.
+       040-VERIFICAR-SEQUENCIA-ALTCLI.
+           IF ALTCLI-CHAVE < WRK-ALTCLI-CHAVE-ANTERIOR
+              DISPLAY "ERRO SEQUENCIA ALTCLI - CHAVE FORA DE ORDEM: "
+                      ALTCLI-CHAVE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *DETECTA UMA SEGUNDA OCORRENCIA DA MESMA CHAVE DE ALTCLI NESTE
+      *RUN, DESCARTANDO-A PARA CADREJ EM VEZ DE DEIXAR QUE ELA
+      *SOBREPONHA SILENCIOSAMENTE A PRIMEIRA OCORRENCIA.
+       041-VERIFICAR-DUPLICIDADE-ALTCLI.
+           IF WRK-CONT-LIDOS-ALT > 1
+              AND ALTCLI-CHAVE = WRK-ALTCLI-CHAVE-ANTERIOR
+              SET ALTCLI-DUPLICADO TO TRUE
+              MOVE ALTCLI-CHAVE TO CADREJ-CHAVE
+              MOVE ALTCLI-NOME-CLIENTE TO CADREJ-NOME-CLIENTE
+              MOVE ALTCLI-TELEFONE TO CADREJ-TELEFONE
+              MOVE ALTCLI-RENDA-MENSAL TO CADREJ-RENDA-MENSAL
+              SET CADREJ-MOTIVO-CHAVE-DUPLICADA TO TRUE
+              WRITE FD-CADREJ-REGISTRO FROM WRK-CADREJ-REGISTRO
+              IF WRK-FS-CADREJ NOT = ZEROS
+                 DISPLAY "ERRO GRAVACAO CADREJ - FS: " WRK-FS-CADREJ
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+              ADD 1 TO WRK-CONT-REJEITADOS
+           END-IF.
+           MOVE ALTCLI-CHAVE TO WRK-ALTCLI-CHAVE-ANTERIOR.
+
        035-MOVER-DADOS-CADEXCL.
            MOVE CADCLI-CHAVE TO CADEXCL-CHAVE.
            MOVE CADCLI-NOME-CLIENTE TO CADEXCL-NOME-CLIENTE.
            MOVE CADCLI-TELEFONE TO CADEXCL-TELEFONE.
+      *    CHAVES IGUAIS SO CHEGAM AQUI QUANDO O ALTCLI TROUXE UMA
+      *    TRANSACAO EXPLICITA DE EXCLUSAO (030-PROCESSAR); CHAVES
+      *    DIFERENTES SIGNIFICAM CADCLI SEM NENHUMA TRANSACAO EM
+      *    ALTCLI, OU SEJA, CONTA NUNCA CONFIRMADA NESTE CICLO.
+           IF CADCLI-CHAVE = ALTCLI-CHAVE
+               SET CADEXCL-MOTIVO-TRANS-EXCLUSAO TO TRUE
+           ELSE
+               SET CADEXCL-MOTIVO-NAO-CONFIRMADO TO TRUE
+           END-IF.
+           MOVE CADCLI-SALDO-ATUAL TO CADEXCL-SALDO-ATUAL.
 
        036-GRAVAR-CADEXCL.
            WRITE FD-CADEXCL-REGISTRO FROM WRK-CADEXCL-REGISTRO.
@@ -289,6 +484,31 @@
                 DISPLAY "ERRO GRAVACAO CADEXCL - FS: " WRK-FS-CADEXCL
                 PERFORM 999-ROTINA-ABEND
            END-IF.
+      *
+       037-LER-CADEXCLANT.
+           READ CADEXCLANT INTO WRK-CADEXCLANT-REGISTRO.
+           IF WRK-FS-CADEXCLANT NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA CADEXCLANT - FS: "
+                      WRK-FS-CADEXCLANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           IF WRK-FS-CADEXCLANT = "10"
+              MOVE ALL "9" TO CADEXCLANT-CHAVE
+           END-IF.
+      *
+      * AVANCA O SNAPSHOT ANTERIOR DE CADEXCL ATE A CHAVE CORRENTE DE
+      * ALTCLI, PULANDO CONTAS QUE CONTINUAM EXCLUIDAS, E SINALIZA SE
+      * A CONTA CORRENTE ESTA SENDO REATIVADA.
+       038-LOCALIZAR-CADEXCLANT.
+           PERFORM UNTIL CADEXCLANT-CHAVE >= ALTCLI-CHAVE
+              PERFORM 037-LER-CADEXCLANT
+           END-PERFORM.
+
+           IF CADEXCLANT-CHAVE = ALTCLI-CHAVE
+              SET CADEXCLANT-ENCONTRADO TO TRUE
+           ELSE
+              SET CADEXCLANT-NAO-ENCONTRADO TO TRUE
+           END-IF.
       *
        050-FINALIZAR.
            PERFORM 051-MOSTRAR-CONTADORES.
@@ -305,7 +525,11 @@
                WRK-CONT-ALTERADOS.
            DISPLAY "TOTAL REGISTROS EXCLUIDOS...........: "
                WRK-CONT-EXCLUIDOS.
-      * 
+           DISPLAY "TOTAL REGISTROS REATIVADOS..........: "
+               WRK-CONT-REATIVADOS.
+           DISPLAY "TOTAL REGISTROS REJEITADOS (CADREJ).: "
+               WRK-CONT-REJEITADOS.
+      *
        052-FECHAR-ARQUIVOS.
            CLOSE CADCLI.
            IF WRK-FS-CADCLI NOT = "00"
@@ -324,7 +548,25 @@
               DISPLAY "ERRO CLOSE CADCLIN - FS: " WRK-FS-CADCLIN
               PERFORM 999-ROTINA-ABEND
            END-IF.
-          
+
+           CLOSE CADEXCL
+           IF WRK-FS-CADEXCL NOT = "00"
+              DISPLAY "ERRO CLOSE CADEXCL - FS: " WRK-FS-CADEXCL
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CADEXCLANT
+           IF WRK-FS-CADEXCLANT NOT = "00"
+              DISPLAY "ERRO CLOSE CADEXCLANT - FS: " WRK-FS-CADEXCLANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CADREJ
+           IF WRK-FS-CADREJ NOT = "00"
+              DISPLAY "ERRO CLOSE CADREJ - FS: " WRK-FS-CADREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
       *
        060-FORMATA-DATA.
            MOVE WRK-ANO-SIS TO WRK-VAL-ANO-SIS.
