@@ -20,9 +20,38 @@
        SELECT CLISEGU   ASSIGN    TO CLISEGU
                       FILE STATUS    IS WRK-FS-CLISEGU.
 
-       SELECT RELCLI    ASSIGN    TO RELCLI 
+       SELECT RELCLI    ASSIGN    TO RELCLI
                       FILE STATUS    IS WRK-FS-RELCLI.
 
+       SELECT PARMSEG   ASSIGN    TO PARMSEG
+                      FILE STATUS    IS WRK-FS-PARMSEG.
+
+       SELECT PRODCONT  ASSIGN    TO PRODCONT
+                      FILE STATUS    IS WRK-FS-PRODCONT.
+
+       SELECT RELCLICSV ASSIGN    TO RELCLICSV
+                      FILE STATUS    IS WRK-FS-RELCLICSV.
+
+       SELECT RISKCLI   ASSIGN    TO RISKCLI
+                      FILE STATUS    IS WRK-FS-RISKCLI.
+
+      *SNAPSHOT DO PERCENTUAL DE PENETRACAO DE SEGUROS DO RUN ANTERIOR
+      *(COPIADO EXTERNAMENTE DE PENETHOJE PARA PENETRANT ENTRE RUNS,
+      *NO MESMO ESPIRITO DE CADCLIN/CADCLINANT).
+       SELECT PENETRANT ASSIGN    TO PENETRANT
+                      FILE STATUS    IS WRK-FS-PENETRANT.
+
+       SELECT PENETHOJE ASSIGN    TO PENETHOJE
+                      FILE STATUS    IS WRK-FS-PENETHOJE.
+
+       SELECT PENETREL  ASSIGN    TO PENETREL
+                      FILE STATUS    IS WRK-FS-PENETREL.
+
+      *REGISTROS DE CADPROD COM VALOR ZERADO OU NEGATIVO, UM POR
+      *PRODUTO REJEITADO, PARA CONFERENCIA POSTERIOR.
+       SELECT CADPRODERR ASSIGN   TO CADPRODERR
+                      FILE STATUS    IS WRK-FS-CADPRODERR.
+
        DATA                  DIVISION.
        FILE                  SECTION.
     
@@ -46,7 +75,7 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       
-       01  FD-CLISEGU-REGISTRO     PIC X(101).
+       01  FD-CLISEGU-REGISTRO     PIC X(104).
 
 
        FD  RELCLI
@@ -54,8 +83,77 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       
-       01  FD-RELCLI-REGISTRO     PIC X(059).
-    
+       01  FD-RELCLI-REGISTRO     PIC X(064).
+
+      *ARQUIVO DE PARAMETRO COM OS CODIGOS DE PRODUTO QUE CONTAM COMO
+      *SEGURO PARA FINS DE CLISEGU/RELCLI. SE NAO EXISTIR, O PROGRAMA
+      *ASSUME OS CODIGOS 00005 E 00009 (COMPORTAMENTO ANTERIOR).
+       FD  PARMSEG
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PARMSEG-REGISTRO     PIC X(005).
+
+      *QUANTIDADE DE CLIENTES TITULARES POR PRODUTO DE SEGURO.
+       FD  PRODCONT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PRODCONT-REGISTRO     PIC X(052).
+
+      *MESMA POPULACAO DO RELCLI, EM FORMATO CSV PARA MALA DIRETA.
+       FD  RELCLICSV
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-RELCLICSV-REGISTRO    PIC X(061).
+
+      *CLIENTES CUJO GASTO COM SEGUROS COMPROMETE UMA FATIA GRANDE DA
+      *RENDA MENSAL (CLIENTE SUPERALAVANCADO).
+       FD  RISKCLI
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-RISKCLI-REGISTRO      PIC X(072).
+
+      *SNAPSHOT DO PERCENTUAL DE PENETRACAO DE SEGUROS DO RUN ANTERIOR.
+       FD  PENETRANT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PENETRANT-REGISTRO    PIC X(027).
+
+      *SNAPSHOT DO PERCENTUAL DE PENETRACAO DE SEGUROS DESTE RUN, PARA
+      *SER USADO COMO PENETRANT NO PROXIMO CICLO.
+       FD  PENETHOJE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PENETHOJE-REGISTRO    PIC X(027).
+
+      *RELATORIO COMPARANDO A PENETRACAO DE SEGUROS DESTE RUN COM A DO
+      *RUN ANTERIOR (PENETRANT).
+       FD  PENETREL
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PENETREL-REGISTRO     PIC X(030).
+
+      *REGISTROS DE CADPROD REJEITADOS POR VALOR INVALIDO
+       FD  CADPRODERR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-CADPRODERR-REGISTRO   PIC X(061).
+
        WORKING-STORAGE       SECTION.
 
        01  WRK-AREA-FILE-STATUS.
@@ -63,7 +161,15 @@
            05 WRK-FS-CADPROD     PIC X(002) VALUE SPACES.
            05 WRK-FS-CLISEGU     PIC X(002) VALUE SPACES.
            05 WRK-FS-RELCLI      PIC X(002) VALUE SPACES.
-       
+           05 WRK-FS-PARMSEG     PIC X(002) VALUE SPACES.
+           05 WRK-FS-PRODCONT    PIC X(002) VALUE SPACES.
+           05 WRK-FS-RELCLICSV   PIC X(002) VALUE SPACES.
+           05 WRK-FS-RISKCLI     PIC X(002) VALUE SPACES.
+           05 WRK-FS-PENETRANT   PIC X(002) VALUE SPACES.
+           05 WRK-FS-PENETHOJE   PIC X(002) VALUE SPACES.
+           05 WRK-FS-PENETREL    PIC X(002) VALUE SPACES.
+           05 WRK-FS-CADPRODERR  PIC X(002) VALUE SPACES.
+
        01 WRK-CADCLIE-REGISTRO.
            05 CADCLIE-CHAVE.
              07 CADCLIE-COD-CLIENTE PIC 9(005).
@@ -84,6 +190,7 @@
            05 CLISEGU-COD-PRODUTO   PIC 9(005).
            05 CLISEGU-NOME-PRODUTO  PIC X(040).
            05 CLISEGU-VALOR-PRODUTO PIC S9(009)V99.
+           05 CLISEGU-QTD-PRODUTOS  PIC 9(003).
 
        01 WRK-RELCLI-REGISTRO.
            05 RELCLI-COD-CLIENTE  PIC 9(005).
@@ -91,7 +198,80 @@
            05 RELCLI-NOME-CLIENTE PIC X(040).
            05 FILLER              PIC X(1) VALUE ";".
            05 RELCLI-RENDA-MENSAL PIC -999.999.999,99.
-       
+           05 FILLER              PIC X(1) VALUE ";".
+           05 RELCLI-FAIXA-RENDA  PIC X(001).
+               88 RELCLI-FAIXA-ATE-2000      VALUE "1".
+               88 RELCLI-FAIXA-ATE-5000      VALUE "2".
+               88 RELCLI-FAIXA-ATE-10000     VALUE "3".
+               88 RELCLI-FAIXA-ACIMA-10000   VALUE "4".
+
+      *LAYOUT DE PRODCONT - QTDE DE CLIENTES TITULARES POR PRODUTO
+       01 WRK-PRODCONT-REGISTRO.
+           05 PRODCONT-COD-PRODUTO   PIC 9(005).
+           05 FILLER                 PIC X(1) VALUE ";".
+           05 PRODCONT-NOME-PRODUTO  PIC X(040).
+           05 FILLER                 PIC X(1) VALUE ";".
+           05 PRODCONT-QTD-CLIENTES  PIC 9(005).
+
+      *LAYOUT DE RELCLICSV - MESMOS DADOS DE RELCLI, EM VALOR NUMERICO
+      *PURO (PONTO DECIMAL, SEPARADOR VIRGULA) PARA MALA DIRETA.
+       01 WRK-RELCLICSV-REGISTRO.
+           05 RELCLICSV-COD-CLIENTE  PIC 9(005).
+           05 FILLER                 PIC X(001) VALUE ",".
+           05 RELCLICSV-NOME-CLIENTE PIC X(040).
+           05 FILLER                 PIC X(001) VALUE ",".
+           05 RELCLICSV-RENDA-INT    PIC 9(009).
+           05 FILLER                 PIC X(001) VALUE ".".
+           05 RELCLICSV-RENDA-DEC    PIC 9(002).
+           05 FILLER                 PIC X(001) VALUE ",".
+           05 RELCLICSV-FAIXA-RENDA  PIC X(001).
+
+       01  WRK-RENDA-SPLIT.
+           03 WRK-RENDA-SPLIT-INT    PIC 9(009).
+           03 WRK-RENDA-SPLIT-DEC    PIC 9(002).
+
+      *LAYOUT DE RISKCLI - CLIENTE SUPERALAVANCADO EM SEGUROS
+       01 WRK-RISKCLI-REGISTRO.
+           05 RISKCLI-COD-CLIENTE       PIC 9(005).
+           05 RISKCLI-NOME-CLIENTE      PIC X(040).
+           05 RISKCLI-RENDA-MENSAL      PIC S9(009)V99.
+           05 RISKCLI-VALOR-SEGUROS     PIC S9(009)V99.
+           05 RISKCLI-PCT-COMPROMETIDO  PIC 9(003)V99.
+
+      *PERCENTUAL DA RENDA MENSAL GASTO EM SEGUROS ACIMA DO QUAL O
+      *CLIENTE E CONSIDERADO SUPERALAVANCADO.
+       01  WRK-PCT-RISCO-LIMITE         PIC 9(003)V99 VALUE 30,00.
+       01  WRK-PCT-COMPROMETIDO         PIC 9(003)V99 VALUE ZEROS.
+       01  WRK-TOTAL-VALOR-SEGUROS-CLI  PIC S9(009)V99 VALUE ZEROS.
+
+      *LAYOUT DE CADPRODERR - PRODUTO REJEITADO POR VALOR INVALIDO
+       01 WRK-CADPRODERR-REGISTRO.
+           05 CADPRODERR-COD-CLIENTE    PIC 9(005).
+           05 CADPRODERR-COD-PRODUTO    PIC 9(005).
+           05 CADPRODERR-NOME-PRODUTO   PIC X(040).
+           05 CADPRODERR-VALOR-PRODUTO  PIC S9(009)V99.
+
+      *LAYOUT DE PARMSEG - CODIGO DO PRODUTO CONSIDERADO SEGURO
+       01 WRK-PARMSEG-REGISTRO.
+           05 PARMSEG-COD-PRODUTO  PIC 9(005).
+
+       01  WRK-TAB-PARMSEG-QTDE   PIC 9(004) VALUE ZEROS.
+
+      *TABELA DE PRODUTOS DE SEGURO. ALEM DO CODIGO LIDO DE PARMSEG,
+      *ACUMULA O NOME DO PRODUTO E A QTDE DE CLIENTES TITULARES PARA
+      *ALIMENTAR O RELATORIO PRODCONT NO FINAL DO PROCESSAMENTO.
+       01  TAB-PARMSEG-REGISTRO OCCURS 1 TO 50 TIMES
+               DEPENDING ON WRK-TAB-PARMSEG-QTDE
+               INDEXED BY IDX-PARMSEG.
+           05 TAB-PARMSEG-COD-PRODUTO  PIC 9(005).
+           05 TAB-PARMSEG-NOME-PRODUTO PIC X(040).
+           05 TAB-PARMSEG-QTD-CLIENTES PIC 9(005).
+
+       01  WRK-SWITCHES.
+           05 WRK-SW-PRODUTO-SEGURO    PIC 9(001) VALUE ZEROS.
+               88 PRODUTO-SEGURO       VALUE 1.
+               88 PRODUTO-NAO-SEGURO   VALUE 0.
+
        01  WRK-DATA-SIS.
            05 WRK-ANO-SIS           PIC 9(04).
            05 WRK-MES-SIS           PIC 9(02).
@@ -122,6 +302,51 @@
             03  WRK-CONT-GRAVADOS-CLISEGU  PIC 9(003) VALUE ZEROS.
             03  WRK-CONT-GRAVADOS-RELCLI   PIC 9(003) VALUE ZEROS.
             03  WRK-CONT-CLI-PRODUTOS      PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-PARMSEG           PIC 9(004) VALUE ZEROS.
+            03  WRK-CONT-GRAVADOS-PRODCONT PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-GRAVADOS-RELCLICSV PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-GRAVADOS-RISKCLI   PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-CLIENTES-SEGURO    PIC 9(007) VALUE ZEROS.
+            03  WRK-CONT-CADPROD-VALOR-INVALIDO PIC 9(003) VALUE ZEROS.
+
+      *BUFFER DOS PRODUTOS DE SEGURO DO CLIENTE CORRENTE. SO E GRAVADO
+      *NO CLISEGU QUANDO O GRUPO DO CLIENTE TERMINA, POIS A QTDE TOTAL
+      *DE PRODUTOS SO E CONHECIDA NESSE MOMENTO.
+       01  TAB-CLISEGU-BUFFER OCCURS 1 TO 999 TIMES
+               DEPENDING ON WRK-CONT-CLI-PRODUTOS
+               INDEXED BY IDX-CLISEGU.
+           05 TAB-CLISEGU-COD-PRODUTO   PIC 9(005).
+           05 TAB-CLISEGU-NOME-PRODUTO  PIC X(040).
+           05 TAB-CLISEGU-VALOR-PRODUTO PIC S9(009)V99.
+
+      *LAYOUT DE PENETRANT/PENETHOJE - PERCENTUAL DE CLIENTES COM
+      *PELO MENOS UM PRODUTO DE SEGURO, DE UM RUN PARA O OUTRO.
+       01 WRK-PENETRANT-REGISTRO.
+           05 PENETRANT-DATA-RUN        PIC 9(008).
+           05 PENETRANT-TOTAL-CLIENTES  PIC 9(007).
+           05 PENETRANT-CLIENTES-SEGURO PIC 9(007).
+           05 PENETRANT-PCT-PENETRACAO  PIC 9(003)V99.
+
+       01 WRK-PENETHOJE-REGISTRO.
+           05 PENETHOJE-DATA-RUN        PIC 9(008).
+           05 PENETHOJE-TOTAL-CLIENTES  PIC 9(007).
+           05 PENETHOJE-CLIENTES-SEGURO PIC 9(007).
+           05 PENETHOJE-PCT-PENETRACAO  PIC 9(003)V99.
+
+      *LAYOUT DE PENETREL - COMPARATIVO DA PENETRACAO DE SEGUROS DESTE
+      *RUN CONTRA O RUN ANTERIOR.
+       01 WRK-PENETREL-REGISTRO.
+           05 PENETREL-DATA-RUN       PIC 9(008).
+           05 FILLER                  PIC X(001) VALUE ";".
+           05 PENETREL-PCT-ATUAL      PIC ZZ9,99.
+           05 FILLER                  PIC X(001) VALUE ";".
+           05 PENETREL-PCT-ANTERIOR   PIC ZZ9,99.
+           05 FILLER                  PIC X(001) VALUE ";".
+           05 PENETREL-PCT-VARIACAO   PIC -ZZ9,99.
+
+       01  WRK-E-PENETRANT-ENCONTRADO PIC 9(001) VALUE ZEROS.
+           88 PENETRANT-ENCONTRADO     VALUE 1.
+           88 PENETRANT-NAO-ENCONTRADO VALUE 0.
 
        PROCEDURE             DIVISION.
        
@@ -139,6 +364,8 @@
            PERFORM 061-FORMATA-HORA.
            PERFORM 062-MOSTRAR-DATA-HORA.
            PERFORM 012-ABRIR-ARQUIVOS.
+           PERFORM 013-ABRIR-PARMSEG.
+           PERFORM 014-ABRIR-PENETRANT.
 
            PERFORM 041-LER-CADCLIE.
            IF WRK-FS-CADCLIE = "10"
@@ -178,15 +405,124 @@
            IF WRK-FS-RELCLI NOT = ZEROS
               DISPLAY "ERRO ABERTURA RELCLI - FS: " WRK-FS-RELCLI
               PERFORM 999-ROTINA-ABEND
-           END-IF.    
-      
+           END-IF.
+
+           OPEN OUTPUT  PRODCONT.
+           IF WRK-FS-PRODCONT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PRODCONT - FS: " WRK-FS-PRODCONT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  RELCLICSV.
+           IF WRK-FS-RELCLICSV NOT = ZEROS
+              DISPLAY "ERRO ABERTURA RELCLICSV - FS: " WRK-FS-RELCLICSV
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  RISKCLI.
+           IF WRK-FS-RISKCLI NOT = ZEROS
+              DISPLAY "ERRO ABERTURA RISKCLI - FS: " WRK-FS-RISKCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  CADPRODERR.
+           IF WRK-FS-CADPRODERR NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADPRODERR - FS: "
+                      WRK-FS-CADPRODERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  PENETHOJE.
+           IF WRK-FS-PENETHOJE NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PENETHOJE - FS: " WRK-FS-PENETHOJE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  PENETREL.
+           IF WRK-FS-PENETREL NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PENETREL - FS: " WRK-FS-PENETREL
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *CARREGA OS CODIGOS DE PRODUTO CONSIDERADOS SEGURO. SE O ARQUIVO
+      *DE PARAMETRO NAO EXISTIR, MANTEM OS CODIGOS 00005 E 00009 QUE
+      *O PROGRAMA JA UTILIZAVA (COMPORTAMENTO ANTERIOR).
+       013-ABRIR-PARMSEG.
+           OPEN INPUT   PARMSEG.
+           IF WRK-FS-PARMSEG = "35"
+              MOVE 00005 TO TAB-PARMSEG-COD-PRODUTO(1)
+              MOVE 00009 TO TAB-PARMSEG-COD-PRODUTO(2)
+              MOVE SPACES TO TAB-PARMSEG-NOME-PRODUTO(1)
+                             TAB-PARMSEG-NOME-PRODUTO(2)
+              MOVE ZEROS  TO TAB-PARMSEG-QTD-CLIENTES(1)
+                             TAB-PARMSEG-QTD-CLIENTES(2)
+              MOVE 2     TO WRK-TAB-PARMSEG-QTDE
+           ELSE
+              IF WRK-FS-PARMSEG NOT = ZEROS
+                 DISPLAY "ERRO ABERTURA PARMSEG - FS: " WRK-FS-PARMSEG
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              PERFORM 045-LER-PARMSEG
+
+              PERFORM 033-MOVER-DADOS-TAB-PARMSEG
+              VARYING WRK-CONT-PARMSEG
+              FROM 1 BY 1
+              UNTIL WRK-FS-PARMSEG = "10"
+
+              COMPUTE WRK-TAB-PARMSEG-QTDE = WRK-CONT-PARMSEG - 1
+
+              CLOSE PARMSEG
+              IF WRK-FS-PARMSEG NOT = "00"
+                 DISPLAY "ERRO CLOSE PARMSEG - FS: " WRK-FS-PARMSEG
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+      *ABRE O SNAPSHOT DE PENETRACAO DO RUN ANTERIOR. SE NAO EXISTIR
+      *UM SNAPSHOT DE UM CICLO ANTERIOR, CRIA UM ARQUIVO VAZIO PARA
+      *QUE A COMPARACAO DESTE RUN ENTRE COMO "SEM BASE ANTERIOR".
+       014-ABRIR-PENETRANT.
+           OPEN INPUT   PENETRANT.
+           IF WRK-FS-PENETRANT = "35"
+              OPEN OUTPUT  PENETRANT
+              IF WRK-FS-PENETRANT NOT = ZEROS
+                 DISPLAY "ERRO CRIACAO PENETRANT - FS: "
+                         WRK-FS-PENETRANT
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+              CLOSE PENETRANT
+              OPEN INPUT   PENETRANT
+           END-IF.
+           IF WRK-FS-PENETRANT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PENETRANT - FS: " WRK-FS-PENETRANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           READ PENETRANT INTO WRK-PENETRANT-REGISTRO.
+           IF WRK-FS-PENETRANT NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA PENETRANT - FS: " WRK-FS-PENETRANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           IF WRK-FS-PENETRANT = "00"
+              SET PENETRANT-ENCONTRADO TO TRUE
+           ELSE
+              SET PENETRANT-NAO-ENCONTRADO TO TRUE
+              INITIALIZE WRK-PENETRANT-REGISTRO
+           END-IF.
+
+           CLOSE PENETRANT.
+           IF WRK-FS-PENETRANT NOT = "00"
+              DISPLAY "ERRO CLOSE PENETRANT - FS: " WRK-FS-PENETRANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
        020-PROCESSAR.
            IF CADCLIE-CHAVE = CADPROD-CHAVE
-               IF CADPROD-COD-PRODUTO = 00005 OR 00009
-                      PERFORM 031-MOVER-DADOS-CLISEGU 
-                      PERFORM 043-GRAVAR-CLISEGU
-
+               PERFORM 063-BUSCAR-PARMSEG
+               IF PRODUTO-SEGURO
                       ADD 1 TO WRK-CONT-CLI-PRODUTOS
+                      PERFORM 031-MOVER-DADOS-CLISEGU
                END-IF
 
                PERFORM 042-LER-CADPROD
@@ -197,25 +533,82 @@
                    IF WRK-CONT-CLI-PRODUTOS = 0
                      PERFORM 032-MOVER-DADOS-RELCLI
                      PERFORM 044-GRAVAR-RELCLI
+                     PERFORM 038-MOVER-DADOS-RELCLICSV
+                     PERFORM 039-GRAVAR-RELCLICSV
+                   ELSE
+                     ADD 1 TO WRK-CONT-CLIENTES-SEGURO
+                     PERFORM 035-GRAVAR-CLISEGU-BUFFER-TODOS
+                     PERFORM 057-VERIFICAR-RISCO-CLIENTE
                    END-IF
 
                    PERFORM 041-LER-CADCLIE
-                   INITIALIZE WRK-CONT-CLI-PRODUTOS  
+                   INITIALIZE WRK-CONT-CLI-PRODUTOS
+                   INITIALIZE WRK-TOTAL-VALOR-SEGUROS-CLI
                END-IF
-           END-IF.    
+           END-IF.
 
-      
+
+      *ARMAZENA O PRODUTO DE SEGURO DO CLIENTE CORRENTE NO BUFFER. A
+      *GRAVACAO EFETIVA NO CLISEGU SO OCORRE QUANDO O GRUPO DO CLIENTE
+      *TERMINA (035-GRAVAR-CLISEGU-BUFFER-TODOS), JA COM A QTDE TOTAL
+      *DE PRODUTOS DO CLIENTE.
        031-MOVER-DADOS-CLISEGU.
-           MOVE CADCLIE-COD-CLIENTE TO CLISEGU-COD-CLIENTE.
-           MOVE CADCLIE-NOME-CLIENTE TO CLISEGU-NOME-CLIENTE.
-           MOVE CADPROD-COD-PRODUTO TO CLISEGU-COD-PRODUTO.
-           MOVE CADPROD-NOME-PRODUTO TO CLISEGU-NOME-PRODUTO.
-           MOVE CADPROD-VALOR-PRODUTO TO CLISEGU-VALOR-PRODUTO.
-           
-       032-MOVER-DADOS-RELCLI.    
+           MOVE CADPROD-COD-PRODUTO
+           TO TAB-CLISEGU-COD-PRODUTO(WRK-CONT-CLI-PRODUTOS).
+           MOVE CADPROD-NOME-PRODUTO
+           TO TAB-CLISEGU-NOME-PRODUTO(WRK-CONT-CLI-PRODUTOS).
+           MOVE CADPROD-VALOR-PRODUTO
+           TO TAB-CLISEGU-VALOR-PRODUTO(WRK-CONT-CLI-PRODUTOS).
+           ADD CADPROD-VALOR-PRODUTO TO WRK-TOTAL-VALOR-SEGUROS-CLI.
+
+       032-MOVER-DADOS-RELCLI.
            MOVE CADCLIE-COD-CLIENTE TO RELCLI-COD-CLIENTE.
            MOVE CADCLIE-NOME-CLIENTE TO RELCLI-NOME-CLIENTE.
            MOVE CADCLIE-RENDA-MENSAL TO RELCLI-RENDA-MENSAL.
+           PERFORM 037-DEFINIR-FAIXA-RENDA.
+
+       033-MOVER-DADOS-TAB-PARMSEG.
+           MOVE PARMSEG-COD-PRODUTO
+           TO TAB-PARMSEG-COD-PRODUTO(WRK-CONT-PARMSEG).
+           MOVE SPACES TO TAB-PARMSEG-NOME-PRODUTO(WRK-CONT-PARMSEG).
+           MOVE ZEROS  TO TAB-PARMSEG-QTD-CLIENTES(WRK-CONT-PARMSEG).
+
+           PERFORM 045-LER-PARMSEG.
+
+       035-GRAVAR-CLISEGU-BUFFER-TODOS.
+           PERFORM 036-GRAVAR-CLISEGU-BUFFER
+           VARYING IDX-CLISEGU FROM 1 BY 1
+           UNTIL IDX-CLISEGU > WRK-CONT-CLI-PRODUTOS.
+
+       036-GRAVAR-CLISEGU-BUFFER.
+           MOVE CADCLIE-COD-CLIENTE TO CLISEGU-COD-CLIENTE.
+           MOVE CADCLIE-NOME-CLIENTE TO CLISEGU-NOME-CLIENTE.
+           MOVE TAB-CLISEGU-COD-PRODUTO(IDX-CLISEGU)
+           TO CLISEGU-COD-PRODUTO.
+           MOVE TAB-CLISEGU-NOME-PRODUTO(IDX-CLISEGU)
+           TO CLISEGU-NOME-PRODUTO.
+           MOVE TAB-CLISEGU-VALOR-PRODUTO(IDX-CLISEGU)
+           TO CLISEGU-VALOR-PRODUTO.
+           MOVE WRK-CONT-CLI-PRODUTOS TO CLISEGU-QTD-PRODUTOS.
+
+           PERFORM 043-GRAVAR-CLISEGU.
+
+       038-MOVER-DADOS-RELCLICSV.
+           MOVE CADCLIE-COD-CLIENTE TO RELCLICSV-COD-CLIENTE.
+           MOVE CADCLIE-NOME-CLIENTE TO RELCLICSV-NOME-CLIENTE.
+           MOVE CADCLIE-RENDA-MENSAL TO WRK-RENDA-SPLIT.
+           MOVE WRK-RENDA-SPLIT-INT TO RELCLICSV-RENDA-INT.
+           MOVE WRK-RENDA-SPLIT-DEC TO RELCLICSV-RENDA-DEC.
+           MOVE RELCLI-FAIXA-RENDA  TO RELCLICSV-FAIXA-RENDA.
+
+       039-GRAVAR-RELCLICSV.
+           WRITE FD-RELCLICSV-REGISTRO FROM WRK-RELCLICSV-REGISTRO.
+           IF WRK-FS-RELCLICSV NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RELCLICSV - FS: " WRK-FS-RELCLICSV
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-RELCLICSV.
 
        041-LER-CADCLIE.
            READ CADCLIE    INTO WRK-CADCLIE-REGISTRO.
@@ -243,6 +636,36 @@
               MOVE ALL "9" TO CADPROD-CHAVE
            END-IF.
 
+      *CADPROD-VALOR-PRODUTO E SIGNED (PIC S9(009)V99), ENTAO UM
+      *VALOR NEGATIVO E POSSIVEL NO CADASTRO, ALEM DO ZERADO; OS DOIS
+      *SAO DADO RUIM NA ORIGEM E FICAM REGISTRADOS SEM INTERROMPER O
+      *PROCESSAMENTO DESTE REGISTRO.
+           IF WRK-FS-CADPROD = "00"
+              IF CADPROD-VALOR-PRODUTO NOT > ZEROS
+                 ADD 1 TO WRK-CONT-CADPROD-VALOR-INVALIDO
+                 DISPLAY "AVISO: PRODUTO " CADPROD-COD-PRODUTO
+                         " DO CLIENTE " CADPROD-COD-CLIENTE
+                         " CADASTRADO COM VALOR INVALIDO: "
+                         CADPROD-VALOR-PRODUTO
+                 PERFORM 046-MOVER-DADOS-CADPRODERR
+                 PERFORM 047-GRAVAR-CADPRODERR
+              END-IF
+           END-IF.
+
+       046-MOVER-DADOS-CADPRODERR.
+           MOVE CADPROD-COD-CLIENTE  TO CADPRODERR-COD-CLIENTE.
+           MOVE CADPROD-COD-PRODUTO  TO CADPRODERR-COD-PRODUTO.
+           MOVE CADPROD-NOME-PRODUTO TO CADPRODERR-NOME-PRODUTO.
+           MOVE CADPROD-VALOR-PRODUTO TO CADPRODERR-VALOR-PRODUTO.
+
+       047-GRAVAR-CADPRODERR.
+           WRITE FD-CADPRODERR-REGISTRO FROM WRK-CADPRODERR-REGISTRO.
+           IF WRK-FS-CADPRODERR NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CADPRODERR - FS: "
+                      WRK-FS-CADPRODERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
        043-GRAVAR-CLISEGU.
            WRITE FD-CLISEGU-REGISTRO FROM WRK-CLISEGU-REGISTRO.
            IF WRK-FS-CLISEGU NOT = ZEROS
@@ -261,14 +684,23 @@
            
            ADD 1 TO WRK-CONT-GRAVADOS-RELCLI.
 
-
+       045-LER-PARMSEG.
+           READ PARMSEG    INTO WRK-PARMSEG-REGISTRO.
+           IF WRK-FS-PARMSEG NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA PARMSEG - FS: " WRK-FS-PARMSEG
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
 
        050-FINALIZAR.
+           PERFORM 053-GRAVAR-PRODCONT-TODOS.
+           PERFORM 070-CALCULAR-PENETRACAO.
+           PERFORM 071-GRAVAR-PENETHOJE.
+           PERFORM 072-GRAVAR-PENETREL.
            PERFORM 051-MOSTRAR-CONTADORES.
            PERFORM 052-FECHAR-ARQUIVOS.
 
        051-MOSTRAR-CONTADORES.
-           DISPLAY "TOTAL REGISTROS LIDOS CADCLIE.....: " 
+           DISPLAY "TOTAL REGISTROS LIDOS CADCLIE.....: "
                WRK-CONT-LIDOS-CADCLIE.
            DISPLAY "TOTAL REGISTROS LIDOS CADPROD.....: "
                WRK-CONT-LIDOS-CADPROD.
@@ -276,6 +708,18 @@
                WRK-CONT-GRAVADOS-CLISEGU.
            DISPLAY "TOTAL REGISTROS GRAVADOS RELCLI...: "
                WRK-CONT-GRAVADOS-RELCLI.
+           DISPLAY "TOTAL REGISTROS GRAVADOS PRODCONT.: "
+               WRK-CONT-GRAVADOS-PRODCONT.
+           DISPLAY "TOTAL REGISTROS GRAVADOS RELCLICSV: "
+               WRK-CONT-GRAVADOS-RELCLICSV.
+           DISPLAY "TOTAL REGISTROS GRAVADOS RISKCLI..: "
+               WRK-CONT-GRAVADOS-RISKCLI.
+           DISPLAY "TOTAL CADPROD COM VALOR INVALIDO..: "
+               WRK-CONT-CADPROD-VALOR-INVALIDO.
+           DISPLAY "PERCENTUAL DE PENETRACAO DE SEGUROS.......: "
+               PENETHOJE-PCT-PENETRACAO.
+           DISPLAY "PERCENTUAL DE PENETRACAO DO RUN ANTERIOR..: "
+               PENETRANT-PCT-PENETRACAO.
 
        052-FECHAR-ARQUIVOS.
            CLOSE CADCLIE.
@@ -301,7 +745,43 @@
               DISPLAY "ERRO CLOSE RELCLI - FS: " WRK-FS-RELCLI
               PERFORM 999-ROTINA-ABEND
            END-IF.
-          
+
+           CLOSE PRODCONT.
+           IF WRK-FS-PRODCONT NOT = "00"
+              DISPLAY "ERRO CLOSE PRODCONT - FS: " WRK-FS-PRODCONT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE RELCLICSV.
+           IF WRK-FS-RELCLICSV NOT = "00"
+              DISPLAY "ERRO CLOSE RELCLICSV - FS: " WRK-FS-RELCLICSV
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE RISKCLI.
+           IF WRK-FS-RISKCLI NOT = "00"
+              DISPLAY "ERRO CLOSE RISKCLI - FS: " WRK-FS-RISKCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE PENETHOJE.
+           IF WRK-FS-PENETHOJE NOT = "00"
+              DISPLAY "ERRO CLOSE PENETHOJE - FS: " WRK-FS-PENETHOJE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE PENETREL.
+           IF WRK-FS-PENETREL NOT = "00"
+              DISPLAY "ERRO CLOSE PENETREL - FS: " WRK-FS-PENETREL
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CADPRODERR.
+           IF WRK-FS-CADPRODERR NOT = "00"
+              DISPLAY "ERRO CLOSE CADPRODERR - FS: " WRK-FS-CADPRODERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
        060-FORMATA-DATA.
            MOVE WRK-ANO-SIS TO WRK-VAL-ANO-SIS.
            MOVE WRK-MES-SIS TO WRK-VAL-MES-SIS.
@@ -315,7 +795,127 @@
        062-MOSTRAR-DATA-HORA.
            DISPLAY "DATA E HORA DO SISTEMA: " WRK-FORMATAR-DATA-SIS " -
       -              "" WRK-FORMATAR-HORA-SIS.
-     
+
+       063-BUSCAR-PARMSEG.
+           SET PRODUTO-NAO-SEGURO TO TRUE.
+           SET IDX-PARMSEG TO 1.
+           SEARCH TAB-PARMSEG-REGISTRO
+               AT END
+                   SET PRODUTO-NAO-SEGURO TO TRUE
+               WHEN TAB-PARMSEG-COD-PRODUTO(IDX-PARMSEG) =
+                    CADPROD-COD-PRODUTO
+                   SET PRODUTO-SEGURO TO TRUE
+                   MOVE CADPROD-NOME-PRODUTO
+                   TO TAB-PARMSEG-NOME-PRODUTO(IDX-PARMSEG)
+                   ADD 1 TO TAB-PARMSEG-QTD-CLIENTES(IDX-PARMSEG)
+           END-SEARCH.
+
+      *GRAVA NO RELATORIO PRODCONT A QTDE DE CLIENTES TITULARES DE
+      *CADA PRODUTO DE SEGURO PARAMETRIZADO EM PARMSEG.
+       053-GRAVAR-PRODCONT-TODOS.
+           PERFORM 054-GRAVAR-PRODCONT
+           VARYING IDX-PARMSEG FROM 1 BY 1
+           UNTIL IDX-PARMSEG > WRK-TAB-PARMSEG-QTDE.
+
+       054-GRAVAR-PRODCONT.
+           MOVE TAB-PARMSEG-COD-PRODUTO(IDX-PARMSEG)
+           TO PRODCONT-COD-PRODUTO.
+           MOVE TAB-PARMSEG-NOME-PRODUTO(IDX-PARMSEG)
+           TO PRODCONT-NOME-PRODUTO.
+           MOVE TAB-PARMSEG-QTD-CLIENTES(IDX-PARMSEG)
+           TO PRODCONT-QTD-CLIENTES.
+
+           WRITE FD-PRODCONT-REGISTRO FROM WRK-PRODCONT-REGISTRO.
+           IF WRK-FS-PRODCONT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PRODCONT - FS: " WRK-FS-PRODCONT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-PRODCONT.
+
+      *SINALIZA EM RISKCLI O CLIENTE CUJO GASTO COM SEGUROS ULTRAPASSA
+      *O PERCENTUAL LIMITE DA RENDA MENSAL (WRK-PCT-RISCO-LIMITE).
+       057-VERIFICAR-RISCO-CLIENTE.
+           IF CADCLIE-RENDA-MENSAL > ZEROS
+              COMPUTE WRK-PCT-COMPROMETIDO ROUNDED =
+                 (WRK-TOTAL-VALOR-SEGUROS-CLI / CADCLIE-RENDA-MENSAL)
+                 * 100
+
+              IF WRK-PCT-COMPROMETIDO > WRK-PCT-RISCO-LIMITE
+                 PERFORM 058-MOVER-DADOS-RISKCLI
+                 PERFORM 059-GRAVAR-RISKCLI
+              END-IF
+           END-IF.
+
+       058-MOVER-DADOS-RISKCLI.
+           MOVE CADCLIE-COD-CLIENTE TO RISKCLI-COD-CLIENTE.
+           MOVE CADCLIE-NOME-CLIENTE TO RISKCLI-NOME-CLIENTE.
+           MOVE CADCLIE-RENDA-MENSAL TO RISKCLI-RENDA-MENSAL.
+           MOVE WRK-TOTAL-VALOR-SEGUROS-CLI TO RISKCLI-VALOR-SEGUROS.
+           MOVE WRK-PCT-COMPROMETIDO TO RISKCLI-PCT-COMPROMETIDO.
+
+       059-GRAVAR-RISKCLI.
+           WRITE FD-RISKCLI-REGISTRO FROM WRK-RISKCLI-REGISTRO.
+           IF WRK-FS-RISKCLI NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RISKCLI - FS: " WRK-FS-RISKCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-RISKCLI.
+
+      *CALCULA O PERCENTUAL DE CLIENTES COM PELO MENOS UM PRODUTO DE
+      *SEGURO (PENETRACAO) NESTE RUN.
+       070-CALCULAR-PENETRACAO.
+           MOVE WRK-DATA-SIS            TO PENETHOJE-DATA-RUN.
+           MOVE WRK-CONT-LIDOS-CADCLIE  TO PENETHOJE-TOTAL-CLIENTES.
+           MOVE WRK-CONT-CLIENTES-SEGURO TO PENETHOJE-CLIENTES-SEGURO.
+
+           IF WRK-CONT-LIDOS-CADCLIE > ZEROS
+              COMPUTE PENETHOJE-PCT-PENETRACAO ROUNDED =
+                 (WRK-CONT-CLIENTES-SEGURO / WRK-CONT-LIDOS-CADCLIE)
+                 * 100
+           ELSE
+              MOVE ZEROS TO PENETHOJE-PCT-PENETRACAO
+           END-IF.
+
+      *GRAVA O SNAPSHOT DESTE RUN PARA SERVIR DE BASE DE COMPARACAO NO
+      *PROXIMO CICLO (PENETRANT DO PROXIMO RUN).
+       071-GRAVAR-PENETHOJE.
+           WRITE FD-PENETHOJE-REGISTRO FROM WRK-PENETHOJE-REGISTRO.
+           IF WRK-FS-PENETHOJE NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PENETHOJE - FS: " WRK-FS-PENETHOJE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *GRAVA O RELATORIO COMPARANDO A PENETRACAO DESTE RUN COM A DO
+      *RUN ANTERIOR. SE NAO HAVIA SNAPSHOT ANTERIOR, A VARIACAO SAI
+      *IGUAL AO PERCENTUAL ATUAL (BASE ANTERIOR ASSUMIDA COMO ZERO).
+       072-GRAVAR-PENETREL.
+           MOVE WRK-DATA-SIS TO PENETREL-DATA-RUN.
+           MOVE PENETHOJE-PCT-PENETRACAO  TO PENETREL-PCT-ATUAL.
+           MOVE PENETRANT-PCT-PENETRACAO  TO PENETREL-PCT-ANTERIOR.
+           COMPUTE PENETREL-PCT-VARIACAO =
+              PENETHOJE-PCT-PENETRACAO - PENETRANT-PCT-PENETRACAO.
+
+           WRITE FD-PENETREL-REGISTRO FROM WRK-PENETREL-REGISTRO.
+           IF WRK-FS-PENETREL NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PENETREL - FS: " WRK-FS-PENETREL
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *CLASSIFICA O CLIENTE EM FAIXA DE RENDA MENSAL PARA O RELCLI.
+       037-DEFINIR-FAIXA-RENDA.
+           EVALUATE TRUE
+               WHEN CADCLIE-RENDA-MENSAL <= 2000,00
+                   SET RELCLI-FAIXA-ATE-2000 TO TRUE
+               WHEN CADCLIE-RENDA-MENSAL <= 5000,00
+                   SET RELCLI-FAIXA-ATE-5000 TO TRUE
+               WHEN CADCLIE-RENDA-MENSAL <= 10000,00
+                   SET RELCLI-FAIXA-ATE-10000 TO TRUE
+               WHEN OTHER
+                   SET RELCLI-FAIXA-ACIMA-10000 TO TRUE
+           END-EVALUATE.
+
        999-ROTINA-ABEND.
            DISPLAY "ABEND DO PROGRAMA - AC00EX08".
            GOBACK.
