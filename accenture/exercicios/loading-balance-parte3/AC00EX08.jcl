@@ -0,0 +1,90 @@
+//ACEX08J  JOB  (ACCTNO),'RELATORIO SEGUROS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB ACEX08J - GERACAO DIARIA DO RELATORIO DE SEGUROS POR
+//*               CLIENTE (AC00EX08).
+//*
+//* 2026-08-08  GUI  JOB STREAM INICIAL. CLISEGU GRAVADO COMO GDG
+//*                  (PROD.CLISEGU) PARA MANTER AS GERACOES
+//*                  ANTERIORES EM VEZ DE SOBRESCREVER O ARQUIVO
+//*                  DO DIA ANTERIOR A CADA RUN; A BASE DO GDG E
+//*                  DEFINIDA UMA UNICA VEZ FORA DESTE STREAM
+//*                  (IDCAMS DEFINE GDG, LIMIT(14) OU CONFORME A
+//*                  POLITICA DE RETENCAO).
+//* 2026-08-08  GUI  NOVO PASSO DELDIA NO INICIO DO STREAM, PARA
+//*                  APAGAR OS DEMAIS ARQUIVOS DE NOME FIXO DESTA
+//*                  EXECUCAO (TODAS AS SAIDAS DO AC00EX08 QUE NAO
+//*                  SAO GDG) ANTES DE RECRIA-LOS, PERMITINDO QUE O
+//*                  STREAM RODE MAIS DE UMA VEZ NO MESMO DIA SEM
+//*                  ABEND POR DATASET JA CATALOGADO.
+//*-------------------------------------------------------------*
+//*
+//DELDIA   EXEC PGM=IDCAMS
+//*-------------------------------------------------------------*
+//* APAGA OS ARQUIVOS DE NOME FIXO DA EXECUCAO ANTERIOR, SE
+//* EXISTIREM. RC 8 (DATASET INEXISTENTE) NAO DEVE PARAR O STREAM.
+//* CLISEGU NAO ENTRA AQUI POR SER GDG (+1), QUE JA GERA UMA NOVA
+//* GERACAO A CADA RUN SEM PRECISAR SER APAGADO ANTES.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.RELCLI.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.RELCLICSV.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.PRODCONT.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.RISKCLI.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.PENETHOJE.HOJE
+  SET MAXCC = 0
+  DELETE PROD.PENETREL.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.CADPRODERR.DIARIO
+  SET MAXCC = 0
+/*
+//*
+//PASEX08  EXEC PGM=AC00EX08,COND=(4,LT,DELDIA)
+//*-------------------------------------------------------------*
+//* GERA CLISEGU, RELCLI E OS DEMAIS RELATORIOS DERIVADOS A
+//* PARTIR DO CADASTRO DE CLIENTES E DO CADASTRO DE PRODUTOS DE
+//* SEGURO.
+//*-------------------------------------------------------------*
+//CADCLIE  DD   DSN=PROD.CADCLIE.DIARIO,DISP=SHR
+//CADPROD  DD   DSN=PROD.CADPROD.DIARIO,DISP=SHR
+//PARMSEG  DD   DSN=PROD.PARMSEG.DIARIO,DISP=SHR
+//PENETRANT DD  DSN=PROD.PENETHOJE.ONTEM,DISP=SHR
+//CLISEGU  DD   DSN=PROD.CLISEGU(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//RELCLI   DD   DSN=PROD.RELCLI.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//RELCLICSV DD  DSN=PROD.RELCLICSV.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//PRODCONT DD   DSN=PROD.PRODCONT.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//RISKCLI  DD   DSN=PROD.RISKCLI.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//PENETHOJE DD  DSN=PROD.PENETHOJE.HOJE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//PENETREL DD   DSN=PROD.PENETREL.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//CADPRODERR DD DSN=PROD.CADPRODERR.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
