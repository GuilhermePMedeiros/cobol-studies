@@ -26,6 +26,27 @@
 GUI   *    INCLUIR O SELECT DO ARQUIVO CADCLIN
            SELECT CADCLIN  ASSIGN    TO CADCLIN
                       FILE STATUS    IS WRK-FS-CADCLIN.
+      *
+      *    TRILHA DE AUDITORIA (ANTES/DEPOIS) DOS REGISTROS INCLUIDOS
+      *    OU ALTERADOS EM CADCLIN.
+           SELECT CADCLIAUD ASSIGN   TO CADCLIAUD
+                      FILE STATUS    IS WRK-FS-CADCLIAUD.
+      *
+      *    SNAPSHOT DO CADCLIN GERADO EM UM CICLO ANTERIOR, USADO
+      *    SOMENTE PARA RECUPERAR OS VALORES "ANTES" DA AUDITORIA.
+           SELECT CADCLINANT ASSIGN  TO CADCLINANT
+                      FILE STATUS    IS WRK-FS-CADCLINANT.
+      *
+      *    REGISTROS DE ALTCLI REJEITADOS POR TELEFONE OU RENDA
+      *    MENSAL INVALIDOS, COM O MOTIVO DA REJEICAO.
+           SELECT CADREJ   ASSIGN    TO CADREJ
+                      FILE STATUS    IS WRK-FS-CADREJ.
+      *
+      *    HISTORICO DE CADCLIN - UM REGISTRO POR CONTA INCLUIDA OU
+      *    ALTERADA EM CADA RUN, ACRESCENTADO (NUNCA SOBRESCRITO) PARA
+      *    PERMITIR O ACOMPANHAMENTO DE RENDA/SALDO AO LONGO DO TEMPO.
+           SELECT CADCLIH  ASSIGN    TO CADCLIH
+                      FILE STATUS    IS WRK-FS-CADCLIH.
       *--------------------------------------------------------------*
        DATA                  DIVISION.
        FILE                  SECTION.
@@ -49,7 +70,8 @@ GUI   *AJUSTAR O TAMANHO DO ARQUIVO CONFORME DOCUMENTO WORD
            BLOCK CONTAINS 0 RECORDS.
       *
 GUI   *AJUSTAR O TAMANHO DO ARQUIVO CONFORME DOCUMENTO WORD
-       01  FD-ALTCLI-REGISTRO     PIC X(076).
+      *ACRESCIDO 1 BYTE PARA O TIPO DE TRANSACAO EXPLICITO (I/A/E).
+       01  FD-ALTCLI-REGISTRO     PIC X(077).
       *
       *--------------------------------------------------------------*
       *    ARQUIVO CADCLIN
@@ -60,7 +82,48 @@ GUI   *AJUSTAR O TAMANHO DO ARQUIVO CONFORME DOCUMENTO WORD
            BLOCK CONTAINS 0 RECORDS.
       *
 GUI   *AJUSTAR O TAMANHO DO ARQUIVO CONFORME DOCUMENTO WORD
-       01  FD-CADCLIN-REGISTRO    PIC X(089).
+      *ACRESCIDO 1 BYTE PARA O STATUS DO REGISTRO (INCLUSAO/ALTERACAO).
+       01  FD-CADCLIN-REGISTRO    PIC X(090).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADCLIAUD
+      *--------------------------------------------------------------*
+       FD  CADCLIAUD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADCLIAUD-REGISTRO   PIC X(075).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADCLINANT
+      *--------------------------------------------------------------*
+       FD  CADCLINANT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADCLINANT-REGISTRO  PIC X(089).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADREJ
+      *--------------------------------------------------------------*
+       FD  CADREJ
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADREJ-REGISTRO      PIC X(078).
+      *
+      *--------------------------------------------------------------*
+      *    ARQUIVO CADCLIH
+      *--------------------------------------------------------------*
+       FD  CADCLIH
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+      *
+       01  FD-CADCLIH-REGISTRO     PIC X(097).
       *
       *--------------------------------------------------------------*
        WORKING-STORAGE       SECTION.
@@ -71,12 +134,19 @@ GUI   *AJUSTAR O TAMANHO DO ARQUIVO CONFORME DOCUMENTO WORD
             03  WRK-CONT-GRAVADOS    PIC 9(003) VALUE ZEROS.
             03  WRK-CONT-ALTERADOS   PIC 9(003) VALUE ZEROS.
             03  WRK-CONT-EXCLUIDOS   PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-AUDITADOS   PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-REJEITADOS  PIC 9(003) VALUE ZEROS.
+            03  WRK-CONT-HISTORICO   PIC 9(003) VALUE ZEROS.
       *
        01  WRK-AREA-FILE-STATUS.
             05 WRK-FS-CADCLI     PIC X(002) VALUE SPACES.
             05 WRK-FS-ALTCLI     PIC X(002) VALUE SPACES.
 GUI   *    INCLUIR A VARIAVEL DE FS DO ARQUIVO CADCLIN
             05 WRK-FS-CADCLIN    PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADCLIAUD  PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADCLINANT PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADREJ     PIC X(002) VALUE SPACES.
+            05 WRK-FS-CADCLIH    PIC X(002) VALUE SPACES.
       *
        01  WRK-DATA-SIS.
            05 WRK-ANO-SIS           PIC 9(04).
@@ -118,9 +188,16 @@ GUI   *DEFINIR O LAYOUT DO ARQUIVO ALTCLI CONFORME DOCUMENTO WORD
            05 ALTCLI-CHAVE.
                 07 ALTCLI-AGENCIA            PIC  9(005).
                 07 ALTCLI-NUMERO-CONTA       PIC  9(010).
-           05 ALTCLI-NOME-CLIENTE            PIC  X(040).    
-           05 ALTCLI-TELEFONE                PIC  9(008). 
-           05 ALTCLI-RENDA-MENSAL            PIC  S9(011)V99. 
+           05 ALTCLI-NOME-CLIENTE            PIC  X(040).
+           05 ALTCLI-TELEFONE                PIC  9(008).
+           05 ALTCLI-RENDA-MENSAL            PIC  S9(011)V99.
+      *TIPO DE TRANSACAO EXPLICITO DO REGISTRO DE ALTCLI, EM VEZ DE
+      *DERIVADO SOMENTE DA COMPARACAO DE CHAVES NO MATCH-MERGE.
+           05 ALTCLI-TIPO-TRANSACAO          PIC  X(001).
+               88 ALTCLI-TRANS-INCLUSAO  VALUE "I".
+               88 ALTCLI-TRANS-ALTERACAO VALUE "A".
+               88 ALTCLI-TRANS-EXCLUSAO  VALUE "E".
+               88 ALTCLI-TRANS-VALIDA    VALUES "I" "A" "E".
 
 
 GUI   *DEFINIR O LAYOUT DO ARQUIVO CADCLIN CONFORME DOCUMENTO WORD
@@ -131,8 +208,98 @@ GUI   *DEFINIR O LAYOUT DO ARQUIVO CADCLIN CONFORME DOCUMENTO WORD
                07 CADCLIN-NUMERO-CONTA      PIC  9(010).
            05 CADCLIN-NOME-CLIENTE          PIC  X(040). 
            05 CADCLIN-TELEFONE              PIC  9(008).
-           05 CADCLIN-RENDA-MENSAL          PIC S9(011)V99. 
+           05 CADCLIN-RENDA-MENSAL          PIC S9(011)V99.
            05 CADCLIN-SALDO-ATUAL           PIC S9(011)V99.
+      *STATUS DO REGISTRO, PARA QUE PROGRAMAS LEITORES DE CADCLIN
+      *(EX: AC00EX08) SAIBAM SE A CONTA E NOVA OU FOI ALTERADA NESTE
+      *RUN SEM REPETIR O MATCH-MERGE DE CADCLI/ALTCLI.
+           05 CADCLIN-STATUS                PIC  X(001).
+               88 CADCLIN-STATUS-INCLUSAO   VALUE "I".
+               88 CADCLIN-STATUS-ALTERACAO  VALUE "A".
+
+      *HISTORICO DE CADCLIN - UMA LINHA POR CONTA INCLUIDA OU ALTERADA
+      *EM CADA RUN, COM A DATA DO RUN, PARA PERMITIR A CONSULTA DE
+      *RENDA/SALDO DE CICLOS ANTERIORES SEM PERDER O SNAPSHOT ATUAL.
+       01  WRK-CADCLIH-REGISTRO.
+           05 CADCLIH-CHAVE.
+               07 CADCLIH-AGENCIA           PIC  9(005).
+               07 CADCLIH-NUMERO-CONTA      PIC  9(010).
+           05 CADCLIH-DATA-RUN              PIC  9(008).
+           05 CADCLIH-NOME-CLIENTE          PIC  X(040).
+           05 CADCLIH-TELEFONE              PIC  9(008).
+           05 CADCLIH-RENDA-MENSAL          PIC S9(011)V99.
+           05 CADCLIH-SALDO-ATUAL           PIC S9(011)V99.
+
+      *TRILHA DE AUDITORIA - VALORES ANTES/DEPOIS DE CADCLIN PARA UM
+      *REGISTRO INCLUIDO OU ALTERADO, COM A DATA DO RUN.
+       01  WRK-CADCLIAUD-REGISTRO.
+           05 CADCLIAUD-CHAVE.
+               07 CADCLIAUD-AGENCIA          PIC  9(005).
+               07 CADCLIAUD-NUMERO-CONTA     PIC  9(010).
+           05 CADCLIAUD-DATA-ALTERACAO       PIC  9(008).
+           05 CADCLIAUD-RENDA-MENSAL-ANTES   PIC S9(011)V99.
+           05 CADCLIAUD-RENDA-MENSAL-DEPOIS  PIC S9(011)V99.
+           05 CADCLIAUD-SALDO-ATUAL-ANTES    PIC S9(011)V99.
+           05 CADCLIAUD-SALDO-ATUAL-DEPOIS   PIC S9(011)V99.
+
+      *SNAPSHOT DO CADCLIN DE UM CICLO ANTERIOR - MESMO LAYOUT DE
+      *WRK-CADCLIN-REGISTRO, USADO SOMENTE PARA LEITURA NA AUDITORIA.
+       01  WRK-CADCLINANT-REGISTRO.
+           05 CADCLINANT-CHAVE.
+               07 CADCLINANT-AGENCIA         PIC  9(005).
+               07 CADCLINANT-NUMERO-CONTA    PIC  9(010).
+           05 CADCLINANT-NOME-CLIENTE        PIC  X(040).
+           05 CADCLINANT-TELEFONE            PIC  9(008).
+           05 CADCLINANT-RENDA-MENSAL        PIC S9(011)V99.
+           05 CADCLINANT-SALDO-ATUAL         PIC S9(011)V99.
+
+      *INDICA SE A CHAVE CORRENTE DE ALTCLI FOI LOCALIZADA NO
+      *SNAPSHOT ANTERIOR DE CADCLIN.
+       01 WRK-E-CADCLINANT-ENCONTRADO PIC 9(001) VALUE ZEROS.
+           88 CADCLINANT-ENCONTRADO VALUE 1.
+           88 CADCLINANT-NAO-ENCONTRADO VALUE 0.
+
+      *REGISTRO DE ALTCLI REJEITADO POR TELEFONE OU RENDA MENSAL
+      *INVALIDOS, COM O MOTIVO DA REJEICAO.
+       01  WRK-CADREJ-REGISTRO.
+           05 CADREJ-CHAVE.
+               07 CADREJ-AGENCIA             PIC  9(005).
+               07 CADREJ-NUMERO-CONTA        PIC  9(010).
+           05 CADREJ-NOME-CLIENTE            PIC  X(040).
+           05 CADREJ-TELEFONE                PIC  9(008).
+           05 CADREJ-RENDA-MENSAL            PIC S9(011)V99.
+           05 CADREJ-MOTIVO                  PIC  X(002).
+               88 CADREJ-MOTIVO-TELEFONE-INVALIDO VALUE "01".
+               88 CADREJ-MOTIVO-RENDA-INVALIDA    VALUE "02".
+               88 CADREJ-MOTIVO-AMBOS-INVALIDOS   VALUE "03".
+               88 CADREJ-MOTIVO-TIPO-TRANS-INVALIDO VALUE "04".
+               88 CADREJ-MOTIVO-CHAVE-DUPLICADA   VALUE "05".
+
+      *INDICA SE O REGISTRO CORRENTE DE ALTCLI PASSOU NA VALIDACAO DE
+      *TELEFONE E RENDA MENSAL.
+       01 WRK-E-ALTCLI-VALIDO PIC 9(001) VALUE ZEROS.
+           88 ALTCLI-VALIDO VALUE 1.
+           88 ALTCLI-INVALIDO VALUE 0.
+
+       01 WRK-E-ALTCLI-TELEFONE-INVALIDO PIC 9(001) VALUE ZEROS.
+           88 ALTCLI-TELEFONE-INVALIDO VALUE 1.
+
+       01 WRK-E-ALTCLI-RENDA-INVALIDA PIC 9(001) VALUE ZEROS.
+           88 ALTCLI-RENDA-INVALIDA VALUE 1.
+
+      *INDICA SE O REGISTRO CORRENTE DE ALTCLI REPETE A CHAVE DO
+      *REGISTRO ANTERIOR NESTE MESMO RUN.
+       01 WRK-E-ALTCLI-DUPLICADO PIC 9(001) VALUE ZEROS.
+           88 ALTCLI-DUPLICADO VALUE 1.
+
+      *ULTIMA CHAVE LIDA DE CADA ARQUIVO, PARA O CHECK DE SEQUENCIA.
+       01  WRK-CADCLI-CHAVE-ANTERIOR.
+           05 WRK-CADCLI-CHAVE-ANT-AGENCIA  PIC 9(005) VALUE ZEROS.
+           05 WRK-CADCLI-CHAVE-ANT-CONTA    PIC 9(010) VALUE ZEROS.
+
+       01  WRK-ALTCLI-CHAVE-ANTERIOR.
+           05 WRK-ALTCLI-CHAVE-ANT-AGENCIA  PIC 9(005) VALUE ZEROS.
+           05 WRK-ALTCLI-CHAVE-ANT-CONTA    PIC 9(010) VALUE ZEROS.
 
       *--------------------------------------------------------------*
        PROCEDURE             DIVISION.
@@ -194,25 +361,95 @@ GUI   *    INCLUIR OPEN DO ARQUIVO CADCLI
               PERFORM 999-ROTINA-ABEND
            END-IF.
 
+           OPEN OUTPUT  CADCLIAUD.
+           IF WRK-FS-CADCLIAUD NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADCLIAUD - FS: " WRK-FS-CADCLIAUD
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  CADREJ.
+           IF WRK-FS-CADREJ NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADREJ - FS: " WRK-FS-CADREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN EXTEND  CADCLIH.
+           IF WRK-FS-CADCLIH = "35"
+              OPEN OUTPUT  CADCLIH
+           END-IF.
+           IF WRK-FS-CADCLIH NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADCLIH - FS: " WRK-FS-CADCLIH
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      * SE NAO EXISTIR UM SNAPSHOT DE CADCLIN DE UM CICLO ANTERIOR,
+      * CRIA UM ARQUIVO VAZIO PARA QUE NENHUM VALOR "ANTES" SEJA
+      * ENCONTRADO.
+           OPEN INPUT   CADCLINANT.
+           IF WRK-FS-CADCLINANT = "35"
+              OPEN OUTPUT  CADCLINANT
+              IF WRK-FS-CADCLINANT NOT = ZEROS
+                 DISPLAY "ERRO CRIACAO CADCLINANT - FS: "
+                         WRK-FS-CADCLINANT
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+              CLOSE CADCLINANT
+              OPEN INPUT   CADCLINANT
+           END-IF.
+           IF WRK-FS-CADCLINANT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CADCLINANT - FS: "
+                      WRK-FS-CADCLINANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           PERFORM 041-LER-CADCLINANT.
+
       *
        030-PROCESSAR.
 GUI   * ESCREVER A LOGICA DO PROCESSAR CONFORME DOCUMENTO EM ANEXO
 
            IF CADCLI-CHAVE = ALTCLI-CHAVE
-               PERFORM 031-MOVER-DADOS-ALTCLI
-               PERFORM 032-GRAVAR-CADCLIN
+               IF ALTCLI-VALIDO AND ALTCLI-TRANS-EXCLUSAO
+      *            TRANSACAO DE EXCLUSAO EXPLICITA - O CLIENTE NAO E
+      *            GRAVADO EM CADCLIN, SAINDO DO CADASTRO ATIVO, DO
+      *            MESMO JEITO QUE UM CADCLI SEM TRANSACAO CORRESPON-
+      *            DENTE EM ALTCLI.
+                   ADD 1 TO WRK-CONT-EXCLUIDOS
+               ELSE
+                   PERFORM 042-LOCALIZAR-CADCLINANT
+                   PERFORM 031-MOVER-DADOS-ALTCLI
+                   PERFORM 032-GRAVAR-CADCLIN
+
+                   IF ALTCLI-VALIDO
+                       PERFORM 035-MOVER-DADOS-CADCLIAUD
+                       PERFORM 036-GRAVAR-CADCLIAUD
+                       PERFORM 047-MOVER-DADOS-CADCLIH
+                       PERFORM 048-GRAVAR-CADCLIH
+                       ADD 1 TO WRK-CONT-ALTERADOS
+                   ELSE
+                       ADD 1 TO WRK-CONT-REJEITADOS
+                   END-IF
+               END-IF
 
-               ADD 1 TO WRK-CONT-ALTERADOS 
                PERFORM 033-LER-CADCLI
                PERFORM 034-LER-ALTCLI
            ELSE
                 IF CADCLI-CHAVE > ALTCLI-CHAVE
-                    PERFORM 031-MOVER-DADOS-ALTCLI
-                    PERFORM 032-GRAVAR-CADCLIN
+                    IF ALTCLI-VALIDO
+                        PERFORM 042-LOCALIZAR-CADCLINANT
+                        PERFORM 031-MOVER-DADOS-ALTCLI
+                        PERFORM 032-GRAVAR-CADCLIN
+                        PERFORM 035-MOVER-DADOS-CADCLIAUD
+                        PERFORM 036-GRAVAR-CADCLIAUD
+                        PERFORM 047-MOVER-DADOS-CADCLIH
+                        PERFORM 048-GRAVAR-CADCLIH
+
+                        ADD 1 TO WRK-CONT-GRAVADOS
+                    ELSE
+                        ADD 1 TO WRK-CONT-REJEITADOS
+                    END-IF
 
-                    ADD 1 TO WRK-CONT-GRAVADOS
                     PERFORM 034-LER-ALTCLI
-                ELSE 
+                ELSE
                   ADD 1 TO WRK-CONT-EXCLUIDOS
                   PERFORM 033-LER-CADCLI
                 END-IF
@@ -224,13 +461,33 @@ GUI   * MOVIMENTAR OS DADOS DO ARQUIVO ALTCLI PARA O ARQUIVO CADCLIN
 GUI   * ESSE PARAGRAFO DEVE SER ACIONADO DENTRO DO 030-PROCESSAR QUANDO
 GUI   * CADCLI-CHAVE = ALTCLI-CHAVE OU CADCLI-CHAVE > ALTCLI-CHAVE
            MOVE ALTCLI-CHAVE TO CADCLIN-CHAVE.
-           MOVE ALTCLI-NOME-CLIENTE TO CADCLIN-NOME-CLIENTE.
-           MOVE ALTCLI-TELEFONE TO CADCLIN-TELEFONE.
-           MOVE ALTCLI-RENDA-MENSAL TO CADCLIN-RENDA-MENSAL.
+
            IF CADCLI-CHAVE = ALTCLI-CHAVE
-               MOVE CADCLI-SALDO-ATUAL TO CADCLIN-SALDO-ATUAL
+               SET CADCLIN-STATUS-ALTERACAO TO TRUE
            ELSE
-               INITIALIZE CADCLIN-SALDO-ATUAL
+               SET CADCLIN-STATUS-INCLUSAO TO TRUE
+           END-IF.
+
+           IF ALTCLI-VALIDO
+               MOVE ALTCLI-NOME-CLIENTE TO CADCLIN-NOME-CLIENTE
+               MOVE ALTCLI-TELEFONE TO CADCLIN-TELEFONE
+               MOVE ALTCLI-RENDA-MENSAL TO CADCLIN-RENDA-MENSAL
+               IF CADCLI-CHAVE = ALTCLI-CHAVE
+                   MOVE CADCLI-SALDO-ATUAL TO CADCLIN-SALDO-ATUAL
+               ELSE
+                   INITIALIZE CADCLIN-SALDO-ATUAL
+               END-IF
+           ELSE
+      *       ALTCLI INVALIDO - MANTEM O CADASTRO ATUAL SEM APLICAR OS
+      *       DADOS RECEBIDOS, PRESERVANDO O REGISTRO EM CADCLIN.
+               MOVE CADCLI-NOME-CLIENTE TO CADCLIN-NOME-CLIENTE
+               MOVE CADCLI-TELEFONE TO CADCLIN-TELEFONE
+               MOVE CADCLI-SALDO-ATUAL TO CADCLIN-SALDO-ATUAL
+               IF CADCLINANT-ENCONTRADO
+                   MOVE CADCLINANT-RENDA-MENSAL TO CADCLIN-RENDA-MENSAL
+               ELSE
+                   INITIALIZE CADCLIN-RENDA-MENSAL
+               END-IF
            END-IF.
 
       *
@@ -240,7 +497,52 @@ GUI   * CADCLI-CHAVE = ALTCLI-CHAVE OU CADCLI-CHAVE > ALTCLI-CHAVE
               DISPLAY "ERRO GRAVACAO CADCLIN - FS: " WRK-FS-CADCLIN
               PERFORM 999-ROTINA-ABEND
            END-IF.
-           
+
+      *MONTA O REGISTRO DE AUDITORIA COM OS VALORES ANTES (CADCLINANT,
+      *QUANDO LOCALIZADO) E DEPOIS (CADCLIN RECEM-GRAVADO).
+       035-MOVER-DADOS-CADCLIAUD.
+           MOVE CADCLIN-CHAVE TO CADCLIAUD-CHAVE.
+           MOVE WRK-DATA-SIS TO CADCLIAUD-DATA-ALTERACAO.
+           MOVE CADCLIN-RENDA-MENSAL TO CADCLIAUD-RENDA-MENSAL-DEPOIS.
+           MOVE CADCLIN-SALDO-ATUAL TO CADCLIAUD-SALDO-ATUAL-DEPOIS.
+
+           IF CADCLINANT-ENCONTRADO
+              MOVE CADCLINANT-RENDA-MENSAL
+                      TO CADCLIAUD-RENDA-MENSAL-ANTES
+              MOVE CADCLINANT-SALDO-ATUAL
+                      TO CADCLIAUD-SALDO-ATUAL-ANTES
+           ELSE
+              INITIALIZE CADCLIAUD-RENDA-MENSAL-ANTES
+                         CADCLIAUD-SALDO-ATUAL-ANTES
+           END-IF.
+
+       036-GRAVAR-CADCLIAUD.
+           WRITE FD-CADCLIAUD-REGISTRO FROM WRK-CADCLIAUD-REGISTRO.
+           IF WRK-FS-CADCLIAUD NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CADCLIAUD - FS: " WRK-FS-CADCLIAUD
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-AUDITADOS.
+
+      *MONTA A LINHA DE HISTORICO DE CADCLIN PARA O REGISTRO RECEM
+      *GRAVADO, COM A DATA DO RUN, SEM SOBREPOR CICLOS ANTERIORES.
+       047-MOVER-DADOS-CADCLIH.
+           MOVE CADCLIN-CHAVE TO CADCLIH-CHAVE.
+           MOVE WRK-DATA-SIS TO CADCLIH-DATA-RUN.
+           MOVE CADCLIN-NOME-CLIENTE TO CADCLIH-NOME-CLIENTE.
+           MOVE CADCLIN-TELEFONE TO CADCLIH-TELEFONE.
+           MOVE CADCLIN-RENDA-MENSAL TO CADCLIH-RENDA-MENSAL.
+           MOVE CADCLIN-SALDO-ATUAL TO CADCLIH-SALDO-ATUAL.
+
+       048-GRAVAR-CADCLIH.
+           WRITE FD-CADCLIH-REGISTRO FROM WRK-CADCLIH-REGISTRO.
+           IF WRK-FS-CADCLIH NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CADCLIH - FS: " WRK-FS-CADCLIH
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-HISTORICO.
       *
        033-LER-CADCLI.
            READ CADCLI    INTO WRK-CADCLI-REGISTRO.
@@ -251,26 +553,153 @@ GUI   * CADCLI-CHAVE = ALTCLI-CHAVE OU CADCLI-CHAVE > ALTCLI-CHAVE
            IF WRK-FS-CADCLI = "00"
 GUI   *    ADICIONAR CONTADOR
                 ADD 1 TO WRK-CONT-LIDOS-CAD
+                PERFORM 037-VERIFICAR-SEQUENCIA-CADCLI
            END-IF.
            IF WRK-FS-CADCLI = "10"
               MOVE ALL "9" TO CADCLI-CHAVE
            END-IF.
-           
-      *
+
+      *LE O PROXIMO REGISTRO DE ALTCLI NAO DUPLICADO, DESCARTANDO PARA
+      *CADREJ QUALQUER OCORRENCIA REPETIDA DA MESMA CHAVE NESTE RUN.
        034-LER-ALTCLI.
+           PERFORM 034-LER-ALTCLI-REGISTRO.
+           PERFORM UNTIL NOT ALTCLI-DUPLICADO OR WRK-FS-ALTCLI = "10"
+              PERFORM 034-LER-ALTCLI-REGISTRO
+           END-PERFORM.
+
+       034-LER-ALTCLI-REGISTRO.
            READ ALTCLI    INTO WRK-ALTCLI-REGISTRO.
            IF WRK-FS-ALTCLI NOT = "00" AND "10"
               DISPLAY "ERRO LEITURA ALTCLI - FS: " WRK-FS-ALTCLI
               PERFORM 999-ROTINA-ABEND
            END-IF.
+           MOVE ZEROS TO WRK-E-ALTCLI-DUPLICADO.
            IF WRK-FS-ALTCLI = "00"
 GUI   *    ADICIONAR CONTADOR
                 ADD 1 TO WRK-CONT-LIDOS-ALT
+                PERFORM 038-VERIFICAR-SEQUENCIA-ALTCLI
+                PERFORM 039-VERIFICAR-DUPLICIDADE-ALTCLI
+                IF NOT ALTCLI-DUPLICADO
+                   PERFORM 043-VALIDAR-ALTCLI
+                END-IF
            END-IF.
            IF WRK-FS-ALTCLI = "10"
               MOVE ALL "9" TO ALTCLI-CHAVE
            END-IF.
 
+      *ABORTA SE O EXTRATO DE CADCLI NAO CHEGAR EM ORDEM CRESCENTE DE
+      *CHAVE, ANTES QUE QUALQUER REGISTRO FORA DE ORDEM SEJA GRAVADO.
+       037-VERIFICAR-SEQUENCIA-CADCLI.
+           IF CADCLI-CHAVE < WRK-CADCLI-CHAVE-ANTERIOR
+              DISPLAY "ERRO SEQUENCIA CADCLI - CHAVE FORA DE ORDEM: "
+                      CADCLI-CHAVE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           MOVE CADCLI-CHAVE TO WRK-CADCLI-CHAVE-ANTERIOR.
+
+      *ABORTA SE O EXTRATO DE ALTCLI NAO CHEGAR EM ORDEM CRESCENTE DE
+      *CHAVE, ANTES QUE QUALQUER REGISTRO FORA DE ORDEM SEJA GRAVADO.
+       038-VERIFICAR-SEQUENCIA-ALTCLI.
+           IF ALTCLI-CHAVE < WRK-ALTCLI-CHAVE-ANTERIOR
+              DISPLAY "ERRO SEQUENCIA ALTCLI - CHAVE FORA DE ORDEM: "
+                      ALTCLI-CHAVE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *DETECTA UMA SEGUNDA OCORRENCIA DA MESMA CHAVE DE ALTCLI NESTE
+      *RUN, DESCARTANDO-A PARA CADREJ EM VEZ DE DEIXAR QUE ELA
+      *SOBREPONHA SILENCIOSAMENTE A PRIMEIRA OCORRENCIA.
+       039-VERIFICAR-DUPLICIDADE-ALTCLI.
+           IF WRK-CONT-LIDOS-ALT > 1
+              AND ALTCLI-CHAVE = WRK-ALTCLI-CHAVE-ANTERIOR
+              SET ALTCLI-DUPLICADO TO TRUE
+              PERFORM 044-MOVER-DADOS-CADREJ
+              SET CADREJ-MOTIVO-CHAVE-DUPLICADA TO TRUE
+              PERFORM 045-GRAVAR-CADREJ
+              ADD 1 TO WRK-CONT-REJEITADOS
+           END-IF.
+           MOVE ALTCLI-CHAVE TO WRK-ALTCLI-CHAVE-ANTERIOR.
+
+       041-LER-CADCLINANT.
+           READ CADCLINANT INTO WRK-CADCLINANT-REGISTRO.
+           IF WRK-FS-CADCLINANT NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA CADCLINANT - FS: "
+                      WRK-FS-CADCLINANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           IF WRK-FS-CADCLINANT = "10"
+              MOVE ALL "9" TO CADCLINANT-CHAVE
+           END-IF.
+
+      *AVANCA O SNAPSHOT ANTERIOR DE CADCLIN ATE A CHAVE CORRENTE DE
+      *ALTCLI E SINALIZA SE O VALOR "ANTES" FOI LOCALIZADO.
+       042-LOCALIZAR-CADCLINANT.
+           PERFORM UNTIL CADCLINANT-CHAVE >= ALTCLI-CHAVE
+              PERFORM 041-LER-CADCLINANT
+           END-PERFORM.
+
+           IF CADCLINANT-CHAVE = ALTCLI-CHAVE
+              SET CADCLINANT-ENCONTRADO TO TRUE
+           ELSE
+              SET CADCLINANT-NAO-ENCONTRADO TO TRUE
+           END-IF.
+
+      *VALIDA O TELEFONE E A RENDA MENSAL RECEBIDOS EM ALTCLI ANTES DE
+      *PERMITIR QUE OS DADOS SEJAM APLICADOS EM CADCLIN.
+       043-VALIDAR-ALTCLI.
+           SET ALTCLI-VALIDO TO TRUE.
+           MOVE ZEROS TO WRK-E-ALTCLI-TELEFONE-INVALIDO.
+           MOVE ZEROS TO WRK-E-ALTCLI-RENDA-INVALIDA.
+
+           IF NOT ALTCLI-TRANS-VALIDA
+              SET ALTCLI-INVALIDO TO TRUE
+              PERFORM 044-MOVER-DADOS-CADREJ
+              SET CADREJ-MOTIVO-TIPO-TRANS-INVALIDO TO TRUE
+              PERFORM 045-GRAVAR-CADREJ
+           ELSE
+              IF ALTCLI-TELEFONE = ZEROS
+                 SET ALTCLI-TELEFONE-INVALIDO TO TRUE
+              END-IF
+
+              IF ALTCLI-RENDA-MENSAL NOT > ZEROS
+                 SET ALTCLI-RENDA-INVALIDA TO TRUE
+              END-IF
+
+              IF ALTCLI-TELEFONE-INVALIDO OR ALTCLI-RENDA-INVALIDA
+                 SET ALTCLI-INVALIDO TO TRUE
+                 PERFORM 044-MOVER-DADOS-CADREJ
+                 PERFORM 046-DEFINIR-MOTIVO-CADREJ
+                 PERFORM 045-GRAVAR-CADREJ
+              END-IF
+           END-IF.
+
+      *MONTA O REGISTRO DE REJEICAO COM OS DADOS RECEBIDOS EM ALTCLI.
+      *O MOTIVO E DEFINIDO PELO CHAMADOR, CONFORME O TIPO DE FALHA.
+       044-MOVER-DADOS-CADREJ.
+           MOVE ALTCLI-CHAVE TO CADREJ-CHAVE.
+           MOVE ALTCLI-NOME-CLIENTE TO CADREJ-NOME-CLIENTE.
+           MOVE ALTCLI-TELEFONE TO CADREJ-TELEFONE.
+           MOVE ALTCLI-RENDA-MENSAL TO CADREJ-RENDA-MENSAL.
+
+      *DEFINE O MOTIVO DE REJEICAO PARA TELEFONE E/OU RENDA INVALIDOS.
+       046-DEFINIR-MOTIVO-CADREJ.
+           IF ALTCLI-TELEFONE-INVALIDO AND ALTCLI-RENDA-INVALIDA
+              SET CADREJ-MOTIVO-AMBOS-INVALIDOS TO TRUE
+           ELSE
+              IF ALTCLI-TELEFONE-INVALIDO
+                 SET CADREJ-MOTIVO-TELEFONE-INVALIDO TO TRUE
+              ELSE
+                 SET CADREJ-MOTIVO-RENDA-INVALIDA TO TRUE
+              END-IF
+           END-IF.
+
+       045-GRAVAR-CADREJ.
+           WRITE FD-CADREJ-REGISTRO FROM WRK-CADREJ-REGISTRO.
+           IF WRK-FS-CADREJ NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CADREJ - FS: " WRK-FS-CADREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
       *
        050-FINALIZAR.
 JUH   *    CHAMAR OS PARAGRAFOS DE FINALIZACAO
@@ -289,7 +718,13 @@ GUI   *    MONTAR O DISPLAY DOS CONTADORES CONFORME WORD
                WRK-CONT-ALTERADOS.
            DISPLAY "TOTAL REGISTROS EXCLUIDOS...........: "
                WRK-CONT-EXCLUIDOS.
-      * 
+           DISPLAY "TOTAL REGISTROS AUDITADOS (CADCLIAUD): "
+               WRK-CONT-AUDITADOS.
+           DISPLAY "TOTAL REGISTROS REJEITADOS (CADREJ).: "
+               WRK-CONT-REJEITADOS.
+           DISPLAY "TOTAL REGISTROS HISTORICO (CADCLIH).: "
+               WRK-CONT-HISTORICO.
+      *
        052-FECHAR-ARQUIVOS.
            CLOSE CADCLI.
            IF WRK-FS-CADCLI NOT = "00"
@@ -310,7 +745,31 @@ GUI   *    INCLUIR O CLOSE DO ARQUIVO ALTCLI
               DISPLAY "ERRO CLOSE CADCLIN - FS: " WRK-FS-CADCLIN
               PERFORM 999-ROTINA-ABEND
            END-IF.
-          
+
+           CLOSE CADCLIAUD
+           IF WRK-FS-CADCLIAUD NOT = "00"
+              DISPLAY "ERRO CLOSE CADCLIAUD - FS: " WRK-FS-CADCLIAUD
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CADCLINANT
+           IF WRK-FS-CADCLINANT NOT = "00"
+              DISPLAY "ERRO CLOSE CADCLINANT - FS: " WRK-FS-CADCLINANT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CADREJ
+           IF WRK-FS-CADREJ NOT = "00"
+              DISPLAY "ERRO CLOSE CADREJ - FS: " WRK-FS-CADREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CADCLIH
+           IF WRK-FS-CADCLIH NOT = "00"
+              DISPLAY "ERRO CLOSE CADCLIH - FS: " WRK-FS-CADCLIH
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
       *
        060-FORMATA-DATA.
            MOVE WRK-ANO-SIS TO WRK-VAL-ANO-SIS.
