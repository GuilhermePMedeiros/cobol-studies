@@ -0,0 +1,38 @@
+//ACEX12J  JOB  (ACCTNO),'MANUT CADASTRO CLIENTE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB ACEX12J - MANUTENCAO DIARIA DO CADASTRO MESTRE DE CLIENTE
+//*               (AC00EX12), VIA ACESSO ALEATORIO AO KSDS DE
+//*               CLIENTE JA CARREGADO PELO STREAM DO AC00EX10.
+//*
+//* 2026-08-08  GUI  JOB STREAM INICIAL - DELDIA + AC00EX12. NAO HA
+//*                  ORDENACAO PREVIA DE MANTCLI, POIS O AC00EX12
+//*                  ACESSA O CLIENTE ALEATORIAMENTE PELA CHAVE.
+//*-------------------------------------------------------------*
+//*
+//DELDIA   EXEC PGM=IDCAMS
+//*-------------------------------------------------------------*
+//* APAGA O CLIREJ DA EXECUCAO ANTERIOR, SE EXISTIR. RC 8
+//* (DATASET INEXISTENTE) NAO DEVE PARAR O STREAM. O KSDS DE
+//* CLIENTE NAO E APAGADO AQUI - E MANTIDO E ATUALIZADO PELO
+//* AC00EX12 VIA ACESSO ALEATORIO.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CLIREJ.DIARIO
+  SET MAXCC = 0
+/*
+//*
+//PASEX12  EXEC PGM=AC00EX12,COND=(4,LT,DELDIA)
+//*-------------------------------------------------------------*
+//* MANUTENCAO DO CADASTRO DE CLIENTE POR TRANSACAO (INCLUSAO/
+//* ALTERACAO/EXCLUSAO), APLICADA DIRETAMENTE NO KSDS.
+//*-------------------------------------------------------------*
+//MANTCLI  DD   DSN=PROD.MANTCLI.DIARIO,DISP=SHR
+//CLIENTE  DD   DSN=PROD.CLIENTE.KSDS,DISP=OLD
+//CLIREJ   DD   DSN=PROD.CLIREJ.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=5,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
