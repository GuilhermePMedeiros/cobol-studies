@@ -0,0 +1,292 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           AC00EX11.
+       AUTHOR.               GUILHERME PACHECO.
+      *-------------------------------------------------------
+      *PROGRAMA AC00EX11
+      *MANUTENCAO DO CADASTRO MESTRE DE PRODUTO (ARQUIVO PRODUTO,
+      *AGORA ORGANIZATION INDEXED). LE UM ARQUIVO DE TRANSACOES
+      *(MANTPROD) COM INCLUSAO/ALTERACAO/EXCLUSAO, NO MESMO ESTILO
+      *I/A/E JA USADO EM ALTCLI, E APLICA CADA TRANSACAO
+      *DIRETAMENTE NO PRODUTO VIA ACESSO ALEATORIO PELA CHAVE
+      *PRODUTO-COD-PRODUTO. TRANSACOES REJEITADAS (CODIGO
+      *DUPLICADO NA INCLUSAO, CODIGO INEXISTENTE NA ALTERACAO/
+      *EXCLUSAO, TIPO DE TRANSACAO DESCONHECIDO OU DADOS INVALIDOS)
+      *VAO PARA PRODREJ COM O MOTIVO DA REJEICAO.
+      *-------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+
+           SELECT MANTPROD  ASSIGN    TO MANTPROD
+                      FILE STATUS    IS WRK-FS-MANTPROD.
+
+      *MESMA ORGANIZATION INDEXED DO PRODUTO EM AC00EX10, AGORA COM
+      *ACCESS MODE IS RANDOM PARA PERMITIR INCLUIR/ALTERAR/EXCLUIR
+      *UM PRODUTO ESPECIFICO PELA CHAVE SEM LER O ARQUIVO INTEIRO.
+           SELECT PRODUTO   ASSIGN    TO PRODUTO
+                      ORGANIZATION   IS INDEXED
+                      ACCESS MODE    IS RANDOM
+                      RECORD KEY     IS FD-PRODUTO-COD-PRODUTO
+                      FILE STATUS    IS WRK-FS-PRODUTO.
+
+           SELECT PRODREJ   ASSIGN    TO PRODREJ
+                      FILE STATUS    IS WRK-FS-PRODREJ.
+
+       DATA                  DIVISION.
+       FILE                  SECTION.
+
+       FD  MANTPROD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-MANTPROD-REGISTRO    PIC X(027).
+
+       FD  PRODUTO
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PRODUTO-REGISTRO.
+           05 FD-PRODUTO-COD-PRODUTO PIC 9(005).
+           05 FILLER                 PIC X(021).
+
+       FD  PRODREJ
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PRODREJ-REGISTRO      PIC X(007).
+
+       WORKING-STORAGE       SECTION.
+
+      *STATUS DOS ARQUIVOS
+       01  WRK-FILE-STATUS.
+           05 WRK-FS-MANTPROD       PIC X(002) VALUE SPACES.
+           05 WRK-FS-PRODUTO        PIC X(002) VALUE SPACES.
+           05 WRK-FS-PRODREJ        PIC X(002) VALUE SPACES.
+
+      *LAYOUT DE MANTPROD - TRANSACAO DE MANUTENCAO DO PRODUTO
+       01  WRK-MANTPROD-REGISTRO.
+           05 MANTPROD-TIPO-TRANS   PIC X(001).
+               88 MANTPROD-INCLUSAO    VALUE "I".
+               88 MANTPROD-ALTERACAO   VALUE "A".
+               88 MANTPROD-EXCLUSAO    VALUE "E".
+               88 MANTPROD-TIPO-VALIDO VALUES "I" "A" "E".
+           05 MANTPROD-COD-PRODUTO  PIC 9(005).
+           05 MANTPROD-NOME         PIC X(010).
+           05 MANTPROD-VALOR        PIC 9(009)V99.
+
+      *LAYOUT DE PRODUTO - MESMO LAYOUT DO CADASTRO MESTRE EM AC00EX10
+       01  WRK-PRODUTO-REGISTRO.
+           05 PRODUTO-COD-PRODUTO   PIC 9(005).
+           05 PRODUTO-NOME          PIC X(010).
+           05 PRODUTO-VALOR         PIC 9(009)V99.
+
+      *LAYOUT DE PRODREJ - TRANSACAO REJEITADA, COM MOTIVO
+       01  WRK-PRODREJ-REGISTRO.
+           05 PRODREJ-TIPO-TRANS    PIC X(001).
+           05 PRODREJ-COD-PRODUTO   PIC 9(005).
+           05 PRODREJ-MOTIVO        PIC X(001).
+               88 PRODREJ-MOT-DUPLICADO    VALUE "1".
+               88 PRODREJ-MOT-INEXISTENTE  VALUE "2".
+               88 PRODREJ-MOT-TIPO-INVALIDO VALUE "3".
+               88 PRODREJ-MOT-DADOS-INVALIDOS VALUE "4".
+
+       01  WRK-CONTADORES.
+           05 WRK-CONT-LIDOS          PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-INCLUIDOS      PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-ALTERADOS      PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-EXCLUIDOS      PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-REJEITADOS     PIC 9(005) VALUE ZEROS.
+
+       PROCEDURE             DIVISION.
+
+       000-AC00EX11-APP.
+           PERFORM 010-INICIALIZAR.
+           PERFORM 020-PROCESSAR
+             UNTIL WRK-FS-MANTPROD = "10".
+           PERFORM 050-FINALIZAR.
+           GOBACK.
+
+       010-INICIALIZAR.
+           DISPLAY "PROGRAMA AC00EX11 INICIADO - MANUTENCAO PRODUTO".
+           PERFORM 012-ABRIR-ARQUIVOS.
+           PERFORM 040-LER-MANTPROD.
+
+       012-ABRIR-ARQUIVOS.
+           OPEN INPUT    MANTPROD.
+           IF WRK-FS-MANTPROD NOT = ZEROS
+              DISPLAY "ERRO ABERTURA MANTPROD - FS: " WRK-FS-MANTPROD
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN I-O      PRODUTO.
+           IF WRK-FS-PRODUTO NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PRODUTO - FS: " WRK-FS-PRODUTO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT   PRODREJ.
+           IF WRK-FS-PRODREJ NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PRODREJ - FS: " WRK-FS-PRODREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       020-PROCESSAR.
+           ADD 1 TO WRK-CONT-LIDOS.
+           EVALUATE TRUE
+               WHEN NOT MANTPROD-TIPO-VALIDO
+                   PERFORM 031-REJEITAR-TIPO-INVALIDO
+               WHEN MANTPROD-INCLUSAO
+                   PERFORM 021-INCLUIR-PRODUTO
+               WHEN MANTPROD-ALTERACAO
+                   PERFORM 022-ALTERAR-PRODUTO
+               WHEN MANTPROD-EXCLUSAO
+                   PERFORM 023-EXCLUIR-PRODUTO
+           END-EVALUATE.
+           PERFORM 040-LER-MANTPROD.
+
+      *INCLUSAO - REJEITADA SE O CODIGO JA EXISTIR OU OS DADOS
+      *INFORMADOS FOREM INVALIDOS (NOME EM BRANCO OU VALOR ZERO).
+       021-INCLUIR-PRODUTO.
+           IF MANTPROD-NOME = SPACES OR MANTPROD-VALOR = ZEROS
+              PERFORM 034-REJEITAR-DADOS-INVALIDOS
+           ELSE
+              MOVE MANTPROD-COD-PRODUTO TO FD-PRODUTO-COD-PRODUTO
+              READ PRODUTO
+                  INVALID KEY
+                      PERFORM 024-GRAVAR-PRODUTO
+                  NOT INVALID KEY
+                      PERFORM 032-REJEITAR-DUPLICADO
+              END-READ
+           END-IF.
+
+       024-GRAVAR-PRODUTO.
+           MOVE MANTPROD-COD-PRODUTO TO PRODUTO-COD-PRODUTO.
+           MOVE MANTPROD-NOME        TO PRODUTO-NOME.
+           MOVE MANTPROD-VALOR       TO PRODUTO-VALOR.
+           WRITE FD-PRODUTO-REGISTRO FROM WRK-PRODUTO-REGISTRO.
+           IF WRK-FS-PRODUTO NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PRODUTO - FS: " WRK-FS-PRODUTO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-INCLUIDOS.
+
+      *ALTERACAO - REJEITADA SE O CODIGO NAO EXISTIR OU OS DADOS
+      *INFORMADOS FOREM INVALIDOS.
+       022-ALTERAR-PRODUTO.
+           IF MANTPROD-NOME = SPACES OR MANTPROD-VALOR = ZEROS
+              PERFORM 034-REJEITAR-DADOS-INVALIDOS
+           ELSE
+              MOVE MANTPROD-COD-PRODUTO TO FD-PRODUTO-COD-PRODUTO
+              READ PRODUTO
+                  INVALID KEY
+                      PERFORM 033-REJEITAR-INEXISTENTE
+                  NOT INVALID KEY
+                      PERFORM 025-REESCREVER-PRODUTO
+              END-READ
+           END-IF.
+
+       025-REESCREVER-PRODUTO.
+           MOVE MANTPROD-NOME  TO PRODUTO-NOME.
+           MOVE MANTPROD-VALOR TO PRODUTO-VALOR.
+           REWRITE FD-PRODUTO-REGISTRO FROM WRK-PRODUTO-REGISTRO.
+           IF WRK-FS-PRODUTO NOT = ZEROS
+              DISPLAY "ERRO REESCRITA PRODUTO - FS: " WRK-FS-PRODUTO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-ALTERADOS.
+
+      *EXCLUSAO - REJEITADA SE O CODIGO NAO EXISTIR.
+       023-EXCLUIR-PRODUTO.
+           MOVE MANTPROD-COD-PRODUTO TO FD-PRODUTO-COD-PRODUTO.
+           READ PRODUTO
+               INVALID KEY
+                   PERFORM 033-REJEITAR-INEXISTENTE
+               NOT INVALID KEY
+                   PERFORM 026-DELETAR-PRODUTO
+           END-READ.
+
+       026-DELETAR-PRODUTO.
+           DELETE PRODUTO.
+           IF WRK-FS-PRODUTO NOT = ZEROS
+              DISPLAY "ERRO EXCLUSAO PRODUTO - FS: " WRK-FS-PRODUTO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-EXCLUIDOS.
+
+       031-REJEITAR-TIPO-INVALIDO.
+           SET PRODREJ-MOT-TIPO-INVALIDO TO TRUE.
+           PERFORM 030-GRAVAR-PRODREJ.
+
+       032-REJEITAR-DUPLICADO.
+           SET PRODREJ-MOT-DUPLICADO TO TRUE.
+           PERFORM 030-GRAVAR-PRODREJ.
+
+       033-REJEITAR-INEXISTENTE.
+           SET PRODREJ-MOT-INEXISTENTE TO TRUE.
+           PERFORM 030-GRAVAR-PRODREJ.
+
+       034-REJEITAR-DADOS-INVALIDOS.
+           SET PRODREJ-MOT-DADOS-INVALIDOS TO TRUE.
+           PERFORM 030-GRAVAR-PRODREJ.
+
+       030-GRAVAR-PRODREJ.
+           MOVE MANTPROD-TIPO-TRANS  TO PRODREJ-TIPO-TRANS.
+           MOVE MANTPROD-COD-PRODUTO TO PRODREJ-COD-PRODUTO.
+           WRITE FD-PRODREJ-REGISTRO FROM WRK-PRODREJ-REGISTRO.
+           IF WRK-FS-PRODREJ NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PRODREJ - FS: " WRK-FS-PRODREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-REJEITADOS.
+
+       040-LER-MANTPROD.
+           READ MANTPROD INTO WRK-MANTPROD-REGISTRO.
+           IF WRK-FS-MANTPROD = "10"
+              CONTINUE
+           ELSE
+              IF WRK-FS-MANTPROD NOT = ZEROS
+                 DISPLAY "ERRO LEITURA MANTPROD - FS: " WRK-FS-MANTPROD
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+       050-FINALIZAR.
+           DISPLAY "Quantidade de Transacoes Lidas......: "
+                   WRK-CONT-LIDOS.
+           DISPLAY "Quantidade de Produtos Incluidos....: "
+                   WRK-CONT-INCLUIDOS.
+           DISPLAY "Quantidade de Produtos Alterados....: "
+                   WRK-CONT-ALTERADOS.
+           DISPLAY "Quantidade de Produtos Excluidos....: "
+                   WRK-CONT-EXCLUIDOS.
+           DISPLAY "Quantidade de Transacoes Rejeitadas.: "
+                   WRK-CONT-REJEITADOS.
+           PERFORM 052-FECHAR-ARQUIVOS.
+
+       052-FECHAR-ARQUIVOS.
+           CLOSE MANTPROD.
+           IF WRK-FS-MANTPROD NOT = "00"
+              DISPLAY "ERRO CLOSE MANTPROD - FS: " WRK-FS-MANTPROD
+           END-IF.
+
+           CLOSE PRODUTO.
+           IF WRK-FS-PRODUTO NOT = "00"
+              DISPLAY "ERRO CLOSE PRODUTO - FS: " WRK-FS-PRODUTO
+           END-IF.
+
+           CLOSE PRODREJ.
+           IF WRK-FS-PRODREJ NOT = "00"
+              DISPLAY "ERRO CLOSE PRODREJ - FS: " WRK-FS-PRODREJ
+           END-IF.
+
+       999-ROTINA-ABEND.
+           DISPLAY "ABEND DO PROGRAMA - AC00EX11".
+           GOBACK.
