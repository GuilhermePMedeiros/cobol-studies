@@ -0,0 +1,142 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           AC00EX09.
+       AUTHOR.               GUILHERME PACHECO.
+      *-------------------------------------------------------
+      *PROGRAMA AC00EX09
+      *UTILITARIO GENERICO DE DUMP DE ARQUIVOS SEQUENCIAIS.
+      *LE QUALQUER ARQUIVO DE ENTRADA (DD DUMPIN), REGISTRO A
+      *REGISTRO, SEM CONHECER O LAYOUT, E GRAVA UMA LINHA POR
+      *REGISTRO EM DUMPOUT COM O NUMERO SEQUENCIAL, O TAMANHO E O
+      *CONTEUDO EM TEXTO. USADO PARA INSPECIONAR UM ARQUIVO
+      *INTERMEDIARIO QUALQUER SEM PRECISAR ESCREVER UM PROGRAMA
+      *NOVO A CADA VEZ.
+      *-------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+
+      *ARQUIVO DE ENTRADA GENERICO - TAMANHO DE REGISTRO VARIAVEL,
+      *DESCOBERTO EM TEMPO DE EXECUCAO A CADA READ.
+       SELECT DUMPIN    ASSIGN    TO DUMPIN
+                      FILE STATUS    IS WRK-FS-DUMPIN.
+
+       SELECT DUMPOUT   ASSIGN    TO DUMPOUT
+                      FILE STATUS    IS WRK-FS-DUMPOUT.
+
+       DATA                  DIVISION.
+       FILE                  SECTION.
+
+      *RECORD VARIAVEL - WRK-TAM-REGISTRO RECEBE O TAMANHO REAL DO
+      *REGISTRO LIDO A CADA READ, SEM EXIGIR QUE O CHAMADOR INFORME
+      *O LRECL DE ANTEMAO.
+       FD  DUMPIN
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 1 TO 4000 CHARACTERS
+               DEPENDING ON WRK-TAM-REGISTRO
+           LABEL RECORD IS STANDARD.
+
+       01  FD-DUMPIN-REGISTRO      PIC X(4000).
+
+       FD  DUMPOUT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-DUMPOUT-REGISTRO     PIC X(135).
+
+       WORKING-STORAGE       SECTION.
+
+      *STATUS DOS ARQUIVOS
+       01  WRK-FILE-STATUS.
+           05 WRK-FS-DUMPIN         PIC X(002) VALUE SPACES.
+           05 WRK-FS-DUMPOUT        PIC X(002) VALUE SPACES.
+
+       01  WRK-TAM-REGISTRO         PIC 9(004) COMP VALUE ZEROS.
+
+       01  WRK-CONTADORES.
+           05 WRK-CONT-LIDOS        PIC 9(007) VALUE ZEROS.
+
+      *LAYOUT DA LINHA DE DUMP GRAVADA EM DUMPOUT
+       01  WRK-LINHA-DUMP.
+           05 DUMP-NUM-REGISTRO     PIC ZZZZZZ9.
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DUMP-TAMANHO          PIC ZZZ9.
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DUMP-CONTEUDO         PIC X(120).
+
+       PROCEDURE             DIVISION.
+
+       000-AC00EX09-APP.
+           PERFORM 010-INICIALIZAR.
+           PERFORM 020-PROCESSAR
+             UNTIL WRK-FS-DUMPIN = "10".
+           PERFORM 050-FINALIZAR.
+           GOBACK.
+
+       010-INICIALIZAR.
+           DISPLAY "PROGRAMA AC00EX09 INICIADO - DUMP DE ARQUIVO".
+           PERFORM 012-ABRIR-ARQUIVOS.
+           PERFORM 040-LER-DUMPIN.
+
+       012-ABRIR-ARQUIVOS.
+           OPEN INPUT    DUMPIN.
+           IF WRK-FS-DUMPIN NOT = ZEROS
+              DISPLAY "ERRO ABERTURA DUMPIN - FS: " WRK-FS-DUMPIN
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT   DUMPOUT.
+           IF WRK-FS-DUMPOUT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA DUMPOUT - FS: " WRK-FS-DUMPOUT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       020-PROCESSAR.
+           PERFORM 030-MOVER-DADOS-DUMP.
+           PERFORM 031-GRAVAR-DUMPOUT.
+           PERFORM 040-LER-DUMPIN.
+
+       030-MOVER-DADOS-DUMP.
+           ADD 1 TO WRK-CONT-LIDOS.
+           MOVE WRK-CONT-LIDOS TO DUMP-NUM-REGISTRO.
+           MOVE WRK-TAM-REGISTRO TO DUMP-TAMANHO.
+           MOVE FD-DUMPIN-REGISTRO(1:120) TO DUMP-CONTEUDO.
+
+       031-GRAVAR-DUMPOUT.
+           WRITE FD-DUMPOUT-REGISTRO FROM WRK-LINHA-DUMP.
+           IF WRK-FS-DUMPOUT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO DUMPOUT - FS: " WRK-FS-DUMPOUT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       040-LER-DUMPIN.
+           READ DUMPIN.
+           IF WRK-FS-DUMPIN = "10"
+              CONTINUE
+           ELSE
+              IF WRK-FS-DUMPIN NOT = ZEROS
+                 DISPLAY "ERRO LEITURA DUMPIN - FS: " WRK-FS-DUMPIN
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+       050-FINALIZAR.
+           DISPLAY "QUANTIDADE DE REGISTROS LIDOS...: " WRK-CONT-LIDOS.
+           CLOSE DUMPIN.
+           IF WRK-FS-DUMPIN NOT = "00"
+              DISPLAY "ERRO CLOSE DUMPIN - FS: " WRK-FS-DUMPIN
+           END-IF.
+
+           CLOSE DUMPOUT.
+           IF WRK-FS-DUMPOUT NOT = "00"
+              DISPLAY "ERRO CLOSE DUMPOUT - FS: " WRK-FS-DUMPOUT
+           END-IF.
+
+       999-ROTINA-ABEND.
+           DISPLAY "ABEND DO PROGRAMA - AC00EX09".
+           GOBACK.
