@@ -0,0 +1,289 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           AC00EX12.
+       AUTHOR.               GUILHERME PACHECO.
+      *-------------------------------------------------------
+      *PROGRAMA AC00EX12
+      *MANUTENCAO DO CADASTRO MESTRE DE CLIENTE (ARQUIVO CLIENTE,
+      *AGORA ORGANIZATION INDEXED). LE UM ARQUIVO DE TRANSACOES
+      *(MANTCLI) COM INCLUSAO/ALTERACAO/EXCLUSAO, NO MESMO ESTILO
+      *I/A/E JA USADO EM ALTCLI E NA MANUTENCAO DE PRODUTO
+      *(AC00EX11), E APLICA CADA TRANSACAO DIRETAMENTE NO CLIENTE
+      *VIA ACESSO ALEATORIO PELA CHAVE CLIENTE-COD-CLINTE.
+      *TRANSACOES REJEITADAS (CODIGO DUPLICADO NA INCLUSAO, CODIGO
+      *INEXISTENTE NA ALTERACAO/EXCLUSAO, TIPO DE TRANSACAO
+      *DESCONHECIDO OU NOME EM BRANCO) VAO PARA CLIREJ COM O
+      *MOTIVO DA REJEICAO.
+      *-------------------------------------------------------
+       ENVIRONMENT           DIVISION.
+
+       CONFIGURATION         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+
+           SELECT MANTCLI   ASSIGN    TO MANTCLI
+                      FILE STATUS    IS WRK-FS-MANTCLI.
+
+      *MESMA ORGANIZATION INDEXED DO CLIENTE EM AC00EX10, AGORA COM
+      *ACCESS MODE IS RANDOM PARA PERMITIR INCLUIR/ALTERAR/EXCLUIR
+      *UM CLIENTE ESPECIFICO PELA CHAVE SEM LER O ARQUIVO INTEIRO.
+           SELECT CLIENTE   ASSIGN    TO CLIENTE
+                      ORGANIZATION   IS INDEXED
+                      ACCESS MODE    IS RANDOM
+                      RECORD KEY     IS FD-CLIENTE-COD-CLINTE
+                      FILE STATUS    IS WRK-FS-CLIENTE.
+
+           SELECT CLIREJ    ASSIGN    TO CLIREJ
+                      FILE STATUS    IS WRK-FS-CLIREJ.
+
+       DATA                  DIVISION.
+       FILE                  SECTION.
+
+       FD  MANTCLI
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-MANTCLI-REGISTRO     PIC X(024).
+
+       FD  CLIENTE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-CLIENTE-REGISTRO.
+           05 FD-CLIENTE-COD-CLINTE PIC 9(003).
+           05 FILLER                PIC X(020).
+
+       FD  CLIREJ
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-CLIREJ-REGISTRO      PIC X(005).
+
+       WORKING-STORAGE       SECTION.
+
+      *STATUS DOS ARQUIVOS
+       01  WRK-FILE-STATUS.
+           05 WRK-FS-MANTCLI        PIC X(002) VALUE SPACES.
+           05 WRK-FS-CLIENTE        PIC X(002) VALUE SPACES.
+           05 WRK-FS-CLIREJ         PIC X(002) VALUE SPACES.
+
+      *LAYOUT DE MANTCLI - TRANSACAO DE MANUTENCAO DO CLIENTE
+       01  WRK-MANTCLI-REGISTRO.
+           05 MANTCLI-TIPO-TRANS    PIC X(001).
+               88 MANTCLI-INCLUSAO    VALUE "I".
+               88 MANTCLI-ALTERACAO   VALUE "A".
+               88 MANTCLI-EXCLUSAO    VALUE "E".
+               88 MANTCLI-TIPO-VALIDO VALUES "I" "A" "E".
+           05 MANTCLI-COD-CLIENTE   PIC 9(003).
+           05 MANTCLI-NOME          PIC X(020).
+
+      *LAYOUT DE CLIENTE - MESMO LAYOUT DO CADASTRO MESTRE EM AC00EX10
+       01  WRK-CLIENTE-REGISTRO.
+           05 CLIENTE-COD-CLINTE    PIC 9(003).
+           05 CLIENTE-NOME          PIC X(020).
+
+      *LAYOUT DE CLIREJ - TRANSACAO REJEITADA, COM MOTIVO
+       01  WRK-CLIREJ-REGISTRO.
+           05 CLIREJ-TIPO-TRANS     PIC X(001).
+           05 CLIREJ-COD-CLIENTE    PIC 9(003).
+           05 CLIREJ-MOTIVO         PIC X(001).
+               88 CLIREJ-MOT-DUPLICADO     VALUE "1".
+               88 CLIREJ-MOT-INEXISTENTE   VALUE "2".
+               88 CLIREJ-MOT-TIPO-INVALIDO VALUE "3".
+               88 CLIREJ-MOT-DADOS-INVALIDOS VALUE "4".
+
+       01  WRK-CONTADORES.
+           05 WRK-CONT-LIDOS          PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-INCLUIDOS      PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-ALTERADOS      PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-EXCLUIDOS      PIC 9(005) VALUE ZEROS.
+           05 WRK-CONT-REJEITADOS     PIC 9(005) VALUE ZEROS.
+
+       PROCEDURE             DIVISION.
+
+       000-AC00EX12-APP.
+           PERFORM 010-INICIALIZAR.
+           PERFORM 020-PROCESSAR
+             UNTIL WRK-FS-MANTCLI = "10".
+           PERFORM 050-FINALIZAR.
+           GOBACK.
+
+       010-INICIALIZAR.
+           DISPLAY "PROGRAMA AC00EX12 INICIADO - MANUTENCAO CLIENTE".
+           PERFORM 012-ABRIR-ARQUIVOS.
+           PERFORM 040-LER-MANTCLI.
+
+       012-ABRIR-ARQUIVOS.
+           OPEN INPUT    MANTCLI.
+           IF WRK-FS-MANTCLI NOT = ZEROS
+              DISPLAY "ERRO ABERTURA MANTCLI - FS: " WRK-FS-MANTCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN I-O      CLIENTE.
+           IF WRK-FS-CLIENTE NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CLIENTE - FS: " WRK-FS-CLIENTE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT   CLIREJ.
+           IF WRK-FS-CLIREJ NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CLIREJ - FS: " WRK-FS-CLIREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       020-PROCESSAR.
+           ADD 1 TO WRK-CONT-LIDOS.
+           EVALUATE TRUE
+               WHEN NOT MANTCLI-TIPO-VALIDO
+                   PERFORM 031-REJEITAR-TIPO-INVALIDO
+               WHEN MANTCLI-INCLUSAO
+                   PERFORM 021-INCLUIR-CLIENTE
+               WHEN MANTCLI-ALTERACAO
+                   PERFORM 022-ALTERAR-CLIENTE
+               WHEN MANTCLI-EXCLUSAO
+                   PERFORM 023-EXCLUIR-CLIENTE
+           END-EVALUATE.
+           PERFORM 040-LER-MANTCLI.
+
+      *INCLUSAO - REJEITADA SE O CODIGO JA EXISTIR OU O NOME
+      *INFORMADO ESTIVER EM BRANCO.
+       021-INCLUIR-CLIENTE.
+           IF MANTCLI-NOME = SPACES
+              PERFORM 034-REJEITAR-DADOS-INVALIDOS
+           ELSE
+              MOVE MANTCLI-COD-CLIENTE TO FD-CLIENTE-COD-CLINTE
+              READ CLIENTE
+                  INVALID KEY
+                      PERFORM 024-GRAVAR-CLIENTE
+                  NOT INVALID KEY
+                      PERFORM 032-REJEITAR-DUPLICADO
+              END-READ
+           END-IF.
+
+       024-GRAVAR-CLIENTE.
+           MOVE MANTCLI-COD-CLIENTE TO CLIENTE-COD-CLINTE.
+           MOVE MANTCLI-NOME        TO CLIENTE-NOME.
+           WRITE FD-CLIENTE-REGISTRO FROM WRK-CLIENTE-REGISTRO.
+           IF WRK-FS-CLIENTE NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CLIENTE - FS: " WRK-FS-CLIENTE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-INCLUIDOS.
+
+      *ALTERACAO - REJEITADA SE O CODIGO NAO EXISTIR OU O NOME
+      *INFORMADO ESTIVER EM BRANCO.
+       022-ALTERAR-CLIENTE.
+           IF MANTCLI-NOME = SPACES
+              PERFORM 034-REJEITAR-DADOS-INVALIDOS
+           ELSE
+              MOVE MANTCLI-COD-CLIENTE TO FD-CLIENTE-COD-CLINTE
+              READ CLIENTE
+                  INVALID KEY
+                      PERFORM 033-REJEITAR-INEXISTENTE
+                  NOT INVALID KEY
+                      PERFORM 025-REESCREVER-CLIENTE
+              END-READ
+           END-IF.
+
+       025-REESCREVER-CLIENTE.
+           MOVE MANTCLI-NOME TO CLIENTE-NOME.
+           REWRITE FD-CLIENTE-REGISTRO FROM WRK-CLIENTE-REGISTRO.
+           IF WRK-FS-CLIENTE NOT = ZEROS
+              DISPLAY "ERRO REESCRITA CLIENTE - FS: " WRK-FS-CLIENTE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-ALTERADOS.
+
+      *EXCLUSAO - REJEITADA SE O CODIGO NAO EXISTIR.
+       023-EXCLUIR-CLIENTE.
+           MOVE MANTCLI-COD-CLIENTE TO FD-CLIENTE-COD-CLINTE.
+           READ CLIENTE
+               INVALID KEY
+                   PERFORM 033-REJEITAR-INEXISTENTE
+               NOT INVALID KEY
+                   PERFORM 026-DELETAR-CLIENTE
+           END-READ.
+
+       026-DELETAR-CLIENTE.
+           DELETE CLIENTE.
+           IF WRK-FS-CLIENTE NOT = ZEROS
+              DISPLAY "ERRO EXCLUSAO CLIENTE - FS: " WRK-FS-CLIENTE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-EXCLUIDOS.
+
+       031-REJEITAR-TIPO-INVALIDO.
+           SET CLIREJ-MOT-TIPO-INVALIDO TO TRUE.
+           PERFORM 030-GRAVAR-CLIREJ.
+
+       032-REJEITAR-DUPLICADO.
+           SET CLIREJ-MOT-DUPLICADO TO TRUE.
+           PERFORM 030-GRAVAR-CLIREJ.
+
+       033-REJEITAR-INEXISTENTE.
+           SET CLIREJ-MOT-INEXISTENTE TO TRUE.
+           PERFORM 030-GRAVAR-CLIREJ.
+
+       034-REJEITAR-DADOS-INVALIDOS.
+           SET CLIREJ-MOT-DADOS-INVALIDOS TO TRUE.
+           PERFORM 030-GRAVAR-CLIREJ.
+
+       030-GRAVAR-CLIREJ.
+           MOVE MANTCLI-TIPO-TRANS  TO CLIREJ-TIPO-TRANS.
+           MOVE MANTCLI-COD-CLIENTE TO CLIREJ-COD-CLIENTE.
+           WRITE FD-CLIREJ-REGISTRO FROM WRK-CLIREJ-REGISTRO.
+           IF WRK-FS-CLIREJ NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CLIREJ - FS: " WRK-FS-CLIREJ
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           ADD 1 TO WRK-CONT-REJEITADOS.
+
+       040-LER-MANTCLI.
+           READ MANTCLI INTO WRK-MANTCLI-REGISTRO.
+           IF WRK-FS-MANTCLI = "10"
+              CONTINUE
+           ELSE
+              IF WRK-FS-MANTCLI NOT = ZEROS
+                 DISPLAY "ERRO LEITURA MANTCLI - FS: " WRK-FS-MANTCLI
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+       050-FINALIZAR.
+           DISPLAY "Quantidade de Transacoes Lidas......: "
+                   WRK-CONT-LIDOS.
+           DISPLAY "Quantidade de Clientes Incluidos....: "
+                   WRK-CONT-INCLUIDOS.
+           DISPLAY "Quantidade de Clientes Alterados....: "
+                   WRK-CONT-ALTERADOS.
+           DISPLAY "Quantidade de Clientes Excluidos....: "
+                   WRK-CONT-EXCLUIDOS.
+           DISPLAY "Quantidade de Transacoes Rejeitadas.: "
+                   WRK-CONT-REJEITADOS.
+           PERFORM 052-FECHAR-ARQUIVOS.
+
+       052-FECHAR-ARQUIVOS.
+           CLOSE MANTCLI.
+           IF WRK-FS-MANTCLI NOT = "00"
+              DISPLAY "ERRO CLOSE MANTCLI - FS: " WRK-FS-MANTCLI
+           END-IF.
+
+           CLOSE CLIENTE.
+           IF WRK-FS-CLIENTE NOT = "00"
+              DISPLAY "ERRO CLOSE CLIENTE - FS: " WRK-FS-CLIENTE
+           END-IF.
+
+           CLOSE CLIREJ.
+           IF WRK-FS-CLIREJ NOT = "00"
+              DISPLAY "ERRO CLOSE CLIREJ - FS: " WRK-FS-CLIREJ
+           END-IF.
+
+       999-ROTINA-ABEND.
+           DISPLAY "ABEND DO PROGRAMA - AC00EX12".
+           GOBACK.
