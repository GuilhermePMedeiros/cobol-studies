@@ -0,0 +1,226 @@
+//ACEX10J  JOB  (ACCTNO),'BATCH NOTURNO VENDAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB ACEX10J - STREAM NOTURNO COMPLETO DO PROCESSAMENTO DE
+//*               VENDAS (AC00EX10): RECARGA DOS VSAM KSDS DE
+//*               CLIENTE E PRODUTO A PARTIR DOS EXTRATOS DO DIA,
+//*               SEGUIDA DO PROCESSAMENTO PRINCIPAL E DE UM DUMP
+//*               DE CONFERENCIA DO RELATORIO RELTOT GERADO.
+//*
+//* 2026-08-08  GUI  JOB STREAM INICIAL - IDCAMS (DELETE/DEFINE/
+//*                  REPRO) PARA RECARREGAR OS KSDS DE CLIENTE E
+//*                  PRODUTO, AC00EX10 E POR FIM AC00EX09 PARA
+//*                  CONFERENCIA VISUAL DE RELTOT. COND EM CADA
+//*                  PASSO PARA QUE UM PASSO RUIM NAO DEIXE OS
+//*                  SEGUINTES RODAREM CONTRA ENTRADA/SAIDA RUIM.
+//* 2026-08-08  GUI  RELTOT PASSA A SER GRAVADO COMO GDG
+//*                  (PROD.RELTOT) PARA MANTER AS GERACOES DE
+//*                  DIAS ANTERIORES; A BASE DO GDG E DEFINIDA UMA
+//*                  UNICA VEZ FORA DESTE STREAM (IDCAMS DEFINE
+//*                  GDG, LIMIT CONFORME A POLITICA DE RETENCAO).
+//* 2026-08-08  GUI  NOVA DD LOGEXEC NO PASSO PASEX10, COM O LOG
+//*                  CONSOLIDADO DA EXECUCAO GERADO PELO AC00EX10.
+//* 2026-08-08  GUI  NOVA DD ORFCLI NO PASSO PASEX10, COM AS
+//*                  COMPRAS CUJO CODIGO DE CLIENTE NAO EXISTE EM
+//*                  CLIENTE.
+//* 2026-08-08  GUI  NOVO PASSO DELDIA NO INICIO DO STREAM, PARA
+//*                  APAGAR AS DEMAIS SAIDAS DE NOME FIXO DO
+//*                  PASEX10 (QUE NAO SAO GDG NEM OS KSDS JA
+//*                  TRATADOS POR DELCLI/DELPRD) ANTES DE
+//*                  RECRIA-LAS, PERMITINDO QUE O STREAM RODE MAIS
+//*                  DE UMA VEZ NO MESMO DIA SEM ABEND POR DATASET
+//*                  JA CATALOGADO.
+//*-------------------------------------------------------------*
+//*
+//DELDIA   EXEC PGM=IDCAMS
+//*-------------------------------------------------------------*
+//* APAGA OS ARQUIVOS DE NOME FIXO DA EXECUCAO ANTERIOR, SE
+//* EXISTIREM. RC 8 (DATASET INEXISTENTE) NAO DEVE PARAR O STREAM.
+//* RELTOT NAO ENTRA AQUI POR SER GDG (+1).
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.BOLCHE.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.DEBCRE.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.RELTOTCSV.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.PRODERR.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.PAGTOERR.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.CLITOT.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.RELPAG.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.RANKQTDE.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.RANKVALOR.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.COMISSAO.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.AC00EX10.LOGEXEC
+  SET MAXCC = 0
+  DELETE PROD.ORFCLI.DIARIO
+  SET MAXCC = 0
+  DELETE PROD.PRODVALERR.DIARIO
+  SET MAXCC = 0
+/*
+//*
+//DELCLI   EXEC PGM=IDCAMS,COND=(4,LT,DELDIA)
+//*-------------------------------------------------------------*
+//* APAGA O KSDS DE CLIENTE DA EXECUCAO ANTERIOR, SE EXISTIR.
+//* RC 8 (CLUSTER INEXISTENTE) NAO DEVE PARAR O STREAM.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CLIENTE.KSDS CLUSTER
+  SET MAXCC = 0
+/*
+//*
+//DEFCLI   EXEC PGM=IDCAMS,COND=(4,LT,DELCLI)
+//*-------------------------------------------------------------*
+//* RECRIA O KSDS DE CLIENTE - CHAVE CLIENTE-COD-CLINTE, 3 BYTES
+//* NA POSICAO 1, REGISTRO DE 23 BYTES (LAYOUT WRK-CLIENTE-
+//* REGISTRO DO AC00EX10).
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.CLIENTE.KSDS)      -
+         INDEXED                               -
+         KEYS(3 0)                             -
+         RECORDSIZE(23 23)                     -
+         TRACKS(5 5)                           -
+         FREESPACE(10 10) )
+/*
+//*
+//LOADCLI  EXEC PGM=IDCAMS,COND=(4,LT,DEFCLI)
+//*-------------------------------------------------------------*
+//* CARREGA O KSDS DE CLIENTE A PARTIR DO EXTRATO SEQUENCIAL
+//* DIARIO, JA ORDENADO PELA CHAVE.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.CLIENTE.DIARIO,DISP=SHR
+//SORTOUT  DD   DSN=PROD.CLIENTE.KSDS,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(SORTIN) OUTFILE(SORTOUT)
+/*
+//*
+//DELPRD   EXEC PGM=IDCAMS,COND=(4,LT,LOADCLI)
+//*-------------------------------------------------------------*
+//* APAGA O KSDS DE PRODUTO DA EXECUCAO ANTERIOR, SE EXISTIR.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.PRODUTO.KSDS CLUSTER
+  SET MAXCC = 0
+/*
+//*
+//DEFPRD   EXEC PGM=IDCAMS,COND=(4,LT,DELPRD)
+//*-------------------------------------------------------------*
+//* RECRIA O KSDS DE PRODUTO - CHAVE PRODUTO-COD-PRODUTO, 5 BYTES
+//* NA POSICAO 1, REGISTRO DE 26 BYTES (LAYOUT WRK-PRODUTO-
+//* REGISTRO DO AC00EX10).
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.PRODUTO.KSDS)      -
+         INDEXED                               -
+         KEYS(5 0)                             -
+         RECORDSIZE(26 26)                     -
+         TRACKS(5 5)                           -
+         FREESPACE(10 10) )
+/*
+//*
+//LOADPRD  EXEC PGM=IDCAMS,COND=(4,LT,DEFPRD)
+//*-------------------------------------------------------------*
+//* CARREGA O KSDS DE PRODUTO A PARTIR DO CADASTRO SEQUENCIAL,
+//* JA ORDENADO PELA CHAVE.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.PRODUTO.DIARIO,DISP=SHR
+//SORTOUT  DD   DSN=PROD.PRODUTO.KSDS,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(SORTIN) OUTFILE(SORTOUT)
+/*
+//*
+//PASEX10  EXEC PGM=AC00EX10,COND=(4,LT,LOADPRD)
+//*-------------------------------------------------------------*
+//* PROCESSAMENTO PRINCIPAL DE VENDAS. SO EXECUTA SE OS DOIS
+//* KSDS TIVEREM SIDO RECARREGADOS COM SUCESSO.
+//*-------------------------------------------------------------*
+//CLIENTE  DD   DSN=PROD.CLIENTE.KSDS,DISP=SHR
+//COMPRA   DD   DSN=PROD.COMPRA.DIARIO,DISP=SHR
+//COMPROD  DD   DSN=PROD.COMPROD.DIARIO,DISP=SHR
+//PRODUTO  DD   DSN=PROD.PRODUTO.KSDS,DISP=SHR
+//PARMDESC DD   DSN=PROD.PARMDESC.DIARIO,DISP=SHR
+//PARMPERI DD   DSN=PROD.PARMPERI.DIARIO,DISP=SHR
+//CHECKPT  DD   DSN=PROD.AC00EX10.CHECKPT,DISP=SHR
+//BOLCHE   DD   DSN=PROD.BOLCHE.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//DEBCRE   DD   DSN=PROD.DEBCRE.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//RELTOT   DD   DSN=PROD.RELTOT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//RELTOTCSV DD  DSN=PROD.RELTOTCSV.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//PRODERR  DD   DSN=PROD.PRODERR.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//PAGTOERR DD   DSN=PROD.PAGTOERR.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//CLITOT   DD   DSN=PROD.CLITOT.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//RELPAG   DD   DSN=PROD.RELPAG.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//RANKQTDE DD   DSN=PROD.RANKQTDE.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//RANKVALOR DD  DSN=PROD.RANKVALOR.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//COMISSAO DD   DSN=PROD.COMISSAO.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+//LOGEXEC  DD   DSN=PROD.AC00EX10.LOGEXEC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//ORFCLI   DD   DSN=PROD.ORFCLI.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//PRODVALERR DD DSN=PROD.PRODVALERR.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//DUMPTOT  EXEC PGM=AC00EX09,COND=(4,LT,PASEX10)
+//*-------------------------------------------------------------*
+//* DUMP DE CONFERENCIA DO RELTOT RECEM-GERADO, PARA INSPECAO
+//* VISUAL RAPIDA NO SYSOUT SEM PRECISAR DE UM PROGRAMA NOVO.
+//*-------------------------------------------------------------*
+//DUMPIN   DD   DSN=PROD.RELTOT(+1),DISP=SHR
+//DUMPOUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
