@@ -0,0 +1,38 @@
+//ACEX11J  JOB  (ACCTNO),'MANUT CADASTRO PRODUTO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB ACEX11J - MANUTENCAO DIARIA DO CADASTRO MESTRE DE PRODUTO
+//*               (AC00EX11), VIA ACESSO ALEATORIO AO KSDS DE
+//*               PRODUTO JA CARREGADO PELO STREAM DO AC00EX10.
+//*
+//* 2026-08-08  GUI  JOB STREAM INICIAL - DELDIA + AC00EX11. NAO HA
+//*                  ORDENACAO PREVIA DE MANTPROD, POIS O AC00EX11
+//*                  ACESSA O PRODUTO ALEATORIAMENTE PELA CHAVE.
+//*-------------------------------------------------------------*
+//*
+//DELDIA   EXEC PGM=IDCAMS
+//*-------------------------------------------------------------*
+//* APAGA O PRODREJ DA EXECUCAO ANTERIOR, SE EXISTIR. RC 8
+//* (DATASET INEXISTENTE) NAO DEVE PARAR O STREAM. O KSDS DE
+//* PRODUTO NAO E APAGADO AQUI - E MANTIDO E ATUALIZADO PELO
+//* AC00EX11 VIA ACESSO ALEATORIO.
+//*-------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.PRODREJ.DIARIO
+  SET MAXCC = 0
+/*
+//*
+//PASEX11  EXEC PGM=AC00EX11,COND=(4,LT,DELDIA)
+//*-------------------------------------------------------------*
+//* MANUTENCAO DO CADASTRO DE PRODUTO POR TRANSACAO (INCLUSAO/
+//* ALTERACAO/EXCLUSAO), APLICADA DIRETAMENTE NO KSDS.
+//*-------------------------------------------------------------*
+//MANTPROD DD   DSN=PROD.MANTPROD.DIARIO,DISP=SHR
+//PRODUTO  DD   DSN=PROD.PRODUTO.KSDS,DISP=OLD
+//PRODREJ  DD   DSN=PROD.PRODREJ.DIARIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
