@@ -21,16 +21,29 @@
        FILE-CONTROL.
       
       *IMPORTANDO OS ARQUIVOS E CONECTANDO COM OS FILES STATUS 
+      *MIGRADO PARA ORGANIZATION INDEXED PARA PERMITIR ACESSO
+      *ALEATORIO POR CODIGO DO CLIENTE NAS ROTINAS DE MANUTENCAO DO
+      *CADASTRO; O ACESSO SEQUENCIAL USADO NESTE PROGRAMA CONTINUA
+      *FUNCIONANDO NORMALMENTE COM ACCESS MODE IS SEQUENTIAL.
        SELECT CLIENTE   ASSIGN    TO CLIENTE
-                      FILE STATUS    IS WRK-FS-CLIENTE.              
+                      ORGANIZATION   IS INDEXED
+                      ACCESS MODE    IS SEQUENTIAL
+                      RECORD KEY     IS FD-CLIENTE-COD-CLINTE
+                      FILE STATUS    IS WRK-FS-CLIENTE.
 
        SELECT COMPRA   ASSIGN    TO COMPRA
                       FILE STATUS    IS WRK-FS-COMPRA.
-       
+
        SELECT COMPROD   ASSIGN    TO COMPROD
                       FILE STATUS    IS WRK-FS-COMPROD.
 
+      *MIGRADO PARA ORGANIZATION INDEXED PELO MESMO MOTIVO DO
+      *CLIENTE, ACIMA - PERMITE ACESSO ALEATORIO POR CODIGO DO
+      *PRODUTO NA ROTINA DE MANUTENCAO DO CADASTRO DE PRODUTOS.
        SELECT PRODUTO   ASSIGN    TO PRODUTO
+                      ORGANIZATION   IS INDEXED
+                      ACCESS MODE    IS SEQUENTIAL
+                      RECORD KEY     IS FD-PRODUTO-COD-PRODUTO
                       FILE STATUS    IS WRK-FS-PRODUTO.
 
        SELECT BOLCHE   ASSIGN    TO BOLCHE
@@ -42,6 +55,64 @@
        SELECT RELTOT   ASSIGN    TO RELTOT
                       FILE STATUS    IS WRK-FS-RELTOT.
 
+       SELECT PRODERR  ASSIGN    TO PRODERR
+                      FILE STATUS    IS WRK-FS-PRODERR.
+
+       SELECT PARMDESC ASSIGN    TO PARMDESC
+                      FILE STATUS    IS WRK-FS-PARMDESC.
+
+       SELECT PAGTOERR ASSIGN    TO PAGTOERR
+                      FILE STATUS    IS WRK-FS-PAGTOERR.
+
+       SELECT CLITOT   ASSIGN    TO CLITOT
+                      FILE STATUS    IS WRK-FS-CLITOT.
+
+      *ARQUIVO DE CHECKPOINT PARA REINICIO DO BATCH
+       SELECT CHECKPT  ASSIGN    TO CHECKPT
+                      FILE STATUS    IS WRK-FS-CHECKPT.
+
+      *RELATORIO DE TOTAIS POR TIPO DE PAGAMENTO
+       SELECT RELPAG   ASSIGN    TO RELPAG
+                      FILE STATUS    IS WRK-FS-RELPAG.
+
+      *RANKING DE PRODUTOS MAIS VENDIDOS POR QUANTIDADE
+       SELECT RANKQTDE ASSIGN    TO RANKQTDE
+                      FILE STATUS    IS WRK-FS-RANKQTDE.
+
+      *RANKING DE PRODUTOS MAIS VENDIDOS POR VALOR LIQUIDO
+       SELECT RANKVALOR ASSIGN   TO RANKVALOR
+                      FILE STATUS    IS WRK-FS-RANKVALOR.
+
+      *PARAMETRO DE PERIODO (DATA INICIAL/FINAL) PARA SELECIONAR
+      *QUAIS COMPRA DEVEM SER PROCESSADAS NO RUN
+       SELECT PARMPERI ASSIGN    TO PARMPERI
+                      FILE STATUS    IS WRK-FS-PARMPERI.
+
+      *VERSAO CSV DE RELTOT, EM VALORES NUMERICOS PUROS (PONTO COMO
+      *SEPARADOR DECIMAL, SEM SEPARADOR DE MILHAR) PARA PLANILHA
+       SELECT RELTOTCSV ASSIGN   TO RELTOTCSV
+                      FILE STATUS    IS WRK-FS-RELTOTCSV.
+
+      *RELATORIO DE COMISSAO POR VENDEDOR, UM REGISTRO POR LINHA
+      *DE COMPROD PROCESSADA
+       SELECT COMISSAO  ASSIGN   TO COMISSAO
+                      FILE STATUS    IS WRK-FS-COMISSAO.
+
+      *LOG CONSOLIDADO DA EXECUCAO DO BATCH - REUNE NUM UNICO
+      *ARQUIVO OS MESMOS CONTADORES E O RESULTADO DA RECONCILIACAO
+      *QUE HOJE SO FICAM NO LOG DO CONSOLE (SYSOUT)
+       SELECT LOGEXEC   ASSIGN   TO LOGEXEC
+                      FILE STATUS    IS WRK-FS-LOGEXEC.
+
+      *COMPRA COM CODIGO DE CLIENTE SEM CORRESPONDENTE EM CLIENTE
+       SELECT ORFCLI    ASSIGN   TO ORFCLI
+                      FILE STATUS    IS WRK-FS-ORFCLI.
+
+      *PRODUTO CADASTRADO COM VALOR ZERADO, UM POR PRODUTO REJEITADO,
+      *NO MESMO ESPIRITO DO CADPRODERR DO AC00EX08.
+       SELECT PRODVALERR ASSIGN   TO PRODVALERR
+                      FILE STATUS    IS WRK-FS-PRODVALERR.
+
        DATA                  DIVISION.
        FILE                  SECTION.
 
@@ -51,14 +122,16 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       
-       01  FD-CLIENTE-REGISTRO     PIC X(023).
+       01  FD-CLIENTE-REGISTRO.
+           05 FD-CLIENTE-COD-CLINTE PIC 9(003).
+           05 FILLER                PIC X(020).
     
        FD  COMPRA
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       
-       01  FD-COMPRA-REGISTRO     PIC X(016).
+       01  FD-COMPRA-REGISTRO     PIC X(027).
 
        FD  COMPROD
            RECORDING MODE IS F
@@ -72,7 +145,9 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
       
-       01  FD-PRODUTO-REGISTRO     PIC X(026).
+       01  FD-PRODUTO-REGISTRO.
+           05 FD-PRODUTO-COD-PRODUTO PIC 9(005).
+           05 FILLER                 PIC X(021).
 
        FD  BOLCHE
            RECORDING MODE IS F
@@ -95,6 +170,117 @@
       
        01  FD-RELTOT-REGISTRO     PIC X(056).
 
+       FD  PRODERR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PRODERR-REGISTRO    PIC X(014).
+
+      *ARQUIVO DE PARAMETROS DE DESCONTO POR TIPO DE PAGAMENTO
+       FD  PARMDESC
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PARMDESC-REGISTRO    PIC X(013).
+
+      *ARQUIVO DE COMPRAS COM TIPO DE PAGAMENTO NAO RECONHECIDO
+       FD  PAGTOERR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PAGTOERR-REGISTRO    PIC X(016).
+
+      *ARQUIVO DE TOTAIS POR CLIENTE
+       FD  CLITOT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-CLITOT-REGISTRO      PIC X(054).
+
+      *ARQUIVO DE CHECKPOINT - ULTIMA COMPRA CONFIRMADA NO RUN ANTERIOR
+       FD  CHECKPT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-CHECKPT-REGISTRO     PIC X(005).
+
+      *RELATORIO DE TOTAIS POR TIPO DE PAGAMENTO
+       FD  RELPAG
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-RELPAG-REGISTRO      PIC X(038).
+
+      *RANKING DE PRODUTOS POR QUANTIDADE VENDIDA
+       FD  RANKQTDE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-RANKQTDE-REGISTRO     PIC X(044).
+
+      *RANKING DE PRODUTOS POR VALOR LIQUIDO VENDIDO
+       FD  RANKVALOR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-RANKVALOR-REGISTRO    PIC X(044).
+
+      *PARAMETRO DE PERIODO - DATA INICIAL E FINAL DO RUN
+       FD  PARMPERI
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PARMPERI-REGISTRO     PIC X(016).
+
+      *VERSAO CSV DE RELTOT PARA IMPORTACAO EM PLANILHA
+       FD  RELTOTCSV
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-RELTOTCSV-REGISTRO    PIC X(048).
+
+      *RELATORIO DE COMISSAO POR VENDEDOR
+       FD  COMISSAO
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-COMISSAO-REGISTRO     PIC X(046).
+
+      *LOG CONSOLIDADO DA EXECUCAO
+       FD  LOGEXEC
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-LOGEXEC-REGISTRO      PIC X(068).
+
+      *COMPRA ORFA - CODIGO DE CLIENTE SEM CORRESPONDENTE
+       FD  ORFCLI
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ORFCLI-REGISTRO       PIC X(018).
+
+      *PRODUTO REJEITADO POR VALOR ZERADO NO CADASTRO
+       FD  PRODVALERR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PRODVALERR-REGISTRO   PIC X(028).
+
        WORKING-STORAGE       SECTION.
 
       * VARIAVEIS DE FILE STATUS
@@ -106,18 +292,36 @@
            05 WRK-FS-BOLCHE         PIC X(002) VALUE SPACES.
            05 WRK-FS-DEBCRE         PIC X(002) VALUE SPACES.
            05 WRK-FS-RELTOT         PIC X(002) VALUE SPACES.
-       
+           05 WRK-FS-PRODERR        PIC X(002) VALUE SPACES.
+           05 WRK-FS-PARMDESC       PIC X(002) VALUE SPACES.
+           05 WRK-FS-PAGTOERR       PIC X(002) VALUE SPACES.
+           05 WRK-FS-CLITOT         PIC X(002) VALUE SPACES.
+           05 WRK-FS-CHECKPT        PIC X(002) VALUE SPACES.
+           05 WRK-FS-RELPAG         PIC X(002) VALUE SPACES.
+           05 WRK-FS-RANKQTDE       PIC X(002) VALUE SPACES.
+           05 WRK-FS-RANKVALOR      PIC X(002) VALUE SPACES.
+           05 WRK-FS-PARMPERI       PIC X(002) VALUE SPACES.
+           05 WRK-FS-RELTOTCSV      PIC X(002) VALUE SPACES.
+           05 WRK-FS-COMISSAO       PIC X(002) VALUE SPACES.
+           05 WRK-FS-LOGEXEC        PIC X(002) VALUE SPACES.
+           05 WRK-FS-ORFCLI         PIC X(002) VALUE SPACES.
+           05 WRK-FS-PRODVALERR     PIC X(002) VALUE SPACES.
+
       *LAYOUT DE CLIENTE
        01  WRK-CLIENTE-REGISTRO.                            
            05 CLIENTE-COD-CLINTE	PIC  9(003).
            05 CLIENTE-NOME		    PIC  X(020).    
        
       *LAYOUT DE COMPRA
-       01  WRK-COMPRA-REGISTRO.                            
-           05 COMPRA-COD-COMPRA	    PIC  9(005).  
-           05 COMPRA-TIPO-PAGTO	    PIC  X(008). 
-           05 COMPRA-COD-CLIENTE	PIC  9(003). 
-      
+       01  WRK-COMPRA-REGISTRO.
+           05 COMPRA-COD-COMPRA	    PIC  9(005).
+           05 COMPRA-TIPO-PAGTO	    PIC  X(008).
+               88 COMPRA-TIPO-VALIDO VALUES "BOLETO  " "CHEQUE  "
+                                            "DEBITO  " "CREDITO ".
+           05 COMPRA-COD-CLIENTE	PIC  9(003).
+           05 COMPRA-DATA		    PIC  9(008).
+           05 COMPRA-COD-VENDEDOR	PIC  9(003).
+
       *LAYOUT DE COMPROD
        01  WRK-COMPROD-REGISTRO.                            
            05 COMPROD-COD-COMPRA	PIC  9(005).
@@ -148,7 +352,47 @@
            05 DEBCRE-QUANTIDADE	    PIC  9(003).
            05 DEBCRE-VALOR-LIQUIDO	PIC  9(009)V99.
 
-      *LAYOUT DE RELTOT 
+      *LAYOUT DE COMISSAO - COMISSAO DO VENDEDOR POR LINHA DE COMPROD
+       01  WRK-COMISSAO-REGISTRO.
+           05 COMISSAO-COD-VENDEDOR    PIC  9(003).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 COMISSAO-COD-COMPRA	    PIC  9(005).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 COMISSAO-NOME-PRODUTO    PIC  X(010).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 COMISSAO-VALOR-LIQUIDO   PIC  ZZZ.ZZZ.Z99,99.
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 COMISSAO-VALOR-COMISSAO  PIC  ZZZ.ZZZ.Z99,99.
+
+      *LAYOUT DE LOGEXEC - UMA LINHA POR EVENTO/CONTADOR DO LOG
+      *CONSOLIDADO DA EXECUCAO
+       01  WRK-LOGEXEC-REGISTRO.
+           05 LOGEXEC-DATA             PIC  X(010).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 LOGEXEC-HORA             PIC  X(008).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 LOGEXEC-DESCRICAO        PIC  X(040).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 LOGEXEC-VALOR            PIC  9(007).
+
+      *LAYOUT DE ORFCLI - COMPRA CUJO COMPRA-COD-CLIENTE NAO TEM
+      *REGISTRO CORRESPONDENTE EM CLIENTE
+       01  WRK-ORFCLI-REGISTRO.
+           05 ORFCLI-COD-COMPRA        PIC  9(005).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 ORFCLI-COD-CLIENTE       PIC  9(003).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 ORFCLI-DATA              PIC  9(008).
+
+      *LAYOUT DE PRODVALERR - PRODUTO REJEITADO POR VALOR ZERADO
+       01  WRK-PRODVALERR-REGISTRO.
+           05 PRODVALERR-COD-PRODUTO   PIC  9(005).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 PRODVALERR-NOME          PIC  X(010).
+           05 FILLER		    PIC  X(001) VALUE ";".
+           05 PRODVALERR-VALOR         PIC  9(009)V99.
+
+      *LAYOUT DE RELTOT
        01  WRK-RELTOT-REGISTRO.                            
            05 RELTOT-COD-COMPRA	    PIC  9(005).
            05 FILLER			    PIC  X(001) VALUE ";".
@@ -158,6 +402,129 @@
            05 FILLER			    PIC  X(001) VALUE ";".
            05 RELTOT-TOT-VALOR-LIQ	PIC  ZZZ.ZZZ.Z99,99.
 
+      *REGISTRO DE CABECALHO DE RELTOT - GRAVADO UMA UNICA VEZ NA
+      *ABERTURA DO ARQUIVO, MESMO TAMANHO DO REGISTRO DE DETALHE
+       01  WRK-RELTOT-CABECALHO.
+           05 RELTOT-CAB-TIPO-REG   PIC X(010) VALUE "CABECALHO".
+           05 FILLER                PIC X(001) VALUE ";".
+           05 RELTOT-CAB-DATA-EXEC  PIC X(010).
+           05 FILLER                PIC X(001) VALUE ";".
+           05 RELTOT-CAB-HORA-EXEC  PIC X(008).
+           05 FILLER                PIC X(026) VALUE SPACES.
+
+      *REGISTRO DE RODAPE DE RELTOT - GRAVADO UMA UNICA VEZ NO
+      *FECHAMENTO DO ARQUIVO, COM A QUANTIDADE TOTAL DE DETALHES
+       01  WRK-RELTOT-RODAPE.
+           05 RELTOT-ROD-TIPO-REG   PIC X(010) VALUE "RODAPE".
+           05 FILLER                PIC X(001) VALUE ";".
+           05 RELTOT-ROD-QTD-REGS   PIC 9(007).
+           05 FILLER                PIC X(038) VALUE SPACES.
+
+      *LAYOUT DE RELTOTCSV - MESMOS DADOS DE RELTOT, EM VALOR NUMERICO
+      *PURO (PONTO DECIMAL, SEM SEPARADOR DE MILHAR) PARA PLANILHA
+       01  WRK-RELTOTCSV-REGISTRO.
+           05 RELTOTCSV-COD-COMPRA     PIC  9(005).
+           05 FILLER		    PIC  X(001) VALUE ",".
+           05 RELTOTCSV-NOME-CLIENTE   PIC  X(020).
+           05 FILLER		    PIC  X(001) VALUE ",".
+           05 RELTOTCSV-VALOR-BTO-INT  PIC  9(009).
+           05 FILLER		    PIC  X(001) VALUE ".".
+           05 RELTOTCSV-VALOR-BTO-DEC  PIC  9(002).
+           05 FILLER		    PIC  X(001) VALUE ",".
+           05 RELTOTCSV-VALOR-LIQ-INT  PIC  9(009).
+           05 FILLER		    PIC  X(001) VALUE ".".
+           05 RELTOTCSV-VALOR-LIQ-DEC  PIC  9(002).
+
+      *LAYOUT DE PRODERR - COMPROD SEM PRODUTO CORRESPONDENTE OU COM
+      *QUANTIDADE INVALIDA (MOTIVO DISTINGUE OS DOIS CASOS)
+       01  WRK-PRODERR-REGISTRO.
+           05 PRODERR-COD-COMPRA	    PIC  9(005).
+           05 PRODERR-COD-PRODUTO	    PIC  9(005).
+           05 PRODERR-QUANTIDADE	    PIC  9(003).
+           05 PRODERR-MOTIVO               PIC  X(001).
+               88 PRODERR-MOT-PRODUTO-NAO-ENCONTRADO VALUE "1".
+               88 PRODERR-MOT-QUANTIDADE-INVALIDA    VALUE "2".
+
+      *LAYOUT DE PARMDESC - PERCENTUAL DE DESCONTO POR TIPO DE PAGTO
+       01  WRK-PARMDESC-REGISTRO.
+           05 PARMDESC-TIPO-PAGTO      PIC  X(008).
+           05 PARMDESC-PERCENTUAL      PIC  9(003)V99.
+
+      *LAYOUT DE PAGTOERR - COMPRA COM TIPO DE PAGAMENTO DESCONHECIDO
+       01  WRK-PAGTOERR-REGISTRO.
+           05 PAGTOERR-COD-COMPRA      PIC  9(005).
+           05 PAGTOERR-COD-CLIENTE     PIC  9(003).
+           05 PAGTOERR-TIPO-PAGTO      PIC  X(008).
+
+      *LAYOUT DE CLITOT - TOTAIS DE COMPRAS POR CLIENTE NO PROCESSAMENTO
+       01  WRK-CLITOT-REGISTRO.
+           05 CLITOT-COD-CLIENTE	    PIC  9(003).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 CLITOT-NOME-CLIENTE	    PIC  X(020).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 CLITOT-TOT-VALOR-BTO	    PIC  ZZZ.ZZZ.Z99,99.
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 CLITOT-TOT-VALOR-LIQ	    PIC  ZZZ.ZZZ.Z99,99.
+
+      *REGISTRO DE CABECALHO DE CLITOT - GRAVADO UMA UNICA VEZ NA
+      *ABERTURA DO ARQUIVO, MESMO TAMANHO DO REGISTRO DE DETALHE
+       01  WRK-CLITOT-CABECALHO.
+           05 CLITOT-CAB-TIPO-REG   PIC X(010) VALUE "CABECALHO".
+           05 FILLER                PIC X(001) VALUE ";".
+           05 CLITOT-CAB-DATA-EXEC  PIC X(010).
+           05 FILLER                PIC X(001) VALUE ";".
+           05 CLITOT-CAB-HORA-EXEC  PIC X(008).
+           05 FILLER                PIC X(024) VALUE SPACES.
+
+      *REGISTRO DE RODAPE DE CLITOT - GRAVADO UMA UNICA VEZ NO
+      *FECHAMENTO DO ARQUIVO, COM A QUANTIDADE TOTAL DE DETALHES
+       01  WRK-CLITOT-RODAPE.
+           05 CLITOT-ROD-TIPO-REG   PIC X(010) VALUE "RODAPE".
+           05 FILLER                PIC X(001) VALUE ";".
+           05 CLITOT-ROD-QTD-REGS   PIC 9(007).
+           05 FILLER                PIC X(036) VALUE SPACES.
+
+      *LAYOUT DE CHECKPT - ULTIMA COMPRA CONFIRMADA
+       01  WRK-CHECKPT-REGISTRO.
+           05 CKPT-ULT-COMPRA          PIC  9(005).
+
+      *LAYOUT DE RELPAG - TOTAIS POR TIPO DE PAGAMENTO
+       01  WRK-RELPAG-REGISTRO.
+           05 RELPAG-TIPO-PAGTO	    PIC  X(008).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RELPAG-TOT-VALOR-BTO	    PIC  ZZZ.ZZZ.Z99,99.
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RELPAG-TOT-VALOR-LIQ	    PIC  ZZZ.ZZZ.Z99,99.
+
+      *LAYOUT DE RANKQTDE - RANKING DE PRODUTOS POR QUANTIDADE VENDIDA
+       01  WRK-RANKQTDE-REGISTRO.
+           05 RANKQTDE-POSICAO	    PIC  9(004).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKQTDE-COD-PRODUTO	    PIC  9(005).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKQTDE-NOME-PRODUTO	    PIC  X(010).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKQTDE-QTD-VENDIDA	    PIC  9(007).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKQTDE-VALOR-LIQ-TOTAL    PIC  ZZZ.ZZZ.Z99,99.
+
+      *LAYOUT DE RANKVALOR - RANKING DE PRODUTOS POR VALOR LIQUIDO
+       01  WRK-RANKVALOR-REGISTRO.
+           05 RANKVALOR-POSICAO	    PIC  9(004).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKVALOR-COD-PRODUTO	    PIC  9(005).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKVALOR-NOME-PRODUTO	    PIC  X(010).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKVALOR-QTD-VENDIDA	    PIC  9(007).
+           05 FILLER			    PIC  X(001) VALUE ";".
+           05 RANKVALOR-VALOR-LIQ-TOTAL   PIC  ZZZ.ZZZ.Z99,99.
+
+      *LAYOUT DE PARMPERI - PERIODO (DATA INICIAL/FINAL) DO RUN
+       01  WRK-PARMPERI-REGISTRO.
+           05 PARMPERI-DATA-INICIAL    PIC  9(008).
+           05 PARMPERI-DATA-FINAL      PIC  9(008).
+
       *DATA E HORA DO SISTEMA.
        01  WRK-DATA-SIS.
            05 WRK-ANO-SIS           PIC 9(04).
@@ -192,22 +559,104 @@
            03 WRK-CONT-GRAVADOS-BOLCHE    PIC 9(02) VALUE ZEROS.
            03 WRK-CONT-GRAVADOS-DEBCRE    PIC 9(02) VALUE ZEROS.
            03 WRK-CONT-GRAVADOS-RELTOT    PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-PRODERR   PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-PAGTOERR  PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-CLITOT    PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-RELPAG    PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-RANKQTDE  PIC 9(04) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-RANKVALOR PIC 9(04) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-RELTOTCSV PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-COMISSAO  PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-LOGEXEC   PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-GRAVADOS-ORFCLI    PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-IGNORADOS-COMPROD  PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-DESCARTADOS-ORFAO-COMPROD PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-PRODUTO-VALOR-INVALIDO PIC 9(02) VALUE ZEROS.
+
+      *RESULTADO DA RECONCILIACAO COMPROD, USADO TAMBEM NA LINHA
+      *CORRESPONDENTE DO LOGEXEC
+       01  WRK-RECONCILIACAO-STATUS      PIC X(011) VALUE SPACES.
+           88 WRK-RECONCILIACAO-OK          VALUE "OK".
+           88 WRK-RECONCILIACAO-DIVERGENCIA VALUE "DIVERGENCIA".
 
       *VARIAVEIS DE CONTADORES PERFORMACE
        01  WRK-CONTADORES-PERFORMACE.
-           03 WRK-CONT-PER      PIC 9(02) VALUE ZEROS.
+           03 WRK-CONT-PER      PIC 9(04) VALUE ZEROS.
                
       *TABELA INTERNA
-       01  TAB-PRODUTO-REGISTRO OCCURS 5 TIMES.                            
+       01  WRK-TAB-PRODUTO-QTDE     PIC 9(004) VALUE ZEROS.
+
+       01  TAB-PRODUTO-REGISTRO OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WRK-TAB-PRODUTO-QTDE
+               INDEXED BY IDX-PRODUTO IDX-PRODUTO2 IDX-PRODUTO3.
            05 TAB-PRODUTO-COD-PRODUTO	PIC  9(005).
-           05 TAB-PRODUTO-NOME		    PIC  X(010).    
+           05 TAB-PRODUTO-NOME		    PIC  X(010).
            05 TAB-PRODUTO-VALOR		    PIC  9(009)V99.
+           05 TAB-PRODUTO-QTD-VENDIDA	    PIC  9(007).
+           05 TAB-PRODUTO-VALOR-LIQ-TOTAL  PIC  9(009)V99.
+
+      *REGISTRO AUXILIAR PARA TROCA DE POSICOES NA ORDENACAO DO RANKING
+       01  WRK-TAB-PRODUTO-TROCA.
+           05 WRK-TROCA-COD-PRODUTO	    PIC  9(005).
+           05 WRK-TROCA-NOME		    PIC  X(010).
+           05 WRK-TROCA-VALOR		    PIC  9(009)V99.
+           05 WRK-TROCA-QTD-VENDIDA	    PIC  9(007).
+           05 WRK-TROCA-VALOR-LIQ-TOTAL    PIC  9(009)V99.
+
+      *TABELA INTERNA DE PERCENTUAIS DE DESCONTO
+       01  WRK-TAB-PARMDESC-QTDE   PIC 9(004) VALUE ZEROS.
+
+       01  TAB-PARMDESC-REGISTRO OCCURS 1 TO 20 TIMES
+               DEPENDING ON WRK-TAB-PARMDESC-QTDE
+               INDEXED BY IDX-PARMDESC.
+           05 TAB-PARMDESC-TIPO-PAGTO   PIC X(008).
+           05 TAB-PARMDESC-PERCENTUAL   PIC 9(003)V99.
 
        01  WRK-AUXILIARES.
            03 AUX-RESULT-VALOR-BRUTO    PIC  9(009)V99.
-           03 AUX-RESULT-VALOR-LIQUIDO  PIC  9(009)V99. 
+           03 AUX-RESULT-VALOR-LIQUIDO  PIC  9(009)V99.
            03 AUX-TOTAL-VALOR-BRUTO     PIC  9(009)V99.
            03 AUX-TOTAL-VALOR-LIQUIDO   PIC  9(009)V99.
+           03 AUX-PERCENTUAL-DESCONTO   PIC  9(003)V99.
+           03 AUX-VALOR-COMISSAO        PIC  9(009)V99.
+
+      *PERCENTUAL DE COMISSAO PAGO AO VENDEDOR SOBRE O VALOR LIQUIDO
+      *DE CADA LINHA DE COMPROD.
+       01  WRK-PERCENTUAL-COMISSAO  PIC 9(003)V99 VALUE 5,00.
+
+      *AREA DE TRABALHO PARA SEPARAR UM VALOR 9(009)V99 EM PARTE
+      *INTEIRA E DECIMAL NA GRAVACAO DE RELTOTCSV.
+       01  WRK-VALOR-SPLIT.
+           03 WRK-VALOR-SPLIT-INT       PIC  9(009).
+           03 WRK-VALOR-SPLIT-DEC       PIC  9(002).
+
+      *AREA DE TRABALHO PARA A RECONCILIACAO DE COMPROD EM
+      *053-VALIDAR-RECONCILIACAO.
+       01  WRK-CONT-TOTAL-GRAVADO-COMPROD  PIC 9(02) VALUE ZEROS.
+
+      *ACUMULADORES DE TOTAIS POR CLIENTE - NAO ZERADOS A CADA COMPRA,
+      *SOMENTE NA TROCA DE CLIENTE (VIDE 072-SALVAR-CLITOT).
+       01  WRK-CLITOT-ACUMULADORES.
+           03 AUX-CLITOT-VALOR-BRUTO    PIC  9(009)V99.
+           03 AUX-CLITOT-VALOR-LIQUIDO  PIC  9(009)V99.
+           03 AUX-CLITOT-QTD-COMPRAS    PIC  9(005).
+
+      *LIMIAR DE REINICIO - COMPRAS ATE ESTE CODIGO JA FORAM GRAVADAS
+      *EM UM RUN ANTERIOR E NAO DEVEM SER GRAVADAS NOVAMENTE.
+       01  WRK-CKPT-ULT-COMPRA-LIDO    PIC  9(005) VALUE ZEROS.
+
+      *TOTAIS ACUMULADOS POR TIPO DE PAGAMENTO, PARA O RELPAG.
+       01  WRK-TOTAIS-TIPO-PAGTO.
+           03 WRK-TOT-BOLETO-BRUTO      PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-BOLETO-LIQ        PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-CHEQUE-BRUTO      PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-CHEQUE-LIQ        PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-DEBITO-BRUTO      PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-DEBITO-LIQ        PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-CREDITO-BRUTO     PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-CREDITO-LIQ       PIC 9(009)V99 VALUE ZEROS.
+           03 WRK-TOT-GERAL-BRUTO       PIC 9(010)V99 VALUE ZEROS.
+           03 WRK-TOT-GERAL-LIQ         PIC 9(010)V99 VALUE ZEROS.
 
        PROCEDURE             DIVISION.
        
@@ -226,10 +675,16 @@
            PERFORM 061-FORMATA-HORA.
            PERFORM 062-MOSTRAR-DATA-HORA.
 
+           PERFORM 013-ABRIR-CHECKPOINT.
+           PERFORM 014-VERIFICAR-CHECKPOINT.
+           PERFORM 017-ABRIR-PARMPERI.
+
            PERFORM 012-ABRIR-ARQUIVOS.
+           PERFORM 054-GRAVAR-CABECALHOS.
            PERFORM 040-LER-ARQUIVOS.
-           
+
            PERFORM 015-CARREGAR-TABELA-PRODUTO.
+           PERFORM 016-CARREGAR-TABELA-PARMDESC.
 
        011-INICIALIZAR-VARIAVEIS.
            INITIALIZE WRK-CONTADORES.
@@ -237,7 +692,8 @@
            ACCEPT  WRK-DATA-SIS FROM DATE YYYYMMDD.
            ACCEPT  WRK-HORA-SIS FROM TIME.
            INITIALIZE WRK-AUXILIARES.
-      
+           INITIALIZE WRK-CLITOT-ACUMULADORES.
+
        012-ABRIR-ARQUIVOS.
            OPEN INPUT    CLIENTE.
            IF WRK-FS-CLIENTE NOT = ZEROS
@@ -263,30 +719,229 @@
                 PERFORM 999-ROTINA-ABEND
            END-IF.
 
-           OPEN OUTPUT  BOLCHE.
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   BOLCHE
+           ELSE
+              OPEN OUTPUT   BOLCHE
+           END-IF.
            IF WRK-FS-BOLCHE NOT = ZEROS
               DISPLAY "ERRO ABERTURA BOLCHE - FS: " WRK-FS-BOLCHE
               PERFORM 999-ROTINA-ABEND
            END-IF.
 
-           OPEN OUTPUT  DEBCRE.
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   DEBCRE
+           ELSE
+              OPEN OUTPUT   DEBCRE
+           END-IF.
            IF WRK-FS-DEBCRE NOT = ZEROS
               DISPLAY "ERRO ABERTURA DEBCRE - FS: " WRK-FS-DEBCRE
               PERFORM 999-ROTINA-ABEND
-           END-IF.    
-      
-           OPEN OUTPUT  RELTOT.
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   RELTOT
+           ELSE
+              OPEN OUTPUT   RELTOT
+           END-IF.
            IF WRK-FS-RELTOT NOT = ZEROS
               DISPLAY "ERRO ABERTURA RELTOT - FS: " WRK-FS-RELTOT
               PERFORM 999-ROTINA-ABEND
-           END-IF. 
-            
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   RELTOTCSV
+           ELSE
+              OPEN OUTPUT   RELTOTCSV
+           END-IF.
+           IF WRK-FS-RELTOTCSV NOT = ZEROS
+              DISPLAY "ERRO ABERTURA RELTOTCSV - FS: " WRK-FS-RELTOTCSV
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   COMISSAO
+           ELSE
+              OPEN OUTPUT   COMISSAO
+           END-IF.
+           IF WRK-FS-COMISSAO NOT = ZEROS
+              DISPLAY "ERRO ABERTURA COMISSAO - FS: " WRK-FS-COMISSAO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   LOGEXEC
+           ELSE
+              OPEN OUTPUT   LOGEXEC
+           END-IF.
+           IF WRK-FS-LOGEXEC NOT = ZEROS
+              DISPLAY "ERRO ABERTURA LOGEXEC - FS: " WRK-FS-LOGEXEC
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   ORFCLI
+           ELSE
+              OPEN OUTPUT   ORFCLI
+           END-IF.
+           IF WRK-FS-ORFCLI NOT = ZEROS
+              DISPLAY "ERRO ABERTURA ORFCLI - FS: " WRK-FS-ORFCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   PRODERR
+           ELSE
+              OPEN OUTPUT   PRODERR
+           END-IF.
+           IF WRK-FS-PRODERR NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PRODERR - FS: " WRK-FS-PRODERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   PRODVALERR
+           ELSE
+              OPEN OUTPUT   PRODVALERR
+           END-IF.
+           IF WRK-FS-PRODVALERR NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PRODVALERR - FS: "
+                      WRK-FS-PRODVALERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN INPUT   PARMDESC.
+           IF WRK-FS-PARMDESC NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PARMDESC - FS: " WRK-FS-PARMDESC
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   PAGTOERR
+           ELSE
+              OPEN OUTPUT   PAGTOERR
+           END-IF.
+           IF WRK-FS-PAGTOERR NOT = ZEROS
+              DISPLAY "ERRO ABERTURA PAGTOERR - FS: " WRK-FS-PAGTOERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              OPEN EXTEND   CLITOT
+           ELSE
+              OPEN OUTPUT   CLITOT
+           END-IF.
+           IF WRK-FS-CLITOT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CLITOT - FS: " WRK-FS-CLITOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  RELPAG.
+           IF WRK-FS-RELPAG NOT = ZEROS
+              DISPLAY "ERRO ABERTURA RELPAG - FS: " WRK-FS-RELPAG
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  RANKQTDE.
+           IF WRK-FS-RANKQTDE NOT = ZEROS
+              DISPLAY "ERRO ABERTURA RANKQTDE - FS: " WRK-FS-RANKQTDE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           OPEN OUTPUT  RANKVALOR.
+           IF WRK-FS-RANKVALOR NOT = ZEROS
+              DISPLAY "ERRO ABERTURA RANKVALOR - FS: " WRK-FS-RANKVALOR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       013-ABRIR-CHECKPOINT.
+           OPEN I-O      CHECKPT.
+           IF WRK-FS-CHECKPT = "35"
+              OPEN OUTPUT   CHECKPT
+              IF WRK-FS-CHECKPT NOT = ZEROS
+                 DISPLAY "ERRO CRIACAO CHECKPT - FS: " WRK-FS-CHECKPT
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+              INITIALIZE WRK-CHECKPT-REGISTRO
+              WRITE FD-CHECKPT-REGISTRO FROM WRK-CHECKPT-REGISTRO
+              CLOSE CHECKPT
+              OPEN I-O   CHECKPT
+           END-IF.
+           IF WRK-FS-CHECKPT NOT = ZEROS
+              DISPLAY "ERRO ABERTURA CHECKPT - FS: " WRK-FS-CHECKPT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       014-VERIFICAR-CHECKPOINT.
+           READ CHECKPT INTO WRK-CHECKPT-REGISTRO.
+           IF WRK-FS-CHECKPT NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA CHECKPT - FS: " WRK-FS-CHECKPT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+           IF WRK-FS-CHECKPT = "10"
+              INITIALIZE WRK-CHECKPT-REGISTRO
+           END-IF.
+
+           MOVE CKPT-ULT-COMPRA TO WRK-CKPT-ULT-COMPRA-LIDO.
+
+           IF WRK-CKPT-ULT-COMPRA-LIDO > ZEROS
+              DISPLAY "REINICIO DETECTADO - RETOMANDO APOS A COMPRA: "
+                      WRK-CKPT-ULT-COMPRA-LIDO
+           END-IF.
+
        015-CARREGAR-TABELA-PRODUTO.
-           PERFORM 031-MOVER-DADOS-TAB-PRODUTO 
+           PERFORM 031-MOVER-DADOS-TAB-PRODUTO
            VARYING WRK-CONT-PER
            FROM 1 BY 1
            UNTIL WRK-FS-PRODUTO = "10".
-           
+
+           COMPUTE WRK-TAB-PRODUTO-QTDE = WRK-CONT-PER - 1.
+
+       016-CARREGAR-TABELA-PARMDESC.
+           PERFORM 037-MOVER-DADOS-TAB-PARMDESC
+           VARYING WRK-CONT-PER
+           FROM 1 BY 1
+           UNTIL WRK-FS-PARMDESC = "10".
+
+           COMPUTE WRK-TAB-PARMDESC-QTDE = WRK-CONT-PER - 1.
+
+      *CARREGA O PERIODO (DATA INICIAL/FINAL) A PROCESSAR NESTE RUN.
+      *SE O ARQUIVO DE PARAMETRO NAO EXISTIR OU ESTIVER VAZIO, O RUN
+      *PROCESSA O PERIODO INTEIRO (COMPORTAMENTO ANTERIOR).
+       017-ABRIR-PARMPERI.
+           OPEN INPUT   PARMPERI.
+           IF WRK-FS-PARMPERI = "35"
+              MOVE ZEROS     TO PARMPERI-DATA-INICIAL
+              MOVE 99999999  TO PARMPERI-DATA-FINAL
+           ELSE
+              IF WRK-FS-PARMPERI NOT = ZEROS
+                 DISPLAY "ERRO ABERTURA PARMPERI - FS: "
+                         WRK-FS-PARMPERI
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              READ PARMPERI INTO WRK-PARMPERI-REGISTRO
+              IF WRK-FS-PARMPERI NOT = "00" AND "10"
+                 DISPLAY "ERRO LEITURA PARMPERI - FS: "
+                         WRK-FS-PARMPERI
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+
+              IF WRK-FS-PARMPERI = "10"
+                 MOVE ZEROS     TO PARMPERI-DATA-INICIAL
+                 MOVE 99999999  TO PARMPERI-DATA-FINAL
+              END-IF
+
+              CLOSE PARMPERI
+              IF WRK-FS-PARMPERI NOT = "00"
+                 DISPLAY "ERRO CLOSE PARMPERI - FS: " WRK-FS-PARMPERI
+                 PERFORM 999-ROTINA-ABEND
+              END-IF
+           END-IF.
+
+           DISPLAY "PERIODO SELECIONADO: " PARMPERI-DATA-INICIAL
+                   " A " PARMPERI-DATA-FINAL.
+
        020-PROCESSAR.
                IF COMPRA-COD-CLIENTE = CLIENTE-COD-CLINTE THEN
                    IF COMPRA-COD-COMPRA = COMPROD-COD-COMPRA THEN
@@ -301,25 +956,55 @@
                        IF COMPRA-COD-COMPRA < COMPROD-COD-COMPRA
                           PERFORM 042-LER-COMPRA
                        ELSE
+      *                   COMPROD DE UMA COMPRA ORFA (CLIENTE NAO
+      *                   ENCONTRADO) JA ULTRAPASSADA PELO PONTEIRO DE
+      *                   COMPRA - DESCARTADO AQUI, SEM DESTINO DE
+      *                   GRAVACAO, MAS CONTADO PARA A RECONCILIACAO.
+                           ADD 1 TO WRK-CONT-DESCARTADOS-ORFAO-COMPROD
                            PERFORM 043-LER-COMPROD
                        END-IF
                    END-IF
-               ELSE 
+               ELSE
                    IF COMPRA-COD-CLIENTE < CLIENTE-COD-CLINTE THEN
+                       IF COMPRA-COD-COMPRA > WRK-CKPT-ULT-COMPRA-LIDO
+                           PERFORM 095-MOVER-DADOS-ORFCLI
+                           PERFORM 096-GRAVAR-ORFCLI
+                       END-IF
                        PERFORM 042-LER-COMPRA
                    ELSE
+                       PERFORM 072-SALVAR-CLITOT
                        PERFORM 041-LER-CLIENTE
                    END-IF
                END-IF.
 
-       031-MOVER-DADOS-TAB-PRODUTO. 
-           MOVE WRK-PRODUTO-REGISTRO
-           TO TAB-PRODUTO-REGISTRO(WRK-CONT-PER).
+       031-MOVER-DADOS-TAB-PRODUTO.
+           MOVE PRODUTO-COD-PRODUTO
+           TO TAB-PRODUTO-COD-PRODUTO(WRK-CONT-PER).
+           MOVE PRODUTO-NOME
+           TO TAB-PRODUTO-NOME(WRK-CONT-PER).
+           MOVE PRODUTO-VALOR
+           TO TAB-PRODUTO-VALOR(WRK-CONT-PER).
+           MOVE ZEROS
+           TO TAB-PRODUTO-QTD-VENDIDA(WRK-CONT-PER).
+           MOVE ZEROS
+           TO TAB-PRODUTO-VALOR-LIQ-TOTAL(WRK-CONT-PER).
+
+      *VALOR ZERADO NO CADASTRO DE PRODUTO E UM SINAL DE DADO RUIM NA
+      *ORIGEM (PRODUTO-VALOR E PIC 9 SEM SINAL, ENTAO NEGATIVO NAO E
+      *POSSIVEL AQUI); O PRODUTO AINDA E CARREGADO NA TABELA PARA NAO
+      *QUEBRAR O PROCESSAMENTO, MAS A OCORRENCIA FICA REGISTRADA.
+           IF PRODUTO-VALOR = ZEROS
+              ADD 1 TO WRK-CONT-PRODUTO-VALOR-INVALIDO
+              DISPLAY "AVISO: PRODUTO " PRODUTO-COD-PRODUTO
+                      " CADASTRADO COM VALOR ZERADO"
+              PERFORM 097-MOVER-DADOS-PRODVALERR
+              PERFORM 098-GRAVAR-PRODVALERR
+           END-IF.
 
            PERFORM 044-LER-PRODUTO.
        
        032-MOVER-DADOS-PRODUTO-ATUAL.
-           MOVE TAB-PRODUTO-REGISTRO(WRK-CONT-PER) 
+           MOVE TAB-PRODUTO-REGISTRO(IDX-PRODUTO)
            TO WRK-PRODUTO-REGISTRO.
 
        033-MOVER-DADOS-BOLCHE.
@@ -332,21 +1017,36 @@
            EQUAL PRODUTO-VALOR * COMPROD-QUANTIDADE. 
 
            MOVE AUX-RESULT-VALOR-BRUTO TO BOLCHE-VALOR.
-                   
-           IF COMPRA-TIPO-PAGTO = "BOLETO" THEN
-               COMPUTE AUX-RESULT-VALOR-LIQUIDO 
-               EQUAL 
-               AUX-RESULT-VALOR-BRUTO - (AUX-RESULT-VALOR-BRUTO * 0,20)
-           ELSE
-               MOVE AUX-RESULT-VALOR-BRUTO 
-               TO AUX-RESULT-VALOR-LIQUIDO
-           END-IF.
+
+           PERFORM 081-BUSCAR-PARMDESC.
+
+           COMPUTE AUX-RESULT-VALOR-LIQUIDO
+           EQUAL
+           AUX-RESULT-VALOR-BRUTO -
+           (AUX-RESULT-VALOR-BRUTO * AUX-PERCENTUAL-DESCONTO / 100).
 
            MOVE AUX-RESULT-VALOR-LIQUIDO TO BOLCHE-VALOR-LIQUIDO.
 
            ADD AUX-RESULT-VALOR-BRUTO TO AUX-TOTAL-VALOR-BRUTO.
            ADD AUX-RESULT-VALOR-LIQUIDO TO AUX-TOTAL-VALOR-LIQUIDO.
-           
+
+           ADD COMPROD-QUANTIDADE
+           TO TAB-PRODUTO-QTD-VENDIDA(IDX-PRODUTO).
+           ADD AUX-RESULT-VALOR-LIQUIDO
+           TO TAB-PRODUTO-VALOR-LIQ-TOTAL(IDX-PRODUTO).
+
+           EVALUATE COMPRA-TIPO-PAGTO
+               WHEN "BOLETO  "
+                   ADD AUX-RESULT-VALOR-BRUTO TO WRK-TOT-BOLETO-BRUTO
+                   ADD AUX-RESULT-VALOR-LIQUIDO TO WRK-TOT-BOLETO-LIQ
+               WHEN "CHEQUE  "
+                   ADD AUX-RESULT-VALOR-BRUTO TO WRK-TOT-CHEQUE-BRUTO
+                   ADD AUX-RESULT-VALOR-LIQUIDO TO WRK-TOT-CHEQUE-LIQ
+           END-EVALUATE.
+
+           PERFORM 085-MOVER-DADOS-COMISSAO.
+           PERFORM 086-GRAVAR-COMISSAO.
+
        034-MOVER-DADOS-DEBCRE.
            MOVE COMPRA-COD-COMPRA    TO DEBCRE-COD-COMPRA.
            MOVE PRODUTO-NOME         TO DEBCRE-NOME-PRODUTO.
@@ -357,28 +1057,58 @@
            EQUAL PRODUTO-VALOR * COMPROD-QUANTIDADE. 
 
            MOVE AUX-RESULT-VALOR-BRUTO TO DEBCRE-VALOR.
-                   
-           IF COMPRA-TIPO-PAGTO = "DEBITO" THEN
-               COMPUTE AUX-RESULT-VALOR-LIQUIDO 
-               EQUAL 
-               AUX-RESULT-VALOR-BRUTO - (AUX-RESULT-VALOR-BRUTO * 0,15)
-           ELSE
-               COMPUTE AUX-RESULT-VALOR-LIQUIDO 
-               EQUAL
-               AUX-RESULT-VALOR-BRUTO - (AUX-RESULT-VALOR-BRUTO * 0,10)
-           END-IF.
+
+           PERFORM 081-BUSCAR-PARMDESC.
+
+           COMPUTE AUX-RESULT-VALOR-LIQUIDO
+           EQUAL
+           AUX-RESULT-VALOR-BRUTO -
+           (AUX-RESULT-VALOR-BRUTO * AUX-PERCENTUAL-DESCONTO / 100).
 
            MOVE AUX-RESULT-VALOR-LIQUIDO TO DEBCRE-VALOR-LIQUIDO.
 
            ADD AUX-RESULT-VALOR-BRUTO TO AUX-TOTAL-VALOR-BRUTO.
            ADD AUX-RESULT-VALOR-LIQUIDO TO AUX-TOTAL-VALOR-LIQUIDO.
-           
-       035-MOVER-DADOS-RELTOT.    
+
+           ADD COMPROD-QUANTIDADE
+           TO TAB-PRODUTO-QTD-VENDIDA(IDX-PRODUTO).
+           ADD AUX-RESULT-VALOR-LIQUIDO
+           TO TAB-PRODUTO-VALOR-LIQ-TOTAL(IDX-PRODUTO).
+
+           EVALUATE COMPRA-TIPO-PAGTO
+               WHEN "DEBITO  "
+                   ADD AUX-RESULT-VALOR-BRUTO TO WRK-TOT-DEBITO-BRUTO
+                   ADD AUX-RESULT-VALOR-LIQUIDO TO WRK-TOT-DEBITO-LIQ
+               WHEN "CREDITO "
+                   ADD AUX-RESULT-VALOR-BRUTO TO WRK-TOT-CREDITO-BRUTO
+                   ADD AUX-RESULT-VALOR-LIQUIDO TO WRK-TOT-CREDITO-LIQ
+           END-EVALUATE.
+
+           PERFORM 085-MOVER-DADOS-COMISSAO.
+           PERFORM 086-GRAVAR-COMISSAO.
+
+       035-MOVER-DADOS-RELTOT.
            MOVE COMPRA-COD-COMPRA TO RELTOT-COD-COMPRA.	  
            MOVE CLIENTE-NOME TO RELTOT-NOME-CLIENTE.	 
            MOVE AUX-TOTAL-VALOR-BRUTO TO RELTOT-TOT-VALOR-BTO.	
            MOVE AUX-TOTAL-VALOR-LIQUIDO TO RELTOT-TOT-VALOR-LIQ.
 
+       036-MOVER-DADOS-PRODERR.
+           MOVE COMPROD-COD-COMPRA   TO PRODERR-COD-COMPRA.
+           MOVE COMPROD-COD-PRODUTO  TO PRODERR-COD-PRODUTO.
+           MOVE COMPROD-QUANTIDADE   TO PRODERR-QUANTIDADE.
+
+       038-MOVER-DADOS-PAGTOERR.
+           MOVE COMPRA-COD-COMPRA    TO PAGTOERR-COD-COMPRA.
+           MOVE COMPRA-COD-CLIENTE   TO PAGTOERR-COD-CLIENTE.
+           MOVE COMPRA-TIPO-PAGTO    TO PAGTOERR-TIPO-PAGTO.
+
+       037-MOVER-DADOS-TAB-PARMDESC.
+           MOVE WRK-PARMDESC-REGISTRO
+           TO TAB-PARMDESC-REGISTRO(WRK-CONT-PER).
+
+           PERFORM 048-LER-PARMDESC.
+
        040-LER-ARQUIVOS.
            PERFORM 041-LER-CLIENTE.
            IF WRK-FS-CLIENTE = "10"
@@ -404,6 +1134,12 @@
               PERFORM 999-ROTINA-ABEND
            END-IF.
 
+           PERFORM 048-LER-PARMDESC.
+           IF WRK-FS-PARMDESC = "10"
+              DISPLAY "ARQUIVO PARMDESC VAZIO"
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
        041-LER-CLIENTE.
            READ CLIENTE    INTO WRK-CLIENTE-REGISTRO.
            IF WRK-FS-CLIENTE NOT = "00" AND "10"
@@ -452,7 +1188,14 @@
            END-IF.
            IF WRK-FS-PRODUTO = "00"
                 ADD 1 TO WRK-CONT-LIDOS-PRODUTO
-           END-IF.    
+           END-IF.
+
+       048-LER-PARMDESC.
+           READ PARMDESC    INTO WRK-PARMDESC-REGISTRO.
+           IF WRK-FS-PARMDESC NOT = "00" AND "10"
+              DISPLAY "ERRO LEITURA PARMDESC - FS: " WRK-FS-PARMDESC
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
 
        045-GRAVAR-BOLCHE.
            WRITE FD-BOLCHE-REGISTRO FROM WRK-BOLCHE-REGISTRO.
@@ -479,10 +1222,65 @@
               PERFORM 999-ROTINA-ABEND
            END-IF.
 
-           ADD 1 TO WRK-CONT-GRAVADOS-RELTOT. 
+           ADD 1 TO WRK-CONT-GRAVADOS-RELTOT.
+
+      *VERSAO CSV DE RELTOT - VALORES NUMERICOS PUROS, PONTO DECIMAL.
+       079-MOVER-DADOS-RELTOTCSV.
+           MOVE RELTOT-COD-COMPRA    TO RELTOTCSV-COD-COMPRA.
+           MOVE RELTOT-NOME-CLIENTE  TO RELTOTCSV-NOME-CLIENTE.
+
+           MOVE AUX-TOTAL-VALOR-BRUTO TO WRK-VALOR-SPLIT.
+           MOVE WRK-VALOR-SPLIT-INT  TO RELTOTCSV-VALOR-BTO-INT.
+           MOVE WRK-VALOR-SPLIT-DEC  TO RELTOTCSV-VALOR-BTO-DEC.
+
+           MOVE AUX-TOTAL-VALOR-LIQUIDO TO WRK-VALOR-SPLIT.
+           MOVE WRK-VALOR-SPLIT-INT  TO RELTOTCSV-VALOR-LIQ-INT.
+           MOVE WRK-VALOR-SPLIT-DEC  TO RELTOTCSV-VALOR-LIQ-DEC.
+
+       078-GRAVAR-RELTOTCSV.
+           WRITE FD-RELTOTCSV-REGISTRO FROM WRK-RELTOTCSV-REGISTRO.
+           IF WRK-FS-RELTOTCSV NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RELTOTCSV - FS: " WRK-FS-RELTOTCSV
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-RELTOTCSV.
+
+       049-GRAVAR-PRODERR.
+           WRITE FD-PRODERR-REGISTRO FROM WRK-PRODERR-REGISTRO.
+           IF WRK-FS-PRODERR NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PRODERR - FS: " WRK-FS-PRODERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-PRODERR.
+
+       039-GRAVAR-PAGTOERR.
+           WRITE FD-PAGTOERR-REGISTRO FROM WRK-PAGTOERR-REGISTRO.
+           IF WRK-FS-PAGTOERR NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PAGTOERR - FS: " WRK-FS-PAGTOERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-PAGTOERR.
+
+       058-GRAVAR-CLITOT.
+           WRITE FD-CLITOT-REGISTRO FROM WRK-CLITOT-REGISTRO.
+           IF WRK-FS-CLITOT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CLITOT - FS: " WRK-FS-CLITOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-CLITOT.
 
        050-FINALIZAR.
+           PERFORM 056-GERAR-RELPAG.
+           PERFORM 057-GERAR-RANKINGS.
            PERFORM 051-MOSTRAR-CONTADORES.
+           PERFORM 053-VALIDAR-RECONCILIACAO.
+           PERFORM 091-GRAVAR-LOGEXEC.
+           PERFORM 059-RESETAR-CHECKPOINT.
+           PERFORM 055-GRAVAR-RODAPES.
            PERFORM 052-FECHAR-ARQUIVOS.
 
        051-MOSTRAR-CONTADORES.
@@ -500,6 +1298,348 @@
                    WRK-CONT-GRAVADOS-DEBCRE.
            DISPLAY "Quantidade de Registros Gravados RELTOT...: "
                    WRK-CONT-GRAVADOS-RELTOT.
+           DISPLAY "Quantidade de Registros Gravados RELTOTCSV: "
+                   WRK-CONT-GRAVADOS-RELTOTCSV.
+           DISPLAY "Quantidade de Registros Gravados COMISSAO.: "
+                   WRK-CONT-GRAVADOS-COMISSAO.
+           DISPLAY "Quantidade de Registros Gravados PRODERR..: "
+                   WRK-CONT-GRAVADOS-PRODERR.
+           DISPLAY "Quantidade de Registros Gravados PAGTOERR.: "
+                   WRK-CONT-GRAVADOS-PAGTOERR.
+           DISPLAY "Quantidade de Registros Gravados CLITOT...: "
+                   WRK-CONT-GRAVADOS-CLITOT.
+           DISPLAY "Quantidade de Registros Gravados RELPAG...: "
+                   WRK-CONT-GRAVADOS-RELPAG.
+           DISPLAY "Quantidade de Registros Gravados RANKQTDE.: "
+                   WRK-CONT-GRAVADOS-RANKQTDE.
+           DISPLAY "Quantidade de Registros Gravados RANKVALOR: "
+                   WRK-CONT-GRAVADOS-RANKVALOR.
+           DISPLAY "Quantidade de Compras Orfas      ORFCLI...: "
+                   WRK-CONT-GRAVADOS-ORFCLI.
+           DISPLAY "Quantidade de Produtos com Valor Invalido.: "
+                   WRK-CONT-PRODUTO-VALOR-INVALIDO.
+
+      *CONFERE SE TODO COMPROD LIDO TEVE UM DESTINO (BOLCHE, DEBCRE,
+      *PRODERR OU PAGTOERR) OU FOI DESCARTADO DE FORMA CONHECIDA (POR
+      *CHECKPOINT DE REINICIO OU FORA DO PERIODO SELECIONADO), SEM
+      *DEPENDER DE CONFERENCIA MANUAL DO LOG DO CONSOLE.
+       053-VALIDAR-RECONCILIACAO.
+           COMPUTE WRK-CONT-TOTAL-GRAVADO-COMPROD
+           EQUAL WRK-CONT-GRAVADOS-BOLCHE + WRK-CONT-GRAVADOS-DEBCRE
+               + WRK-CONT-GRAVADOS-PRODERR + WRK-CONT-GRAVADOS-PAGTOERR
+               + WRK-CONT-IGNORADOS-COMPROD
+               + WRK-CONT-DESCARTADOS-ORFAO-COMPROD.
+
+           IF WRK-CONT-TOTAL-GRAVADO-COMPROD = WRK-CONT-LIDOS-COMPROD
+              SET WRK-RECONCILIACAO-OK TO TRUE
+              DISPLAY "RECONCILIACAO COMPROD...: OK"
+           ELSE
+              SET WRK-RECONCILIACAO-DIVERGENCIA TO TRUE
+              DISPLAY "RECONCILIACAO COMPROD...: DIVERGENCIA"
+              DISPLAY "  LIDOS COMPROD.........: "
+                      WRK-CONT-LIDOS-COMPROD
+              DISPLAY "  GRAVADOS+DESCARTADOS..: "
+                      WRK-CONT-TOTAL-GRAVADO-COMPROD
+           END-IF.
+
+      *CABECALHOS DE CONTROLE - GRAVADOS LOGO APOS A ABERTURA DOS
+      *ARQUIVOS, ANTES DE QUALQUER REGISTRO DE DETALHE. SOMENTE EM
+      *EXECUCAO NOVA; NUM RESTART (OPEN EXTEND) O CABECALHO JA FOI
+      *GRAVADO NA EXECUCAO ORIGINAL E NAO DEVE SER REPETIDO.
+       054-GRAVAR-CABECALHOS.
+           IF WRK-CKPT-ULT-COMPRA-LIDO = ZEROS
+              PERFORM 087-GRAVAR-CABECALHO-RELTOT
+              PERFORM 088-GRAVAR-CABECALHO-CLITOT
+           END-IF.
+
+       087-GRAVAR-CABECALHO-RELTOT.
+           MOVE WRK-FORMATAR-DATA-SIS TO RELTOT-CAB-DATA-EXEC.
+           MOVE WRK-FORMATAR-HORA-SIS TO RELTOT-CAB-HORA-EXEC.
+           WRITE FD-RELTOT-REGISTRO FROM WRK-RELTOT-CABECALHO.
+           IF WRK-FS-RELTOT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CABECALHO RELTOT - FS: "
+                      WRK-FS-RELTOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       088-GRAVAR-CABECALHO-CLITOT.
+           MOVE WRK-FORMATAR-DATA-SIS TO CLITOT-CAB-DATA-EXEC.
+           MOVE WRK-FORMATAR-HORA-SIS TO CLITOT-CAB-HORA-EXEC.
+           WRITE FD-CLITOT-REGISTRO FROM WRK-CLITOT-CABECALHO.
+           IF WRK-FS-CLITOT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CABECALHO CLITOT - FS: "
+                      WRK-FS-CLITOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *RODAPES DE CONTROLE - GRAVADOS NA FINALIZACAO, ANTES DO CLOSE,
+      *COM A QUANTIDADE TOTAL DE REGISTROS DE DETALHE GRAVADOS NESTA
+      *EXECUCAO (NAO ACUMULA GRAVACOES DE EXECUCOES ANTERIORES).
+       055-GRAVAR-RODAPES.
+           PERFORM 089-GRAVAR-RODAPE-RELTOT.
+           PERFORM 090-GRAVAR-RODAPE-CLITOT.
+
+       089-GRAVAR-RODAPE-RELTOT.
+           MOVE WRK-CONT-GRAVADOS-RELTOT TO RELTOT-ROD-QTD-REGS.
+           WRITE FD-RELTOT-REGISTRO FROM WRK-RELTOT-RODAPE.
+           IF WRK-FS-RELTOT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RODAPE RELTOT - FS: "
+                      WRK-FS-RELTOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+       090-GRAVAR-RODAPE-CLITOT.
+           MOVE WRK-CONT-GRAVADOS-CLITOT TO CLITOT-ROD-QTD-REGS.
+           WRITE FD-CLITOT-REGISTRO FROM WRK-CLITOT-RODAPE.
+           IF WRK-FS-CLITOT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RODAPE CLITOT - FS: "
+                      WRK-FS-CLITOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *LOG CONSOLIDADO DA EXECUCAO - GRAVA EM LOGEXEC OS MESMOS
+      *CONTADORES MOSTRADOS EM 051-MOSTRAR-CONTADORES E O RESULTADO
+      *DA RECONCILIACAO DE 053-VALIDAR-RECONCILIACAO, PARA QUE O
+      *RESUMO DA EXECUCAO FIQUE DISPONIVEL EM ARQUIVO E NAO SOMENTE
+      *NO LOG DO CONSOLE.
+       091-GRAVAR-LOGEXEC.
+           MOVE WRK-FORMATAR-DATA-SIS TO LOGEXEC-DATA.
+           MOVE WRK-FORMATAR-HORA-SIS TO LOGEXEC-HORA.
+
+           MOVE "REGISTROS LIDOS CLIENTE"      TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-LIDOS-CLIENTE         TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS LIDOS COMPRA"       TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-LIDOS-COMPRA          TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS LIDOS COMPROD"      TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-LIDOS-COMPROD         TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS GRAVADOS BOLCHE"    TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-GRAVADOS-BOLCHE       TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS GRAVADOS DEBCRE"    TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-GRAVADOS-DEBCRE       TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS GRAVADOS RELTOT"    TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-GRAVADOS-RELTOT       TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS GRAVADOS PRODERR"   TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-GRAVADOS-PRODERR      TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS GRAVADOS PAGTOERR"  TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-GRAVADOS-PAGTOERR     TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "REGISTROS GRAVADOS CLITOT"    TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-GRAVADOS-CLITOT       TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           MOVE "PRODUTOS COM VALOR INVALIDO"  TO LOGEXEC-DESCRICAO.
+           MOVE WRK-CONT-PRODUTO-VALOR-INVALIDO TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+           IF WRK-RECONCILIACAO-OK
+              MOVE "RECONCILIACAO COMPROD: OK" TO LOGEXEC-DESCRICAO
+           ELSE
+              MOVE "RECONCILIACAO COMPROD: DIVERGENCIA"
+                                               TO LOGEXEC-DESCRICAO
+           END-IF.
+           MOVE ZEROS TO LOGEXEC-VALOR.
+           PERFORM 092-GRAVAR-LINHA-LOGEXEC.
+
+       092-GRAVAR-LINHA-LOGEXEC.
+           WRITE FD-LOGEXEC-REGISTRO FROM WRK-LOGEXEC-REGISTRO.
+           IF WRK-FS-LOGEXEC NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO LOGEXEC - FS: " WRK-FS-LOGEXEC
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-LOGEXEC.
+
+      *COMPRA ORFA - COMPRA-COD-CLIENTE NAO TEM CORRESPONDENTE EM
+      *CLIENTE. REGISTRADA EM ORFCLI PARA QUE O CADASTRO DE CLIENTES
+      *POSSA SER CORRIGIDO, AO INVES DE A COMPRA SER DESCARTADA EM
+      *SILENCIO PELO MATCH-MERGE.
+       095-MOVER-DADOS-ORFCLI.
+           MOVE COMPRA-COD-COMPRA   TO ORFCLI-COD-COMPRA.
+           MOVE COMPRA-COD-CLIENTE  TO ORFCLI-COD-CLIENTE.
+           MOVE COMPRA-DATA         TO ORFCLI-DATA.
+
+       096-GRAVAR-ORFCLI.
+           WRITE FD-ORFCLI-REGISTRO FROM WRK-ORFCLI-REGISTRO.
+           IF WRK-FS-ORFCLI NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO ORFCLI - FS: " WRK-FS-ORFCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-ORFCLI.
+
+       097-MOVER-DADOS-PRODVALERR.
+           MOVE PRODUTO-COD-PRODUTO TO PRODVALERR-COD-PRODUTO.
+           MOVE PRODUTO-NOME        TO PRODVALERR-NOME.
+           MOVE PRODUTO-VALOR       TO PRODVALERR-VALOR.
+
+       098-GRAVAR-PRODVALERR.
+           WRITE FD-PRODVALERR-REGISTRO FROM WRK-PRODVALERR-REGISTRO.
+           IF WRK-FS-PRODVALERR NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO PRODVALERR - FS: "
+                      WRK-FS-PRODVALERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+      *RESUMO DE VENDAS POR TIPO DE PAGAMENTO, COM LINHA DE TOTAL GERAL.
+       056-GERAR-RELPAG.
+           MOVE "BOLETO  "           TO RELPAG-TIPO-PAGTO.
+           MOVE WRK-TOT-BOLETO-BRUTO TO RELPAG-TOT-VALOR-BTO.
+           MOVE WRK-TOT-BOLETO-LIQ   TO RELPAG-TOT-VALOR-LIQ.
+           PERFORM 077-GRAVAR-RELPAG.
+
+           MOVE "CHEQUE  "           TO RELPAG-TIPO-PAGTO.
+           MOVE WRK-TOT-CHEQUE-BRUTO TO RELPAG-TOT-VALOR-BTO.
+           MOVE WRK-TOT-CHEQUE-LIQ   TO RELPAG-TOT-VALOR-LIQ.
+           PERFORM 077-GRAVAR-RELPAG.
+
+           MOVE "DEBITO  "           TO RELPAG-TIPO-PAGTO.
+           MOVE WRK-TOT-DEBITO-BRUTO TO RELPAG-TOT-VALOR-BTO.
+           MOVE WRK-TOT-DEBITO-LIQ   TO RELPAG-TOT-VALOR-LIQ.
+           PERFORM 077-GRAVAR-RELPAG.
+
+           MOVE "CREDITO "            TO RELPAG-TIPO-PAGTO.
+           MOVE WRK-TOT-CREDITO-BRUTO TO RELPAG-TOT-VALOR-BTO.
+           MOVE WRK-TOT-CREDITO-LIQ   TO RELPAG-TOT-VALOR-LIQ.
+           PERFORM 077-GRAVAR-RELPAG.
+
+           COMPUTE WRK-TOT-GERAL-BRUTO =
+                   WRK-TOT-BOLETO-BRUTO + WRK-TOT-CHEQUE-BRUTO +
+                   WRK-TOT-DEBITO-BRUTO + WRK-TOT-CREDITO-BRUTO.
+           COMPUTE WRK-TOT-GERAL-LIQ =
+                   WRK-TOT-BOLETO-LIQ + WRK-TOT-CHEQUE-LIQ +
+                   WRK-TOT-DEBITO-LIQ + WRK-TOT-CREDITO-LIQ.
+
+           MOVE "TOTAL   "         TO RELPAG-TIPO-PAGTO.
+           MOVE WRK-TOT-GERAL-BRUTO TO RELPAG-TOT-VALOR-BTO.
+           MOVE WRK-TOT-GERAL-LIQ   TO RELPAG-TOT-VALOR-LIQ.
+           PERFORM 077-GRAVAR-RELPAG.
+
+       077-GRAVAR-RELPAG.
+           WRITE FD-RELPAG-REGISTRO FROM WRK-RELPAG-REGISTRO.
+           IF WRK-FS-RELPAG NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RELPAG - FS: " WRK-FS-RELPAG
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-RELPAG.
+
+      *RANKING DOS PRODUTOS MAIS VENDIDOS, POR QUANTIDADE E POR VALOR
+      *LIQUIDO TOTAL, A PARTIR DA TABELA EM MEMORIA DE PRODUTO.
+       057-GERAR-RANKINGS.
+           PERFORM 082-ORDENAR-TAB-PRODUTO-QTDE.
+           PERFORM 075-GRAVAR-RANKQTDE VARYING IDX-PRODUTO FROM 1 BY 1
+                   UNTIL IDX-PRODUTO > WRK-TAB-PRODUTO-QTDE.
+
+           PERFORM 083-ORDENAR-TAB-PRODUTO-VALOR.
+           PERFORM 076-GRAVAR-RANKVALOR VARYING IDX-PRODUTO FROM 1 BY 1
+                   UNTIL IDX-PRODUTO > WRK-TAB-PRODUTO-QTDE.
+
+      *ORDENACAO POR SELECAO, DECRESCENTE, DA TABELA DE PRODUTO PELA
+      *QUANTIDADE VENDIDA.
+       082-ORDENAR-TAB-PRODUTO-QTDE.
+           PERFORM VARYING IDX-PRODUTO FROM 1 BY 1
+                   UNTIL IDX-PRODUTO > WRK-TAB-PRODUTO-QTDE
+               SET IDX-PRODUTO2 TO IDX-PRODUTO
+               PERFORM VARYING IDX-PRODUTO3 FROM IDX-PRODUTO
+                       BY 1 UNTIL IDX-PRODUTO3 > WRK-TAB-PRODUTO-QTDE
+                   IF TAB-PRODUTO-QTD-VENDIDA(IDX-PRODUTO3) >
+                      TAB-PRODUTO-QTD-VENDIDA(IDX-PRODUTO2)
+                      SET IDX-PRODUTO2 TO IDX-PRODUTO3
+                   END-IF
+               END-PERFORM
+               IF IDX-PRODUTO2 NOT = IDX-PRODUTO
+                  MOVE TAB-PRODUTO-REGISTRO(IDX-PRODUTO)
+                  TO WRK-TAB-PRODUTO-TROCA
+                  MOVE TAB-PRODUTO-REGISTRO(IDX-PRODUTO2)
+                  TO TAB-PRODUTO-REGISTRO(IDX-PRODUTO)
+                  MOVE WRK-TAB-PRODUTO-TROCA
+                  TO TAB-PRODUTO-REGISTRO(IDX-PRODUTO2)
+               END-IF
+           END-PERFORM.
+
+      *ORDENACAO POR SELECAO, DECRESCENTE, DA TABELA DE PRODUTO PELO
+      *VALOR LIQUIDO TOTAL VENDIDO.
+       083-ORDENAR-TAB-PRODUTO-VALOR.
+           PERFORM VARYING IDX-PRODUTO FROM 1 BY 1
+                   UNTIL IDX-PRODUTO > WRK-TAB-PRODUTO-QTDE
+               SET IDX-PRODUTO2 TO IDX-PRODUTO
+               PERFORM VARYING IDX-PRODUTO3 FROM IDX-PRODUTO
+                       BY 1 UNTIL IDX-PRODUTO3 > WRK-TAB-PRODUTO-QTDE
+                   IF TAB-PRODUTO-VALOR-LIQ-TOTAL(IDX-PRODUTO3) >
+                      TAB-PRODUTO-VALOR-LIQ-TOTAL(IDX-PRODUTO2)
+                      SET IDX-PRODUTO2 TO IDX-PRODUTO3
+                   END-IF
+               END-PERFORM
+               IF IDX-PRODUTO2 NOT = IDX-PRODUTO
+                  MOVE TAB-PRODUTO-REGISTRO(IDX-PRODUTO)
+                  TO WRK-TAB-PRODUTO-TROCA
+                  MOVE TAB-PRODUTO-REGISTRO(IDX-PRODUTO2)
+                  TO TAB-PRODUTO-REGISTRO(IDX-PRODUTO)
+                  MOVE WRK-TAB-PRODUTO-TROCA
+                  TO TAB-PRODUTO-REGISTRO(IDX-PRODUTO2)
+               END-IF
+           END-PERFORM.
+
+       075-GRAVAR-RANKQTDE.
+           MOVE IDX-PRODUTO TO RANKQTDE-POSICAO.
+           MOVE TAB-PRODUTO-COD-PRODUTO(IDX-PRODUTO)
+           TO RANKQTDE-COD-PRODUTO.
+           MOVE TAB-PRODUTO-NOME(IDX-PRODUTO) TO RANKQTDE-NOME-PRODUTO.
+           MOVE TAB-PRODUTO-QTD-VENDIDA(IDX-PRODUTO)
+           TO RANKQTDE-QTD-VENDIDA.
+           MOVE TAB-PRODUTO-VALOR-LIQ-TOTAL(IDX-PRODUTO)
+           TO RANKQTDE-VALOR-LIQ-TOTAL.
+
+           WRITE FD-RANKQTDE-REGISTRO FROM WRK-RANKQTDE-REGISTRO.
+           IF WRK-FS-RANKQTDE NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RANKQTDE - FS: " WRK-FS-RANKQTDE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-RANKQTDE.
+
+       076-GRAVAR-RANKVALOR.
+           MOVE IDX-PRODUTO TO RANKVALOR-POSICAO.
+           MOVE TAB-PRODUTO-COD-PRODUTO(IDX-PRODUTO)
+           TO RANKVALOR-COD-PRODUTO.
+           MOVE TAB-PRODUTO-NOME(IDX-PRODUTO) TO RANKVALOR-NOME-PRODUTO.
+           MOVE TAB-PRODUTO-QTD-VENDIDA(IDX-PRODUTO)
+           TO RANKVALOR-QTD-VENDIDA.
+           MOVE TAB-PRODUTO-VALOR-LIQ-TOTAL(IDX-PRODUTO)
+           TO RANKVALOR-VALOR-LIQ-TOTAL.
+
+           WRITE FD-RANKVALOR-REGISTRO FROM WRK-RANKVALOR-REGISTRO.
+           IF WRK-FS-RANKVALOR NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO RANKVALOR - FS: " WRK-FS-RANKVALOR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-RANKVALOR.
+
+      *RUN CONCLUIDO POR COMPLETO - LIMPA O CHECKPOINT PARA QUE O
+      *PROXIMO RUN COMECE DO ZERO.
+       059-RESETAR-CHECKPOINT.
+           MOVE ZEROS TO CKPT-ULT-COMPRA.
+           REWRITE FD-CHECKPT-REGISTRO FROM WRK-CHECKPT-REGISTRO.
+           IF WRK-FS-CHECKPT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CHECKPT - FS: " WRK-FS-CHECKPT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
 
        052-FECHAR-ARQUIVOS.
            CLOSE CLIENTE.
@@ -543,37 +1683,205 @@
               DISPLAY "ERRO CLOSE RELTOT - FS: " WRK-FS-RELTOT
               PERFORM 999-ROTINA-ABEND
            END-IF.
-       
+
+           CLOSE RELTOTCSV.
+           IF WRK-FS-RELTOTCSV NOT = "00"
+              DISPLAY "ERRO CLOSE RELTOTCSV - FS: " WRK-FS-RELTOTCSV
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE COMISSAO.
+           IF WRK-FS-COMISSAO NOT = "00"
+              DISPLAY "ERRO CLOSE COMISSAO - FS: " WRK-FS-COMISSAO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE LOGEXEC.
+           IF WRK-FS-LOGEXEC NOT = "00"
+              DISPLAY "ERRO CLOSE LOGEXEC - FS: " WRK-FS-LOGEXEC
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE ORFCLI.
+           IF WRK-FS-ORFCLI NOT = "00"
+              DISPLAY "ERRO CLOSE ORFCLI - FS: " WRK-FS-ORFCLI
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE PRODERR.
+           IF WRK-FS-PRODERR NOT = "00"
+              DISPLAY "ERRO CLOSE PRODERR - FS: " WRK-FS-PRODERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE PRODVALERR.
+           IF WRK-FS-PRODVALERR NOT = "00"
+              DISPLAY "ERRO CLOSE PRODVALERR - FS: " WRK-FS-PRODVALERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE PARMDESC.
+           IF WRK-FS-PARMDESC NOT = "00"
+              DISPLAY "ERRO CLOSE PARMDESC - FS: " WRK-FS-PARMDESC
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE PAGTOERR.
+           IF WRK-FS-PAGTOERR NOT = "00"
+              DISPLAY "ERRO CLOSE PAGTOERR - FS: " WRK-FS-PAGTOERR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CLITOT.
+           IF WRK-FS-CLITOT NOT = "00"
+              DISPLAY "ERRO CLOSE CLITOT - FS: " WRK-FS-CLITOT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE CHECKPT.
+           IF WRK-FS-CHECKPT NOT = "00"
+              DISPLAY "ERRO CLOSE CHECKPT - FS: " WRK-FS-CHECKPT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE RELPAG.
+           IF WRK-FS-RELPAG NOT = "00"
+              DISPLAY "ERRO CLOSE RELPAG - FS: " WRK-FS-RELPAG
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE RANKQTDE.
+           IF WRK-FS-RANKQTDE NOT = "00"
+              DISPLAY "ERRO CLOSE RANKQTDE - FS: " WRK-FS-RANKQTDE
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           CLOSE RANKVALOR.
+           IF WRK-FS-RANKVALOR NOT = "00"
+              DISPLAY "ERRO CLOSE RANKVALOR - FS: " WRK-FS-RANKVALOR
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
        071-PROCESSAR-COMPROD.
-                   
-           PERFORM 080-BUSCAR-PRODUTO VARYING WRK-CONT-PER
-           FROM 1 BY 1
-           UNTIL WRK-CONT-PER > 5
-
-           IF COMPROD-COD-PRODUTO NOT = 99999 THEN 
-               IF COMPRA-TIPO-PAGTO = "BOLETO" OR "CHEQUE"         
-                      PERFORM 033-MOVER-DADOS-BOLCHE
-                      PERFORM 045-GRAVAR-BOLCHE    
-               ELSE   
-                      PERFORM 034-MOVER-DADOS-DEBCRE
-                      PERFORM 046-GRAVAR-DEBCRE
-               END-IF   
-           END-IF 
+
+           PERFORM 080-BUSCAR-PRODUTO
+
+           IF COMPRA-COD-COMPRA > WRK-CKPT-ULT-COMPRA-LIDO
+              AND COMPRA-DATA >= PARMPERI-DATA-INICIAL
+              AND COMPRA-DATA <= PARMPERI-DATA-FINAL
+               IF PRODUTO-COD-PRODUTO NOT = 99999 THEN
+                   IF COMPROD-QUANTIDADE = ZEROS
+                          PERFORM 036-MOVER-DADOS-PRODERR
+                          SET PRODERR-MOT-QUANTIDADE-INVALIDA TO TRUE
+                          PERFORM 049-GRAVAR-PRODERR
+                   ELSE
+                       IF NOT COMPRA-TIPO-VALIDO
+                              PERFORM 038-MOVER-DADOS-PAGTOERR
+                              PERFORM 039-GRAVAR-PAGTOERR
+                       ELSE
+                           IF COMPRA-TIPO-PAGTO = "BOLETO" OR "CHEQUE"
+                                  PERFORM 033-MOVER-DADOS-BOLCHE
+                                  PERFORM 045-GRAVAR-BOLCHE
+                           ELSE
+                                  PERFORM 034-MOVER-DADOS-DEBCRE
+                                  PERFORM 046-GRAVAR-DEBCRE
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   PERFORM 036-MOVER-DADOS-PRODERR
+                   SET PRODERR-MOT-PRODUTO-NAO-ENCONTRADO TO TRUE
+                   PERFORM 049-GRAVAR-PRODERR
+               END-IF
+           ELSE
+               ADD 1 TO WRK-CONT-IGNORADOS-COMPROD
+           END-IF
 
            PERFORM 043-LER-COMPROD.
-           
+
        071-SALVAR-RELTOT.
-           PERFORM 035-MOVER-DADOS-RELTOT.
-           PERFORM 047-GRAVAR-RELTOT.
+           IF COMPRA-COD-COMPRA > WRK-CKPT-ULT-COMPRA-LIDO
+              AND COMPRA-DATA >= PARMPERI-DATA-INICIAL
+              AND COMPRA-DATA <= PARMPERI-DATA-FINAL
+               PERFORM 035-MOVER-DADOS-RELTOT
+               PERFORM 047-GRAVAR-RELTOT
+               PERFORM 079-MOVER-DADOS-RELTOTCSV
+               PERFORM 078-GRAVAR-RELTOTCSV
+
+               ADD AUX-TOTAL-VALOR-BRUTO TO AUX-CLITOT-VALOR-BRUTO
+               ADD AUX-TOTAL-VALOR-LIQUIDO TO AUX-CLITOT-VALOR-LIQUIDO
+               ADD 1 TO AUX-CLITOT-QTD-COMPRAS
+
+               PERFORM 074-GRAVAR-CHECKPOINT
+           END-IF.
+
+       072-SALVAR-CLITOT.
+           IF AUX-CLITOT-QTD-COMPRAS > 0
+               PERFORM 073-MOVER-DADOS-CLITOT
+               PERFORM 058-GRAVAR-CLITOT
+           END-IF.
+
+           INITIALIZE WRK-CLITOT-ACUMULADORES.
+
+       073-MOVER-DADOS-CLITOT.
+           MOVE CLIENTE-COD-CLINTE        TO CLITOT-COD-CLIENTE.
+           MOVE CLIENTE-NOME              TO CLITOT-NOME-CLIENTE.
+           MOVE AUX-CLITOT-VALOR-BRUTO    TO CLITOT-TOT-VALOR-BTO.
+           MOVE AUX-CLITOT-VALOR-LIQUIDO  TO CLITOT-TOT-VALOR-LIQ.
+
+       074-GRAVAR-CHECKPOINT.
+           MOVE COMPRA-COD-COMPRA TO CKPT-ULT-COMPRA.
+           REWRITE FD-CHECKPT-REGISTRO FROM WRK-CHECKPT-REGISTRO.
+           IF WRK-FS-CHECKPT NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO CHECKPT - FS: " WRK-FS-CHECKPT
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
 
        080-BUSCAR-PRODUTO.
-           IF 
-           TAB-PRODUTO-COD-PRODUTO(WRK-CONT-PER) = COMPROD-COD-PRODUTO 
-           THEN
-               PERFORM 032-MOVER-DADOS-PRODUTO-ATUAL
-           ELSE 
-              MOVE 99999 TO PRODUTO-COD-PRODUTO
-           END-IF.     
+           SET IDX-PRODUTO TO 1.
+           SEARCH TAB-PRODUTO-REGISTRO
+               AT END
+                   MOVE 99999 TO PRODUTO-COD-PRODUTO
+               WHEN TAB-PRODUTO-COD-PRODUTO(IDX-PRODUTO) =
+                    COMPROD-COD-PRODUTO
+                   PERFORM 032-MOVER-DADOS-PRODUTO-ATUAL
+           END-SEARCH.
+
+       081-BUSCAR-PARMDESC.
+           MOVE ZEROS TO AUX-PERCENTUAL-DESCONTO.
+           SET IDX-PARMDESC TO 1.
+           SEARCH TAB-PARMDESC-REGISTRO
+               AT END
+                   MOVE ZEROS TO AUX-PERCENTUAL-DESCONTO
+               WHEN TAB-PARMDESC-TIPO-PAGTO(IDX-PARMDESC) =
+                    COMPRA-TIPO-PAGTO
+                   MOVE TAB-PARMDESC-PERCENTUAL(IDX-PARMDESC)
+                   TO AUX-PERCENTUAL-DESCONTO
+           END-SEARCH.
+
+      *COMISSAO DO VENDEDOR SOBRE O VALOR LIQUIDO DA LINHA DE COMPROD
+      *QUE ACABOU DE SER PRECIFICADA EM 033/034-MOVER-DADOS-BOLCHE/
+      *DEBCRE.
+       085-MOVER-DADOS-COMISSAO.
+           MOVE COMPRA-COD-VENDEDOR  TO COMISSAO-COD-VENDEDOR.
+           MOVE COMPRA-COD-COMPRA    TO COMISSAO-COD-COMPRA.
+           MOVE PRODUTO-NOME         TO COMISSAO-NOME-PRODUTO.
+           MOVE AUX-RESULT-VALOR-LIQUIDO TO COMISSAO-VALOR-LIQUIDO.
+
+           COMPUTE AUX-VALOR-COMISSAO
+           EQUAL AUX-RESULT-VALOR-LIQUIDO * WRK-PERCENTUAL-COMISSAO
+           / 100.
+
+           MOVE AUX-VALOR-COMISSAO TO COMISSAO-VALOR-COMISSAO.
+
+       086-GRAVAR-COMISSAO.
+           WRITE FD-COMISSAO-REGISTRO FROM WRK-COMISSAO-REGISTRO.
+           IF WRK-FS-COMISSAO NOT = ZEROS
+              DISPLAY "ERRO GRAVACAO COMISSAO - FS: " WRK-FS-COMISSAO
+              PERFORM 999-ROTINA-ABEND
+           END-IF.
+
+           ADD 1 TO WRK-CONT-GRAVADOS-COMISSAO.
 
        060-FORMATA-DATA.
            MOVE WRK-ANO-SIS TO WRK-VAL-ANO-SIS.
